@@ -0,0 +1,13 @@
+      *----------------------------------
+      * SLVOUCH.CBL
+      * File-control for VOUCHER-FILE.
+      *----------------------------------
+           SELECT VOUCHER-FILE
+               ASSIGN TO "voucher"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS VOUCHER-NUMBER
+               ALTERNATE RECORD KEY IS VOUCHER-VENDOR
+                   WITH DUPLICATES
+               ALTERNATE RECORD KEY IS VOUCHER-CHECK-NO
+                   WITH DUPLICATES
+               ACCESS MODE IS DYNAMIC.
