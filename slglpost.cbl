@@ -0,0 +1,14 @@
+      *----------------------------------
+      * SLGLPOST.CBL
+      * File-control for the GL posting
+      * interface file written by
+      * GLPOST01.  Line sequential and
+      * append-only, same as SLAUDLOG.CBL -
+      * GLPOST01 is meant to run once per
+      * check run, right after CHKRUN01,
+      * so each run's postings are simply
+      * added to whatever is already there.
+      *----------------------------------
+           SELECT GL-POST-FILE
+               ASSIGN TO "glpost"
+               ORGANIZATION IS LINE SEQUENTIAL.
