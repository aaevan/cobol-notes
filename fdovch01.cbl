@@ -0,0 +1,42 @@
+000100*--------------------------------
+000200* FDOVCH01.CBL
+000300* OLD-VOUCHER-RECORD layout for the
+000400* prior voucher master, assigned to
+000500* "ovoucher" via SLOVCH01 - same
+000600* shape as the current VOUCHER-
+000700* RECORD except OLD-VOUCHER-NUMBER
+000800* is still five digits.  VCHCNV01
+000900* converts this file onto the
+001000* current VOUCHER-FILE.
+001100*--------------------------------
+001200 FD  OLD-VOUCHER-FILE
+001300     LABEL RECORDS ARE STANDARD.
+001400 01  OLD-VOUCHER-RECORD.
+001500     05 OLD-VOUCHER-NUMBER              PIC 9(05).
+001600     05 OLD-VOUCHER-VENDOR              PIC 9(05).
+001700     05 OLD-VOUCHER-INVOICE             PIC X(15).
+001800     05 OLD-VOUCHER-FOR                 PIC X(30).
+001900     05 OLD-VOUCHER-AMOUNT              PIC S9(6)V99.
+002000     05 OLD-VOUCHER-TAX-AMOUNT          PIC S9(6)V99.
+002100     05 OLD-VOUCHER-DATE                PIC 9(08).
+002200     05 OLD-VOUCHER-DUE                 PIC 9(08).
+002300     05 OLD-VOUCHER-DEDUCTIBLE          PIC X(01).
+002400     05 OLD-VOUCHER-SELECTED            PIC X(01).
+002500     05 OLD-VOUCHER-PAID-AMOUNT         PIC S9(6)V99.
+002600     05 OLD-VOUCHER-PAID-DATE           PIC 9(08).
+002700     05 OLD-VOUCHER-CHECK-NO            PIC 9(06).
+002800     05 OLD-VOUCHER-CLEARED             PIC X(01).
+002900     05 OLD-VOUCHER-CLEARED-DATE        PIC 9(08).
+003000     05 OLD-VOUCHER-PAYMENT-COUNT       PIC 9(01).
+003100     05 OLD-VOUCHER-PAYMENT-HISTORY     OCCURS 5 TIMES.
+003200        10 OLD-VOUCHER-PAYMENT-DATE     PIC 9(08).
+003300        10 OLD-VOUCHER-PAYMENT-AMOUNT   PIC S9(6)V99.
+003400        10 OLD-VOUCHER-PAYMENT-CHECK-NO PIC 9(06).
+003500     05 OLD-VOUCHER-DOCUMENT-REF        PIC X(20).
+003600     05 OLD-VOUCHER-CURRENCY-CODE       PIC X(03).
+003700     05 OLD-VOUCHER-EXCHANGE-RATE       PIC 9(03)V9999.
+003800     05 OLD-VOUCHER-FOREIGN-AMOUNT      PIC S9(6)V99.
+003900     05 OLD-VOUCHER-GL-DIST-COUNT       PIC 9(01).
+004000     05 OLD-VOUCHER-GL-DISTRIBUTION     OCCURS 5 TIMES.
+004100        10 OLD-VOUCHER-GL-ACCOUNT       PIC 9(06).
+004200        10 OLD-VOUCHER-GL-AMOUNT        PIC S9(6)V99.
