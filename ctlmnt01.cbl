@@ -0,0 +1,139 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CTLMNT01.
+      *------------------------------------------
+      * CONTROL-RECORD maintenance.  CONTROL-
+      * SIGNOFF-THRESHOLD has no other way to be
+      * set to anything but ZERO - every other
+      * writer of CONTROL-RECORD (VCHRBD01,
+      * VCHCNV01, CHKRUN01, RCVGEN01) either
+      * zeroes it or carries the existing value
+      * forward unchanged.  This is a supervisor-
+      * only utility to set it to a real dollar
+      * amount.  Only OPERATOR-IS-SUPERVISOR may
+      * run it, the same gate VCHMNT01 uses for
+      * DELETE and VOID.
+      *------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "slcontrl.cbl".
+
+           COPY "sloper01.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "fdcontrl.cbl".
+
+           COPY "fdoper01.cbl".
+
+       WORKING-STORAGE SECTION.
+
+       77  OPERATOR-RECORD-FOUND       PIC X(01).
+       77  CONTROL-RECORD-FOUND        PIC X(01).
+
+       77  CURRENT-THRESHOLD-FIELD     PIC ZZZ,ZZ9.99.
+       77  NEW-THRESHOLD-FIELD         PIC ZZZ,ZZ9.99.
+
+           COPY "wscase01.cbl".
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-EXIT.
+           EXIT PROGRAM.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       OPENING-PROCEDURE.
+           OPEN INPUT OPERATOR-FILE.
+           OPEN I-O CONTROL-FILE.
+           PERFORM SIGN-ON-OPERATOR.
+
+       CLOSING-PROCEDURE.
+           CLOSE OPERATOR-FILE.
+           CLOSE CONTROL-FILE.
+
+      *------------------------------------------
+      * Sign-on - the operator ID must be on
+      * file in OPERATOR-FILE before this program
+      * will let anyone in, since the supervisor
+      * check right after depends on knowing who
+      * is really running it.
+      *------------------------------------------
+       SIGN-ON-OPERATOR.
+           PERFORM ACCEPT-OPERATOR-ID.
+           PERFORM RE-ACCEPT-OPERATOR-ID
+               UNTIL OPERATOR-RECORD-FOUND = "Y".
+
+       ACCEPT-OPERATOR-ID.
+           DISPLAY "ENTER YOUR OPERATOR ID".
+           ACCEPT OPERATOR-ID.
+           INSPECT OPERATOR-ID
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+           MOVE "Y" TO OPERATOR-RECORD-FOUND.
+           READ OPERATOR-FILE RECORD
+               INVALID KEY
+                   MOVE "N" TO OPERATOR-RECORD-FOUND.
+
+       RE-ACCEPT-OPERATOR-ID.
+           DISPLAY "OPERATOR ID NOT ON FILE".
+           PERFORM ACCEPT-OPERATOR-ID.
+
+       MAIN-PROCESS.
+           IF NOT OPERATOR-IS-SUPERVISOR
+               DISPLAY "ONLY A SUPERVISOR MAY CHANGE THE SIGN-OFF "
+                       "THRESHOLD"
+           ELSE
+               PERFORM READ-CONTROL-RECORD
+               IF CONTROL-RECORD-FOUND = "N"
+                   DISPLAY "NO CONTROL RECORD ON FILE"
+               ELSE
+                   PERFORM CHANGE-SIGNOFF-THRESHOLD.
+
+       CHANGE-SIGNOFF-THRESHOLD.
+           PERFORM DISPLAY-CURRENT-THRESHOLD.
+           PERFORM ENTER-NEW-THRESHOLD.
+           PERFORM REWRITE-CONTROL-RECORD.
+           DISPLAY "SIGN-OFF THRESHOLD UPDATED".
+
+       DISPLAY-CURRENT-THRESHOLD.
+           MOVE CONTROL-SIGNOFF-THRESHOLD TO CURRENT-THRESHOLD-FIELD.
+           DISPLAY " ".
+           DISPLAY "CURRENT SIGN-OFF THRESHOLD: "
+                   CURRENT-THRESHOLD-FIELD.
+
+      *------------------------------------------
+      * A voucher at or below the threshold needs
+      * only one operator's say-so in VCHPIC01;
+      * above it, a second operator code is
+      * required.  ZERO means every selection
+      * needs a second sign-off.
+      *------------------------------------------
+       ENTER-NEW-THRESHOLD.
+           DISPLAY "ENTER NEW SIGN-OFF THRESHOLD (ZERO FOR ALWAYS "
+                   "REQUIRE A SECOND SIGN-OFF)".
+           ACCEPT CONTROL-SIGNOFF-THRESHOLD.
+           MOVE CONTROL-SIGNOFF-THRESHOLD TO NEW-THRESHOLD-FIELD.
+           DISPLAY "NEW SIGN-OFF THRESHOLD:     " NEW-THRESHOLD-FIELD.
+
+      *------------------------------------------
+      * File I-O Routines
+      *------------------------------------------
+       READ-CONTROL-RECORD.
+           MOVE 1   TO CONTROL-KEY.
+           MOVE "Y" TO CONTROL-RECORD-FOUND.
+           READ CONTROL-FILE RECORD
+               INVALID KEY
+                  MOVE "N" TO CONTROL-RECORD-FOUND.
+
+       REWRITE-CONTROL-RECORD.
+           REWRITE CONTROL-RECORD
+               INVALID KEY
+               DISPLAY "ERROR REWRITING CONTROL RECORD".
