@@ -0,0 +1,12 @@
+      *----------------------------------
+      * SLVCHHIST.CBL
+      * File-control for the paid-voucher
+      * history file written by VCHARC01.
+      * Line sequential and append-only,
+      * same as SLSKPVCH.CBL and
+      * SLVOIDLG.CBL - an archived voucher
+      * is recorded here, never rewritten.
+      *----------------------------------
+           SELECT VOUCHER-HISTORY-FILE
+               ASSIGN TO "vouchhist"
+               ORGANIZATION IS LINE SEQUENTIAL.
