@@ -0,0 +1,150 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CSHREQ01.
+      *------------------------------------------
+      * Forward-looking cash-requirements report.
+      * APAGE01 tells us what is already late -
+      * this one tells treasury what is coming
+      * due.  Reads every voucher with a balance
+      * outstanding (VOUCHER-PAID-AMOUNT less
+      * than VOUCHER-AMOUNT), whether or not it
+      * has been flagged VOUCHER-SELECTED, and
+      * buckets the outstanding balance of each
+      * by VOUCHER-DUE into this week, next week,
+      * the two weeks after that, and beyond -
+      * plus a bucket for anything already past
+      * due.  Prints a total per bucket.
+      *
+      * Days until due is figured on a 30-day
+      * month / 360-day year basis, the same
+      * convention APAGE01 uses for days past
+      * due.
+      *------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "slvouch.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "fdvouch.cbl".
+
+       WORKING-STORAGE SECTION.
+
+       77  VOUCHER-AT-END              PIC X(01).
+
+       77  RUN-DATE                    PIC 9(08).
+       77  RUN-CCYY                    PIC 9(04).
+       77  RUN-MM                      PIC 9(02).
+       77  RUN-DD                      PIC 9(02).
+
+       77  DUE-CCYY                    PIC 9(04).
+       77  DUE-MM                      PIC 9(02).
+       77  DUE-DD                      PIC 9(02).
+       77  DAYS-UNTIL-DUE               PIC S9(05).
+       77  VOUCHER-BALANCE-DUE          PIC S9(07)V99.
+
+       77  BUCKET-PAST-DUE              PIC S9(09)V99 VALUE ZERO.
+       77  BUCKET-WEEK-1                PIC S9(09)V99 VALUE ZERO.
+       77  BUCKET-WEEK-2                PIC S9(09)V99 VALUE ZERO.
+       77  BUCKET-WEEKS-3-4             PIC S9(09)V99 VALUE ZERO.
+       77  BUCKET-BEYOND                PIC S9(09)V99 VALUE ZERO.
+       77  GRAND-TOTAL                  PIC S9(09)V99 VALUE ZERO.
+
+       77  BUCKET-FIELD                 PIC ZZZ,ZZZ,ZZ9.99-.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-EXIT.
+           EXIT PROGRAM.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       OPENING-PROCEDURE.
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+           MOVE RUN-DATE(1:4) TO RUN-CCYY.
+           MOVE RUN-DATE(5:2) TO RUN-MM.
+           MOVE RUN-DATE(7:2) TO RUN-DD.
+           OPEN INPUT VOUCHER-FILE.
+           PERFORM DISPLAY-REPORT-HEADING.
+
+       CLOSING-PROCEDURE.
+           PERFORM DISPLAY-BUCKET-TOTALS.
+           CLOSE VOUCHER-FILE.
+
+       MAIN-PROCESS.
+           PERFORM READ-NEXT-VOUCHER-RECORD.
+           PERFORM SELECT-UNPAID-VOUCHERS
+               UNTIL VOUCHER-AT-END = "Y".
+
+      *------------------------------------------
+      * Every voucher still carrying a balance,
+      * selected for payment or not.
+      *------------------------------------------
+       SELECT-UNPAID-VOUCHERS.
+           IF VOUCHER-PAID-AMOUNT NOT = VOUCHER-AMOUNT
+               PERFORM BUCKET-THE-VOUCHER.
+           PERFORM READ-NEXT-VOUCHER-RECORD.
+
+       BUCKET-THE-VOUCHER.
+           COMPUTE VOUCHER-BALANCE-DUE =
+               VOUCHER-AMOUNT - VOUCHER-PAID-AMOUNT.
+           MOVE VOUCHER-DUE(1:4) TO DUE-CCYY.
+           MOVE VOUCHER-DUE(5:2) TO DUE-MM.
+           MOVE VOUCHER-DUE(7:2) TO DUE-DD.
+           COMPUTE DAYS-UNTIL-DUE =
+               (DUE-CCYY - RUN-CCYY) * 360 +
+               (DUE-MM   - RUN-MM)   * 30  +
+               (DUE-DD   - RUN-DD).
+           EVALUATE TRUE
+               WHEN DAYS-UNTIL-DUE <= 0
+                   ADD VOUCHER-BALANCE-DUE TO BUCKET-PAST-DUE
+               WHEN DAYS-UNTIL-DUE <= 7
+                   ADD VOUCHER-BALANCE-DUE TO BUCKET-WEEK-1
+               WHEN DAYS-UNTIL-DUE <= 14
+                   ADD VOUCHER-BALANCE-DUE TO BUCKET-WEEK-2
+               WHEN DAYS-UNTIL-DUE <= 28
+                   ADD VOUCHER-BALANCE-DUE TO BUCKET-WEEKS-3-4
+               WHEN OTHER
+                   ADD VOUCHER-BALANCE-DUE TO BUCKET-BEYOND
+           END-EVALUATE.
+
+      *------------------------------------------
+      * Report lines
+      *------------------------------------------
+       DISPLAY-REPORT-HEADING.
+           DISPLAY " ".
+           DISPLAY "CASH REQUIREMENTS REPORT - RUN DATE " RUN-DATE.
+           DISPLAY "BUCKETS: PAST DUE / WEEK 1 / WEEK 2 / "
+                   "WEEKS 3-4 / BEYOND 4 WEEKS".
+
+       DISPLAY-BUCKET-TOTALS.
+           DISPLAY " ".
+           MOVE BUCKET-PAST-DUE TO BUCKET-FIELD.
+           DISPLAY "   PAST DUE:          " BUCKET-FIELD.
+           MOVE BUCKET-WEEK-1 TO BUCKET-FIELD.
+           DISPLAY "   DUE WITHIN WEEK 1: " BUCKET-FIELD.
+           MOVE BUCKET-WEEK-2 TO BUCKET-FIELD.
+           DISPLAY "   DUE WITHIN WEEK 2: " BUCKET-FIELD.
+           MOVE BUCKET-WEEKS-3-4 TO BUCKET-FIELD.
+           DISPLAY "   DUE WITHIN WEEKS 3-4: " BUCKET-FIELD.
+           MOVE BUCKET-BEYOND TO BUCKET-FIELD.
+           DISPLAY "   DUE BEYOND 4 WEEKS: " BUCKET-FIELD.
+           COMPUTE GRAND-TOTAL = BUCKET-PAST-DUE + BUCKET-WEEK-1 +
+               BUCKET-WEEK-2 + BUCKET-WEEKS-3-4 + BUCKET-BEYOND.
+           MOVE GRAND-TOTAL TO BUCKET-FIELD.
+           DISPLAY "   GRAND TOTAL:       " BUCKET-FIELD.
+
+      *------------------------------------------
+      * File I-O Routines
+      *------------------------------------------
+       READ-NEXT-VOUCHER-RECORD.
+           MOVE "N" TO VOUCHER-AT-END.
+           READ VOUCHER-FILE NEXT RECORD
+               AT END MOVE "Y" TO VOUCHER-AT-END.
