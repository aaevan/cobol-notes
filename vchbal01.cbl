@@ -0,0 +1,117 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VCHBAL01.
+      *------------------------------------------
+      * Nightly control-total balancing report.
+      * CONTROL-LAST-VOUCHER is only ever moved
+      * forward by RETRIEVE-NEXT-VOUCHER-NUMBER -
+      * nothing ever checks it still matches
+      * reality.  A deleted record or a control
+      * file restored from an older backup can
+      * let the two drift apart with no warning.
+      * This program reads VOUCHER-FILE to find
+      * the highest VOUCHER-NUMBER actually on
+      * file, compares it to CONTROL-LAST-
+      * VOUCHER, and prints an exception report
+      * any time they do not match.
+      *------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "slvouch.cbl".
+
+           COPY "slcontrl.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "fdvouch.cbl".
+
+           COPY "fdcontrl.cbl".
+
+       WORKING-STORAGE SECTION.
+
+       77  VOUCHER-AT-END              PIC X(01).
+       77  CONTROL-RECORD-FOUND        PIC X(01).
+
+       77  RUN-DATE                    PIC 9(08).
+       77  VOUCHER-COUNT               PIC 9(05) VALUE ZERO.
+       77  HIGHEST-VOUCHER-NUMBER      PIC 9(07) VALUE ZERO.
+
+       77  HIGHEST-VOUCHER-FIELD       PIC Z(7).
+       77  CONTROL-LAST-VOUCHER-FIELD  PIC Z(7).
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-EXIT.
+           EXIT PROGRAM.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       OPENING-PROCEDURE.
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+           OPEN INPUT VOUCHER-FILE.
+           OPEN INPUT CONTROL-FILE.
+           PERFORM DISPLAY-REPORT-HEADING.
+
+       CLOSING-PROCEDURE.
+           PERFORM READ-CONTROL-RECORD.
+           PERFORM DISPLAY-BALANCING-RESULT.
+           CLOSE VOUCHER-FILE.
+           CLOSE CONTROL-FILE.
+
+       MAIN-PROCESS.
+           PERFORM READ-NEXT-VOUCHER-RECORD.
+           PERFORM FIND-HIGHEST-VOUCHER
+               UNTIL VOUCHER-AT-END = "Y".
+
+       FIND-HIGHEST-VOUCHER.
+           IF VOUCHER-NUMBER > HIGHEST-VOUCHER-NUMBER
+               MOVE VOUCHER-NUMBER TO HIGHEST-VOUCHER-NUMBER.
+           ADD 1 TO VOUCHER-COUNT.
+           PERFORM READ-NEXT-VOUCHER-RECORD.
+
+      *------------------------------------------
+      * Report lines
+      *------------------------------------------
+       DISPLAY-REPORT-HEADING.
+           DISPLAY " ".
+           DISPLAY "CONTROL-TOTAL BALANCING REPORT - RUN DATE " RUN-DATE.
+           DISPLAY " ".
+
+       DISPLAY-BALANCING-RESULT.
+           MOVE HIGHEST-VOUCHER-NUMBER TO HIGHEST-VOUCHER-FIELD.
+           MOVE CONTROL-LAST-VOUCHER   TO CONTROL-LAST-VOUCHER-FIELD.
+           DISPLAY "VOUCHERS READ:             " VOUCHER-COUNT.
+           DISPLAY "HIGHEST VOUCHER ON FILE:   " HIGHEST-VOUCHER-FIELD.
+           DISPLAY "CONTROL-LAST-VOUCHER:      "
+                   CONTROL-LAST-VOUCHER-FIELD.
+           DISPLAY " ".
+           IF HIGHEST-VOUCHER-NUMBER = CONTROL-LAST-VOUCHER
+               DISPLAY "VOUCHER CONTROL TOTAL IS IN BALANCE"
+           ELSE
+               DISPLAY "*** EXCEPTION - VOUCHER CONTROL TOTAL IS OUT "
+                       "OF BALANCE ***"
+               DISPLAY "*** CHECK FOR A DELETED RECORD OR A RESTORED "
+                       "CONTROL FILE ***".
+
+      *------------------------------------------
+      * File I-O Routines
+      *------------------------------------------
+       READ-NEXT-VOUCHER-RECORD.
+           MOVE "N" TO VOUCHER-AT-END.
+           READ VOUCHER-FILE NEXT RECORD
+               AT END MOVE "Y" TO VOUCHER-AT-END.
+
+       READ-CONTROL-RECORD.
+           MOVE 1   TO CONTROL-KEY.
+           MOVE "Y" TO CONTROL-RECORD-FOUND.
+           READ CONTROL-FILE RECORD
+               INVALID KEY
+                  MOVE "N" TO CONTROL-RECORD-FOUND
+                  DISPLAY "CONTROL FILE IS INVALID".
