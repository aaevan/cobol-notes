@@ -0,0 +1,217 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. VCHCNV01.
+000300*--------------------------------
+000400* One-time conversion of the prior
+000500* five-digit voucher master and
+000600* control record (OLD-VOUCHER-FILE,
+000700* OLD-CONTROL-FILE) onto the
+000800* current seven-digit VOUCHER-FILE/
+000900* CONTROL-FILE.  Any OLD-VOUCHER-
+001000* NUMBER that collides with a
+001100* voucher already on the new file
+001200* is reported and skipped rather
+001300* than overwritten; the control
+001400* record is only converted if
+001500* CONTROL-LAST-VOUCHER on the new
+001600* file is still ZERO, so a second
+001700* run cannot stomp a counter that
+001800* has already moved on.
+001900*--------------------------------
+002000 ENVIRONMENT DIVISION.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300
+002400     COPY "slovch01.cbl".
+002500
+002600     COPY "slvouch.cbl".
+002700
+002800     COPY "slocntrl.cbl".
+002900
+003000     COPY "slcontrl.cbl".
+003100
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400
+003500     COPY "fdovch01.cbl".
+003600
+003700     COPY "fdvouch.cbl".
+003800
+003900     COPY "fdocntrl.cbl".
+004000
+004100     COPY "fdcontrl.cbl".
+004200
+004300 WORKING-STORAGE SECTION.
+004400
+004500 77  OLD-VOUCHER-AT-END           PIC X.
+004600 77  VOUCHER-RECORD-FOUND         PIC X.
+004700 77  OLD-CONTROL-RECORD-FOUND     PIC X.
+004800 77  CONTROL-RECORD-FOUND         PIC X.
+004900
+005000 77  CONVERTED-COUNT              PIC 9(05) VALUE ZERO.
+005100 77  COLLISION-COUNT              PIC 9(05) VALUE ZERO.
+005200
+005300 77  OLD-VOUCHER-NUMBER-FIELD     PIC Z(5).
+005400 77  CONVERTED-COUNT-FIELD        PIC Z(5).
+005500 77  COLLISION-COUNT-FIELD        PIC Z(5).
+005600
+005700 PROCEDURE DIVISION.
+005800 PROGRAM-BEGIN.
+005900     PERFORM OPENING-PROCEDURE.
+006000     PERFORM MAIN-PROCESS.
+006100     PERFORM CLOSING-PROCEDURE.
+006200
+006300 PROGRAM-DONE.
+006400     STOP RUN.
+006500
+006600 OPENING-PROCEDURE.
+006700     OPEN INPUT OLD-VOUCHER-FILE.
+006800     OPEN I-O VOUCHER-FILE.
+006900     OPEN INPUT OLD-CONTROL-FILE.
+007000     OPEN I-O CONTROL-FILE.
+007100     DISPLAY "OLD-VOUCHER-FILE TO VOUCHER-FILE CONVERSION".
+007200
+007300 CLOSING-PROCEDURE.
+007400     PERFORM DISPLAY-CONVERSION-TOTALS.
+007500     CLOSE OLD-VOUCHER-FILE.
+007600     CLOSE VOUCHER-FILE.
+007700     CLOSE OLD-CONTROL-FILE.
+007800     CLOSE CONTROL-FILE.
+007900
+008000 MAIN-PROCESS.
+008100     PERFORM READ-NEXT-OLD-VOUCHER-RECORD.
+008200     PERFORM CONVERT-VOUCHERS
+008300         UNTIL OLD-VOUCHER-AT-END = "Y".
+008400     PERFORM CONVERT-CONTROL-RECORD.
+008500
+008600*--------------------------------
+008700* Map the old layout onto the
+008800* current one and write it, unless
+008900* the number is already on file.
+009000*--------------------------------
+009100 CONVERT-VOUCHERS.
+009200     MOVE OLD-VOUCHER-NUMBER TO VOUCHER-NUMBER.
+009300     PERFORM READ-VOUCHER-RECORD.
+009400     IF VOUCHER-RECORD-FOUND = "Y"
+009500         PERFORM REPORT-VOUCHER-COLLISION
+009600     ELSE
+009700         PERFORM MAP-OLD-VOUCHER-RECORD
+009800         PERFORM WRITE-VOUCHER-RECORD
+009900         ADD 1 TO CONVERTED-COUNT.
+010000     PERFORM READ-NEXT-OLD-VOUCHER-RECORD.
+010100
+010200 MAP-OLD-VOUCHER-RECORD.
+010300     MOVE OLD-VOUCHER-NUMBER         TO VOUCHER-NUMBER.
+010400     MOVE OLD-VOUCHER-VENDOR         TO VOUCHER-VENDOR.
+010500     MOVE OLD-VOUCHER-INVOICE        TO VOUCHER-INVOICE.
+010600     MOVE OLD-VOUCHER-FOR            TO VOUCHER-FOR.
+010700     MOVE OLD-VOUCHER-AMOUNT         TO VOUCHER-AMOUNT.
+010800     MOVE OLD-VOUCHER-TAX-AMOUNT     TO VOUCHER-TAX-AMOUNT.
+010900     MOVE OLD-VOUCHER-DATE           TO VOUCHER-DATE.
+011000     MOVE OLD-VOUCHER-DUE            TO VOUCHER-DUE.
+011100     MOVE OLD-VOUCHER-DEDUCTIBLE     TO VOUCHER-DEDUCTIBLE.
+011200     MOVE OLD-VOUCHER-SELECTED       TO VOUCHER-SELECTED.
+011300     MOVE OLD-VOUCHER-PAID-AMOUNT    TO VOUCHER-PAID-AMOUNT.
+011400     MOVE OLD-VOUCHER-PAID-DATE      TO VOUCHER-PAID-DATE.
+011500     MOVE OLD-VOUCHER-CHECK-NO       TO VOUCHER-CHECK-NO.
+011600     MOVE OLD-VOUCHER-CLEARED        TO VOUCHER-CLEARED.
+011700     MOVE OLD-VOUCHER-CLEARED-DATE   TO VOUCHER-CLEARED-DATE.
+011800     MOVE OLD-VOUCHER-PAYMENT-COUNT  TO VOUCHER-PAYMENT-COUNT.
+011900     MOVE OLD-VOUCHER-PAYMENT-HISTORY(1)
+011910         TO VOUCHER-PAYMENT-HISTORY(1).
+011920     MOVE OLD-VOUCHER-PAYMENT-HISTORY(2)
+011930         TO VOUCHER-PAYMENT-HISTORY(2).
+011940     MOVE OLD-VOUCHER-PAYMENT-HISTORY(3)
+011950         TO VOUCHER-PAYMENT-HISTORY(3).
+011960     MOVE OLD-VOUCHER-PAYMENT-HISTORY(4)
+011970         TO VOUCHER-PAYMENT-HISTORY(4).
+011980     MOVE OLD-VOUCHER-PAYMENT-HISTORY(5)
+011990         TO VOUCHER-PAYMENT-HISTORY(5).
+012400     MOVE OLD-VOUCHER-DOCUMENT-REF   TO VOUCHER-DOCUMENT-REF.
+012500     MOVE OLD-VOUCHER-CURRENCY-CODE  TO VOUCHER-CURRENCY-CODE.
+012600     MOVE OLD-VOUCHER-EXCHANGE-RATE  TO VOUCHER-EXCHANGE-RATE.
+012700     MOVE OLD-VOUCHER-FOREIGN-AMOUNT TO VOUCHER-FOREIGN-AMOUNT.
+012800     MOVE OLD-VOUCHER-GL-DIST-COUNT  TO VOUCHER-GL-DIST-COUNT.
+012900     MOVE OLD-VOUCHER-GL-DISTRIBUTION(1)
+012910         TO VOUCHER-GL-DISTRIBUTION(1).
+012920     MOVE OLD-VOUCHER-GL-DISTRIBUTION(2)
+012930         TO VOUCHER-GL-DISTRIBUTION(2).
+012940     MOVE OLD-VOUCHER-GL-DISTRIBUTION(3)
+012950         TO VOUCHER-GL-DISTRIBUTION(3).
+012960     MOVE OLD-VOUCHER-GL-DISTRIBUTION(4)
+012970         TO VOUCHER-GL-DISTRIBUTION(4).
+012980     MOVE OLD-VOUCHER-GL-DISTRIBUTION(5)
+012990         TO VOUCHER-GL-DISTRIBUTION(5).
+013000     MOVE "N" TO VOUCHER-DISPUTED.
+013400
+013500 REPORT-VOUCHER-COLLISION.
+013600     MOVE OLD-VOUCHER-NUMBER TO OLD-VOUCHER-NUMBER-FIELD.
+013700     DISPLAY "VOUCHER " OLD-VOUCHER-NUMBER-FIELD
+013800             " ALREADY ON FILE - NOT CONVERTED".
+013900     ADD 1 TO COLLISION-COUNT.
+014000
+014100*--------------------------------
+014200* The control record is a single
+014300* row keyed CONTROL-KEY = 1 - carry
+014400* forward the counters unchanged
+014500* except the widened voucher number,
+014600* but only if this file has not
+014700* already been converted.
+014800*--------------------------------
+014900 CONVERT-CONTROL-RECORD.
+015000     MOVE 1 TO OLD-CONTROL-KEY.
+015100     READ OLD-CONTROL-FILE RECORD
+015200         INVALID KEY
+015300             MOVE "N" TO OLD-CONTROL-RECORD-FOUND
+015400         NOT INVALID KEY
+015500             MOVE "Y" TO OLD-CONTROL-RECORD-FOUND.
+015600     IF OLD-CONTROL-RECORD-FOUND = "N"
+015700         DISPLAY "NO OLD CONTROL RECORD ON FILE"
+015800     ELSE
+015900         PERFORM MERGE-CONTROL-RECORD.
+016000
+016100 MERGE-CONTROL-RECORD.
+016200     MOVE 1 TO CONTROL-KEY.
+016300     READ CONTROL-FILE RECORD
+016400         INVALID KEY
+016500             MOVE "N" TO CONTROL-RECORD-FOUND
+016600         NOT INVALID KEY
+016700             MOVE "Y" TO CONTROL-RECORD-FOUND.
+016800     IF CONTROL-RECORD-FOUND = "N"
+016900         DISPLAY "NO CURRENT CONTROL RECORD ON FILE"
+017000     ELSE
+017100         IF CONTROL-LAST-VOUCHER NOT = ZERO
+017200             DISPLAY "CONTROL-LAST-VOUCHER ALREADY SET - "
+017300                     "CONTROL RECORD NOT CONVERTED"
+017400         ELSE
+017500             MOVE OLD-CONTROL-LAST-VOUCHER TO CONTROL-LAST-VOUCHER
+017600             REWRITE CONTROL-RECORD
+017700                 INVALID KEY
+017800                 DISPLAY "ERROR REWRITING CONTROL RECORD"
+017900             END-REWRITE
+018000             DISPLAY "CONTROL-LAST-VOUCHER CONVERTED".
+018100
+018200 DISPLAY-CONVERSION-TOTALS.
+018300     MOVE CONVERTED-COUNT  TO CONVERTED-COUNT-FIELD.
+018400     MOVE COLLISION-COUNT  TO COLLISION-COUNT-FIELD.
+018500     DISPLAY " ".
+018600     DISPLAY "VOUCHERS CONVERTED: " CONVERTED-COUNT-FIELD.
+018700     DISPLAY "VOUCHERS SKIPPED:   " COLLISION-COUNT-FIELD.
+018800
+018900*--------------------------------
+019000* File I-O Routines
+019100*--------------------------------
+019200 READ-NEXT-OLD-VOUCHER-RECORD.
+019300     MOVE "N" TO OLD-VOUCHER-AT-END.
+019400     READ OLD-VOUCHER-FILE NEXT RECORD
+019500         AT END MOVE "Y" TO OLD-VOUCHER-AT-END.
+019600
+019700 READ-VOUCHER-RECORD.
+019800     MOVE "Y" TO VOUCHER-RECORD-FOUND.
+019900     READ VOUCHER-FILE RECORD
+020000         INVALID KEY
+020100            MOVE "N" TO VOUCHER-RECORD-FOUND.
+020200
+020300 WRITE-VOUCHER-RECORD.
+020400     WRITE VOUCHER-RECORD
+020500         INVALID KEY
+020600         DISPLAY "ERROR WRITING VOUCHER RECORD".
