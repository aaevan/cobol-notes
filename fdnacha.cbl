@@ -0,0 +1,17 @@
+      *----------------------------------
+      * FDNACHA.CBL
+      * One 94-character NACHA record per
+      * line - the standard fixed-width
+      * layout the banks' ACH processing
+      * expects.  CHKRUN01 builds each
+      * record type (file header, batch
+      * header, entry detail, batch
+      * control, file control) in its own
+      * working-storage group and moves
+      * the finished line here to write
+      * it, the same way CHKPRT01 builds
+      * a check layout before printing it.
+      *----------------------------------
+       FD  NACHA-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  NACHA-RECORD                 PIC X(94).
