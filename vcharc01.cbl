@@ -0,0 +1,133 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VCHARC01.
+      *------------------------------------------
+      * Year-end voucher archive.  Nothing else
+      * in the system ever removes a voucher, so
+      * VOUCHER-FILE only grows - this batch
+      * program moves every voucher with a
+      * VOUCHER-PAID-DATE older than a clerk-
+      * entered cutoff into VOUCHER-HISTORY-FILE
+      * and deletes it from VOUCHER-FILE, keeping
+      * day-to-day maintenance and reporting fast.
+      * A voucher that has never been paid
+      * (VOUCHER-PAID-DATE still zero) is never
+      * archived, no matter how old.
+      *------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "slvouch.cbl".
+
+           COPY "slvchhist.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "fdvouch.cbl".
+
+           COPY "fdvchhist.cbl".
+
+       WORKING-STORAGE SECTION.
+
+       77  VOUCHER-AT-END              PIC X(01).
+
+       77  RUN-DATE                    PIC 9(08).
+       77  CUTOFF-DATE                 PIC 9(08).
+
+       77  ARCHIVED-COUNT              PIC 9(05) VALUE ZERO.
+       77  RETAINED-COUNT              PIC 9(05) VALUE ZERO.
+
+           COPY "wsdate01.cbl".
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-EXIT.
+           EXIT PROGRAM.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       OPENING-PROCEDURE.
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+           PERFORM ENTER-CUTOFF-DATE.
+           OPEN I-O VOUCHER-FILE.
+           OPEN EXTEND VOUCHER-HISTORY-FILE.
+           PERFORM DISPLAY-REPORT-HEADING.
+
+       CLOSING-PROCEDURE.
+           PERFORM DISPLAY-REPORT-TOTALS.
+           CLOSE VOUCHER-FILE.
+           CLOSE VOUCHER-HISTORY-FILE.
+
+       ENTER-CUTOFF-DATE.
+           MOVE "N" TO ZERO-DATE-IS-OK.
+           MOVE "ARCHIVE VOUCHERS PAID BEFORE(MM/DD/CCYY)?"
+               TO DATE-PROMPT.
+           MOVE "A CUTOFF DATE IS REQUIRED"
+               TO DATE-ERROR-MESSAGE.
+           PERFORM GET-A-DATE.
+           MOVE DATE-CCYYMMDD TO CUTOFF-DATE.
+
+       MAIN-PROCESS.
+           PERFORM READ-NEXT-VOUCHER-RECORD.
+           PERFORM PROCESS-VOUCHERS
+               UNTIL VOUCHER-AT-END = "Y".
+
+      *------------------------------------------
+      * Archive every paid, cleared voucher
+      * older than the cutoff; leave everything
+      * else, paid or not, cleared or not, right
+      * where it is.  A check that has not yet
+      * cleared the bank still needs to be found
+      * by CHKREC01's reconciliation scan of
+      * VOUCHER-FILE, so it stays put until
+      * VOUCHER-CLEARED is set.
+      *------------------------------------------
+       PROCESS-VOUCHERS.
+           IF VOUCHER-PAID-DATE NOT = ZEROES AND
+              VOUCHER-PAID-DATE < CUTOFF-DATE AND
+              VOUCHER-CLEARED = "Y"
+               PERFORM ARCHIVE-THE-VOUCHER
+           ELSE
+               ADD 1 TO RETAINED-COUNT.
+           PERFORM READ-NEXT-VOUCHER-RECORD.
+
+       ARCHIVE-THE-VOUCHER.
+           MOVE VOUCHER-RECORD TO VOUCHER-HISTORY-RECORD.
+           WRITE VOUCHER-HISTORY-RECORD.
+           PERFORM DELETE-VOUCHER-RECORD.
+           ADD 1 TO ARCHIVED-COUNT.
+
+      *------------------------------------------
+      * Report lines
+      *------------------------------------------
+       DISPLAY-REPORT-HEADING.
+           DISPLAY " ".
+           DISPLAY "VOUCHER ARCHIVE - RUN DATE " RUN-DATE.
+           DISPLAY "ARCHIVING VOUCHERS PAID BEFORE " CUTOFF-DATE.
+           DISPLAY " ".
+
+       DISPLAY-REPORT-TOTALS.
+           DISPLAY " ".
+           DISPLAY "VOUCHERS ARCHIVED: " ARCHIVED-COUNT.
+           DISPLAY "VOUCHERS RETAINED: " RETAINED-COUNT.
+
+      *------------------------------------------
+      * File I-O Routines
+      *------------------------------------------
+       READ-NEXT-VOUCHER-RECORD.
+           MOVE "N" TO VOUCHER-AT-END.
+           READ VOUCHER-FILE NEXT RECORD
+               AT END MOVE "Y" TO VOUCHER-AT-END.
+
+       DELETE-VOUCHER-RECORD.
+           DELETE VOUCHER-FILE RECORD
+               INVALID KEY
+               DISPLAY "ERROR DELETING VOUCHER RECORD".
+
+           COPY "pldate01.cbl".
