@@ -0,0 +1,19 @@
+      *----------------------------------
+      * FDAUDLOG.CBL
+      * AUDIT-LOG-RECORD layout.  One line
+      * per ADD, CHANGE field, or DELETE
+      * that VCHMNT01 commits to VOUCHER-
+      * FILE, carrying who made the change,
+      * when, which voucher and field, and
+      * the value before and after.
+      *----------------------------------
+       FD  AUDIT-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  AUDIT-LOG-RECORD.
+           05 AUD-OPERATOR-ID       PIC X(08).
+           05 AUD-LOG-DATE          PIC 9(08).
+           05 AUD-LOG-TIME          PIC 9(06).
+           05 AUD-VOUCHER-NUMBER    PIC 9(07).
+           05 AUD-FIELD-CHANGED     PIC X(20).
+           05 AUD-BEFORE-VALUE      PIC X(30).
+           05 AUD-AFTER-VALUE       PIC X(30).
