@@ -0,0 +1,289 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. APAGE01.
+      *------------------------------------------
+      * Aged payables report.  Reads every
+      * voucher with a balance outstanding
+      * (VOUCHER-PAID-AMOUNT less than
+      * VOUCHER-AMOUNT), sorts them by vendor,
+      * and buckets the outstanding balance of
+      * each into CURRENT/30/60/90+ days past
+      * VOUCHER-DUE.  Prints a subtotal per
+      * vendor and a grand total across all
+      * vendors.
+      *
+      * Days past due is figured on a 30-day
+      * month / 360-day year basis - close enough
+      * for bucketing and avoids needing a real
+      * calendar routine.
+      *
+      * A voucher flagged VOUCHER-DISPUTED is
+      * left out of the CURRENT/30/60/90+ buckets
+      * and reported on its own DISPUTED line per
+      * vendor and in the grand totals instead -
+      * it is still owed, but its age past due
+      * does not reflect when it will be paid.
+      *------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "slvnd02.cbl".
+
+           COPY "slvouch.cbl".
+
+           SELECT AGING-SORT-FILE ASSIGN TO "apagesrt".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "fdvnd04.cbl".
+
+           COPY "fdvouch.cbl".
+
+       SD  AGING-SORT-FILE.
+       01  AGING-SORT-RECORD.
+           05 SW-VOUCHER-VENDOR        PIC 9(05).
+           05 SW-VOUCHER-NUMBER        PIC 9(07).
+           05 SW-VOUCHER-DUE           PIC 9(08).
+           05 SW-VOUCHER-AMOUNT        PIC S9(6)V99.
+           05 SW-VOUCHER-BALANCE       PIC S9(6)V99.
+           05 SW-VOUCHER-DISPUTED      PIC X(01).
+
+       WORKING-STORAGE SECTION.
+
+       77  VOUCHER-AT-END              PIC X(01).
+       77  SORT-AT-END                 PIC X(01).
+       77  VENDOR-RECORD-FOUND         PIC X(01).
+
+       77  RUN-DATE                    PIC 9(08).
+       77  RUN-CCYY                    PIC 9(04).
+       77  RUN-MM                      PIC 9(02).
+       77  RUN-DD                      PIC 9(02).
+
+       77  DUE-CCYY                    PIC 9(04).
+       77  DUE-MM                      PIC 9(02).
+       77  DUE-DD                      PIC 9(02).
+       77  DAYS-PAST-DUE               PIC S9(05).
+
+       77  PRIOR-VENDOR                PIC 9(05) VALUE ZERO.
+
+       77  BUCKET-CURRENT              PIC S9(08)V99 VALUE ZERO.
+       77  BUCKET-30                   PIC S9(08)V99 VALUE ZERO.
+       77  BUCKET-60                   PIC S9(08)V99 VALUE ZERO.
+       77  BUCKET-90                   PIC S9(08)V99 VALUE ZERO.
+       77  BUCKET-90-PLUS              PIC S9(08)V99 VALUE ZERO.
+       77  BUCKET-DISPUTED             PIC S9(08)V99 VALUE ZERO.
+       77  VENDOR-TOTAL                PIC S9(08)V99 VALUE ZERO.
+
+       77  TOTAL-CURRENT                PIC S9(09)V99 VALUE ZERO.
+       77  TOTAL-30                     PIC S9(09)V99 VALUE ZERO.
+       77  TOTAL-60                     PIC S9(09)V99 VALUE ZERO.
+       77  TOTAL-90                     PIC S9(09)V99 VALUE ZERO.
+       77  TOTAL-90-PLUS                PIC S9(09)V99 VALUE ZERO.
+       77  TOTAL-DISPUTED                PIC S9(09)V99 VALUE ZERO.
+       77  GRAND-TOTAL                  PIC S9(09)V99 VALUE ZERO.
+
+       77  VENDOR-NUMBER-FIELD          PIC Z(5).
+       77  BUCKET-FIELD                 PIC ZZZ,ZZ9.99-.
+       77  GRAND-TOTAL-FIELD            PIC ZZZ,ZZZ,ZZ9.99-.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       OPENING-PROCEDURE.
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+           MOVE RUN-DATE(1:4) TO RUN-CCYY.
+           MOVE RUN-DATE(5:2) TO RUN-MM.
+           MOVE RUN-DATE(7:2) TO RUN-DD.
+           OPEN INPUT VOUCHER-FILE.
+           OPEN INPUT VENDOR-FILE.
+           PERFORM DISPLAY-REPORT-HEADING.
+
+       CLOSING-PROCEDURE.
+           CLOSE VOUCHER-FILE.
+           CLOSE VENDOR-FILE.
+
+       MAIN-PROCESS.
+           SORT AGING-SORT-FILE
+               ON ASCENDING KEY SW-VOUCHER-VENDOR
+                                SW-VOUCHER-NUMBER
+               INPUT PROCEDURE IS SELECT-UNPAID-VOUCHERS
+               OUTPUT PROCEDURE IS PROCESS-SORTED-VOUCHERS.
+
+      *------------------------------------------
+      * Sort input - every voucher with a
+      * balance still outstanding
+      *------------------------------------------
+       SELECT-UNPAID-VOUCHERS.
+           PERFORM READ-NEXT-VOUCHER-RECORD.
+           PERFORM SELECT-VOUCHERS-FOR-SORT
+               UNTIL VOUCHER-AT-END = "Y".
+
+       SELECT-VOUCHERS-FOR-SORT.
+           IF VOUCHER-PAID-AMOUNT NOT = VOUCHER-AMOUNT
+               MOVE VOUCHER-VENDOR   TO SW-VOUCHER-VENDOR
+               MOVE VOUCHER-NUMBER   TO SW-VOUCHER-NUMBER
+               MOVE VOUCHER-DUE      TO SW-VOUCHER-DUE
+               MOVE VOUCHER-AMOUNT   TO SW-VOUCHER-AMOUNT
+               MOVE VOUCHER-DISPUTED TO SW-VOUCHER-DISPUTED
+               COMPUTE SW-VOUCHER-BALANCE =
+                       VOUCHER-AMOUNT - VOUCHER-PAID-AMOUNT
+               RELEASE AGING-SORT-RECORD.
+           PERFORM READ-NEXT-VOUCHER-RECORD.
+
+      *------------------------------------------
+      * Sort output - bucket in vendor sequence,
+      * a vendor subtotal on every vendor break.
+      *------------------------------------------
+       PROCESS-SORTED-VOUCHERS.
+           MOVE ZEROES TO PRIOR-VENDOR.
+           PERFORM RETURN-NEXT-SORT-RECORD.
+           PERFORM PROCESS-ONE-SORTED-VOUCHER
+               UNTIL SORT-AT-END = "Y".
+           IF PRIOR-VENDOR NOT = ZEROES
+               PERFORM DISPLAY-VENDOR-SUBTOTAL.
+           PERFORM DISPLAY-GRAND-TOTALS.
+
+       PROCESS-ONE-SORTED-VOUCHER.
+           IF SW-VOUCHER-VENDOR NOT = PRIOR-VENDOR
+               IF PRIOR-VENDOR NOT = ZEROES
+                   PERFORM DISPLAY-VENDOR-SUBTOTAL
+               END-IF
+               PERFORM START-NEW-VENDOR
+           END-IF.
+           PERFORM BUCKET-THE-VOUCHER.
+           PERFORM RETURN-NEXT-SORT-RECORD.
+
+       START-NEW-VENDOR.
+           MOVE SW-VOUCHER-VENDOR TO PRIOR-VENDOR.
+           MOVE ZEROES TO BUCKET-CURRENT BUCKET-30 BUCKET-60
+                           BUCKET-90 BUCKET-90-PLUS BUCKET-DISPUTED
+                           VENDOR-TOTAL.
+
+      *------------------------------------------
+      * A disputed voucher is still owed, so it
+      * stays in the vendor and grand totals, but
+      * it is held out of the CURRENT/30/60/90+
+      * ageing buckets and reported on its own
+      * line instead - its age past due has no
+      * bearing on when (or whether) it gets paid.
+      *------------------------------------------
+       BUCKET-THE-VOUCHER.
+           ADD SW-VOUCHER-BALANCE TO VENDOR-TOTAL.
+           IF SW-VOUCHER-DISPUTED = "Y"
+               ADD SW-VOUCHER-BALANCE TO BUCKET-DISPUTED
+               ADD SW-VOUCHER-BALANCE TO TOTAL-DISPUTED
+           ELSE
+               PERFORM BUCKET-BY-AGE.
+
+       BUCKET-BY-AGE.
+           MOVE SW-VOUCHER-DUE(1:4) TO DUE-CCYY.
+           MOVE SW-VOUCHER-DUE(5:2) TO DUE-MM.
+           MOVE SW-VOUCHER-DUE(7:2) TO DUE-DD.
+           COMPUTE DAYS-PAST-DUE =
+               (RUN-CCYY - DUE-CCYY) * 360 +
+               (RUN-MM   - DUE-MM)   * 30  +
+               (RUN-DD   - DUE-DD).
+           IF DAYS-PAST-DUE <= 0
+               ADD SW-VOUCHER-BALANCE TO BUCKET-CURRENT
+               ADD SW-VOUCHER-BALANCE TO TOTAL-CURRENT
+           ELSE
+               IF DAYS-PAST-DUE <= 30
+                   ADD SW-VOUCHER-BALANCE TO BUCKET-30
+                   ADD SW-VOUCHER-BALANCE TO TOTAL-30
+               ELSE
+                   IF DAYS-PAST-DUE <= 60
+                       ADD SW-VOUCHER-BALANCE TO BUCKET-60
+                       ADD SW-VOUCHER-BALANCE TO TOTAL-60
+                   ELSE
+                       IF DAYS-PAST-DUE <= 90
+                           ADD SW-VOUCHER-BALANCE TO BUCKET-90
+                           ADD SW-VOUCHER-BALANCE TO TOTAL-90
+                       ELSE
+                           ADD SW-VOUCHER-BALANCE TO BUCKET-90-PLUS
+                           ADD SW-VOUCHER-BALANCE TO TOTAL-90-PLUS
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+      *------------------------------------------
+      * Report lines
+      *------------------------------------------
+       DISPLAY-REPORT-HEADING.
+           DISPLAY " ".
+           DISPLAY "AGED PAYABLES REPORT - RUN DATE " RUN-DATE.
+           DISPLAY "BUCKETS: CURRENT / 1-30 / 31-60 / 61-90 / OVER 90".
+
+       DISPLAY-VENDOR-SUBTOTAL.
+           PERFORM GET-VENDOR-NAME.
+           MOVE PRIOR-VENDOR TO VENDOR-NUMBER-FIELD.
+           DISPLAY " ".
+           DISPLAY "VENDOR " VENDOR-NUMBER-FIELD "  " VENDOR-NAME.
+           MOVE BUCKET-CURRENT TO BUCKET-FIELD.
+           DISPLAY "   CURRENT:      " BUCKET-FIELD.
+           MOVE BUCKET-30 TO BUCKET-FIELD.
+           DISPLAY "   1-30 DAYS:    " BUCKET-FIELD.
+           MOVE BUCKET-60 TO BUCKET-FIELD.
+           DISPLAY "   31-60 DAYS:   " BUCKET-FIELD.
+           MOVE BUCKET-90 TO BUCKET-FIELD.
+           DISPLAY "   61-90 DAYS:   " BUCKET-FIELD.
+           MOVE BUCKET-90-PLUS TO BUCKET-FIELD.
+           DISPLAY "   OVER 90 DAYS: " BUCKET-FIELD.
+           IF BUCKET-DISPUTED NOT = ZEROES
+               MOVE BUCKET-DISPUTED TO BUCKET-FIELD
+               DISPLAY "   DISPUTED:     " BUCKET-FIELD.
+           MOVE VENDOR-TOTAL TO BUCKET-FIELD.
+           DISPLAY "   VENDOR TOTAL: " BUCKET-FIELD.
+
+       GET-VENDOR-NAME.
+           MOVE PRIOR-VENDOR TO VENDOR-NUMBER.
+           PERFORM READ-VENDOR-RECORD.
+           IF VENDOR-RECORD-FOUND = "N"
+               MOVE "**Not found**" TO VENDOR-NAME.
+
+       DISPLAY-GRAND-TOTALS.
+           DISPLAY " ".
+           DISPLAY "GRAND TOTALS - ALL VENDORS".
+           MOVE TOTAL-CURRENT TO GRAND-TOTAL-FIELD.
+           DISPLAY "   CURRENT:      " GRAND-TOTAL-FIELD.
+           MOVE TOTAL-30 TO GRAND-TOTAL-FIELD.
+           DISPLAY "   1-30 DAYS:    " GRAND-TOTAL-FIELD.
+           MOVE TOTAL-60 TO GRAND-TOTAL-FIELD.
+           DISPLAY "   31-60 DAYS:   " GRAND-TOTAL-FIELD.
+           MOVE TOTAL-90 TO GRAND-TOTAL-FIELD.
+           DISPLAY "   61-90 DAYS:   " GRAND-TOTAL-FIELD.
+           MOVE TOTAL-90-PLUS TO GRAND-TOTAL-FIELD.
+           DISPLAY "   OVER 90 DAYS: " GRAND-TOTAL-FIELD.
+           IF TOTAL-DISPUTED NOT = ZEROES
+               MOVE TOTAL-DISPUTED TO GRAND-TOTAL-FIELD
+               DISPLAY "   DISPUTED:     " GRAND-TOTAL-FIELD.
+           COMPUTE GRAND-TOTAL = TOTAL-CURRENT + TOTAL-30 + TOTAL-60 +
+               TOTAL-90 + TOTAL-90-PLUS + TOTAL-DISPUTED.
+           MOVE GRAND-TOTAL TO GRAND-TOTAL-FIELD.
+           DISPLAY "   GRAND TOTAL:  " GRAND-TOTAL-FIELD.
+
+      *------------------------------------------
+      * File I-O Routines
+      *------------------------------------------
+       READ-NEXT-VOUCHER-RECORD.
+           MOVE "N" TO VOUCHER-AT-END.
+           READ VOUCHER-FILE NEXT RECORD
+               AT END MOVE "Y" TO VOUCHER-AT-END.
+
+       RETURN-NEXT-SORT-RECORD.
+           MOVE "N" TO SORT-AT-END.
+           RETURN AGING-SORT-FILE
+               AT END MOVE "Y" TO SORT-AT-END.
+
+       READ-VENDOR-RECORD.
+           MOVE "Y" TO VENDOR-RECORD-FOUND.
+           READ VENDOR-FILE RECORD
+               INVALID KEY
+                  MOVE "N" TO VENDOR-RECORD-FOUND.
