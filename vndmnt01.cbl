@@ -0,0 +1,746 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VNDMNT01.
+      *------------------------------------------
+      * Add and Change for the Vendor File.
+      * Look-up, delete and the case-repair
+      * sweep are handled by VNDINQ01,
+      * COBSHL03 and VNDFIX01 - this program
+      * is where a vendor first gets on file
+      * and where an address, phone or
+      * contact correction gets keyed in.
+      *------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "slvnd02.cbl".
+
+           COPY "slstate.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "fdvnd04.cbl".
+
+           COPY "fdstate.cbl".
+
+       WORKING-STORAGE SECTION.
+
+       77  MENU-PICK                    PIC 9.
+           88  MENU-PICK-IS-VALID       VALUES 0 THRU 2.
+
+       77  THE-MODE                     PIC X(7).
+       77  WHICH-FIELD                  PIC 99.
+       77  VENDOR-RECORD-FOUND          PIC X.
+       77  STATE-RECORD-FOUND           PIC X.
+       77  VENDOR-ZIP-VALID             PIC X.
+       77  VENDOR-PHONE-VALID           PIC X.
+       77  ADD-ANOTHER                  PIC X.
+
+       77  VENDOR-NUMBER-FIELD          PIC Z(5).
+
+       77  ERROR-MESSAGE                PIC X(79) VALUE SPACE.
+
+           COPY "wscase01.cbl".
+
+           COPY "wsdate01.cbl".
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-EXIT.
+           EXIT PROGRAM.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       OPENING-PROCEDURE.
+           OPEN I-O VENDOR-FILE.
+           OPEN INPUT STATE-FILE.
+
+       CLOSING-PROCEDURE.
+           CLOSE VENDOR-FILE.
+           CLOSE STATE-FILE.
+
+       MAIN-PROCESS.
+           PERFORM GET-MENU-PICK.
+           PERFORM MAINTAIN-THE-FILE
+               UNTIL MENU-PICK = 0.
+
+      *------------------------------------------
+      * MENU
+      *------------------------------------------
+       GET-MENU-PICK.
+           PERFORM DISPLAY-THE-MENU.
+           PERFORM ACCEPT-MENU-PICK.
+           PERFORM RE-ACCEPT-MENU-PICK
+               UNTIL MENU-PICK-IS-VALID.
+
+       DISPLAY-THE-MENU.
+           DISPLAY " ".
+           DISPLAY "    PLEASE SELECT:".
+           DISPLAY " ".
+           DISPLAY "          1.  ADD A VENDOR".
+           DISPLAY "          2.  CHANGE A VENDOR".
+           DISPLAY " ".
+           DISPLAY "          0.  EXIT".
+
+       ACCEPT-MENU-PICK.
+           DISPLAY "YOUR CHOICE (0-2)?".
+           ACCEPT MENU-PICK.
+
+       RE-ACCEPT-MENU-PICK.
+           DISPLAY "INVALID SELECTION - PLEASE RE-TRY.".
+           PERFORM ACCEPT-MENU-PICK.
+
+       MAINTAIN-THE-FILE.
+           PERFORM DO-THE-PICK.
+           PERFORM GET-MENU-PICK.
+
+       DO-THE-PICK.
+           IF MENU-PICK = 1
+               PERFORM ADD-MODE
+           ELSE
+           IF MENU-PICK = 2
+               PERFORM CHANGE-MODE.
+
+      *------------------------------------------
+      * ADD
+      *------------------------------------------
+       ADD-MODE.
+           MOVE "ADD" TO THE-MODE.
+           PERFORM GET-NEW-RECORD-KEY.
+           IF VENDOR-NUMBER NOT = ZEROES
+               MOVE "Y" TO ADD-ANOTHER
+               PERFORM ADD-RECORDS
+                   UNTIL ADD-ANOTHER = "N".
+
+       GET-NEW-RECORD-KEY.
+           PERFORM ACCEPT-NEW-RECORD-KEY.
+           PERFORM RE-ACCEPT-NEW-RECORD-KEY
+               UNTIL VENDOR-NUMBER = ZEROES OR
+                     VENDOR-RECORD-FOUND = "N".
+
+       ACCEPT-NEW-RECORD-KEY.
+           PERFORM INIT-VENDOR-RECORD.
+           DISPLAY "ENTER NEW VENDOR NUMBER (1-99999)".
+           DISPLAY "ENTER 0 TO CANCEL".
+           ACCEPT VENDOR-NUMBER-FIELD.
+           MOVE VENDOR-NUMBER-FIELD TO VENDOR-NUMBER.
+           IF VENDOR-NUMBER NOT = ZEROES
+               PERFORM READ-VENDOR-RECORD
+               IF VENDOR-RECORD-FOUND = "Y"
+                   MOVE "VENDOR NUMBER ALREADY ON FILE"
+                     TO ERROR-MESSAGE.
+
+       RE-ACCEPT-NEW-RECORD-KEY.
+           DISPLAY ERROR-MESSAGE.
+           PERFORM ACCEPT-NEW-RECORD-KEY.
+
+       ADD-RECORDS.
+           PERFORM ENTER-REMAINING-FIELDS.
+           PERFORM WRITE-VENDOR-RECORD.
+           PERFORM GET-ADD-ANOTHER.
+
+       GET-ADD-ANOTHER.
+           PERFORM ACCEPT-ADD-ANOTHER.
+           PERFORM RE-ACCEPT-ADD-ANOTHER
+               UNTIL ADD-ANOTHER = "Y" OR "N".
+
+       ACCEPT-ADD-ANOTHER.
+           DISPLAY "ADD ANOTHER VENDOR (Y/N)?".
+           ACCEPT ADD-ANOTHER.
+
+           INSPECT ADD-ANOTHER
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+
+           IF ADD-ANOTHER = "Y"
+               PERFORM GET-NEW-RECORD-KEY
+               IF VENDOR-NUMBER = ZEROES
+                   MOVE "N" TO ADD-ANOTHER.
+
+       RE-ACCEPT-ADD-ANOTHER.
+           DISPLAY "YOU MUST ENTER YES OR NO".
+           PERFORM ACCEPT-ADD-ANOTHER.
+
+       ENTER-REMAINING-FIELDS.
+           PERFORM ENTER-VENDOR-NAME.
+           PERFORM ENTER-VENDOR-ADDRESS-1.
+           PERFORM ENTER-VENDOR-ADDRESS-2.
+           PERFORM ENTER-VENDOR-CITY.
+           PERFORM ENTER-VENDOR-STATE.
+           PERFORM ENTER-VENDOR-ZIP.
+           PERFORM ENTER-VENDOR-CONTACT.
+           PERFORM ENTER-VENDOR-PHONE.
+           PERFORM ENTER-VENDOR-TAX-ID.
+           PERFORM ENTER-VENDOR-1099-FLAG.
+           PERFORM ENTER-VENDOR-W9-RECEIVED.
+           PERFORM ENTER-VENDOR-STATUS.
+           PERFORM ENTER-VENDOR-REMIT-TO.
+           PERFORM ENTER-VENDOR-TERMS.
+           PERFORM ENTER-VENDOR-PAYMENT-METHOD.
+           PERFORM ENTER-VENDOR-EMAIL.
+
+      *------------------------------------------
+      * CHANGE
+      *------------------------------------------
+       CHANGE-MODE.
+           MOVE "CHANGE" TO THE-MODE.
+           PERFORM GET-EXISTING-RECORD.
+           PERFORM CHANGE-RECORDS
+              UNTIL VENDOR-NUMBER = ZEROES.
+
+       CHANGE-RECORDS.
+           PERFORM GET-FIELD-TO-CHANGE.
+           PERFORM CHANGE-ONE-FIELD
+               UNTIL WHICH-FIELD = ZERO.
+           PERFORM GET-EXISTING-RECORD.
+
+       GET-FIELD-TO-CHANGE.
+           PERFORM DISPLAY-ALL-FIELDS.
+           PERFORM ASK-WHICH-FIELD.
+
+       ASK-WHICH-FIELD.
+           PERFORM ACCEPT-WHICH-FIELD.
+           PERFORM RE-ACCEPT-WHICH-FIELD
+               UNTIL WHICH-FIELD <= 16.
+
+       ACCEPT-WHICH-FIELD.
+           DISPLAY "ENTER THE NUMBER OF THE FIELD".
+           DISPLAY "TO CHANGE (1-16) OR 0 TO EXIT".
+           ACCEPT WHICH-FIELD.
+
+       RE-ACCEPT-WHICH-FIELD.
+           DISPLAY "INVALID ENTRY".
+           PERFORM ACCEPT-WHICH-FIELD.
+
+       CHANGE-ONE-FIELD.
+           PERFORM CHANGE-THIS-FIELD.
+           PERFORM GET-FIELD-TO-CHANGE.
+
+       CHANGE-THIS-FIELD.
+           IF WHICH-FIELD = 1
+               PERFORM ENTER-VENDOR-NAME.
+           IF WHICH-FIELD = 2
+               PERFORM ENTER-VENDOR-ADDRESS-1.
+           IF WHICH-FIELD = 3
+               PERFORM ENTER-VENDOR-ADDRESS-2.
+           IF WHICH-FIELD = 4
+               PERFORM ENTER-VENDOR-CITY.
+           IF WHICH-FIELD = 5
+               PERFORM ENTER-VENDOR-STATE.
+           IF WHICH-FIELD = 6
+               PERFORM ENTER-VENDOR-ZIP.
+           IF WHICH-FIELD = 7
+               PERFORM ENTER-VENDOR-CONTACT.
+           IF WHICH-FIELD = 8
+               PERFORM ENTER-VENDOR-PHONE.
+           IF WHICH-FIELD = 9
+               PERFORM ENTER-VENDOR-TAX-ID.
+           IF WHICH-FIELD = 10
+               PERFORM ENTER-VENDOR-1099-FLAG.
+           IF WHICH-FIELD = 11
+               PERFORM ENTER-VENDOR-W9-RECEIVED.
+           IF WHICH-FIELD = 12
+               PERFORM ENTER-VENDOR-STATUS.
+           IF WHICH-FIELD = 13
+               PERFORM ENTER-VENDOR-REMIT-TO.
+           IF WHICH-FIELD = 14
+               PERFORM ENTER-VENDOR-TERMS.
+           IF WHICH-FIELD = 15
+               PERFORM ENTER-VENDOR-PAYMENT-METHOD.
+           IF WHICH-FIELD = 16
+               PERFORM ENTER-VENDOR-EMAIL.
+
+           PERFORM REWRITE-VENDOR-RECORD.
+
+      *------------------------------------------
+      * Routines shared by all modes
+      *------------------------------------------
+       INIT-VENDOR-RECORD.
+           MOVE SPACE TO VENDOR-NAME
+                         VENDOR-ADDRESS-1
+                         VENDOR-ADDRESS-2
+                         VENDOR-CITY
+                         VENDOR-STATE
+                         VENDOR-ZIP
+                         VENDOR-CONTACT
+                         VENDOR-PHONE
+                         VENDOR-TAX-ID.
+           MOVE ZEROES TO VENDOR-NUMBER
+                          VENDOR-TERMS.
+           MOVE "N" TO VENDOR-1099-FLAG
+                       VENDOR-W9-RECEIVED.
+           MOVE ZEROES TO VENDOR-W9-DATE.
+           MOVE "A" TO VENDOR-STATUS.
+           MOVE SPACE TO VENDOR-REMIT-ADDRESS-1
+                         VENDOR-REMIT-ADDRESS-2
+                         VENDOR-REMIT-CITY
+                         VENDOR-REMIT-STATE
+                         VENDOR-REMIT-ZIP.
+           MOVE "C" TO VENDOR-PAYMENT-METHOD.
+           MOVE ZEROES TO VENDOR-BANK-ROUTING.
+           MOVE SPACE TO VENDOR-BANK-ACCOUNT
+                         VENDOR-BANK-ACCOUNT-TYPE.
+           MOVE SPACE TO VENDOR-EMAIL.
+
+      *------------------------------------------
+      * Routines shared by Add and Change
+      *------------------------------------------
+       ENTER-VENDOR-NAME.
+           PERFORM ACCEPT-VENDOR-NAME.
+           PERFORM RE-ACCEPT-VENDOR-NAME
+               UNTIL VENDOR-NAME NOT = SPACE.
+
+       ACCEPT-VENDOR-NAME.
+           DISPLAY "1. ENTER VENDOR NAME".
+           ACCEPT VENDOR-NAME.
+           INSPECT VENDOR-NAME
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+
+       RE-ACCEPT-VENDOR-NAME.
+           DISPLAY "A VENDOR NAME MUST BE ENTERED".
+           PERFORM ACCEPT-VENDOR-NAME.
+
+       ENTER-VENDOR-ADDRESS-1.
+           PERFORM ACCEPT-VENDOR-ADDRESS-1.
+           PERFORM RE-ACCEPT-VENDOR-ADDRESS-1
+               UNTIL VENDOR-ADDRESS-1 NOT = SPACE.
+
+       ACCEPT-VENDOR-ADDRESS-1.
+           DISPLAY "2. ENTER ADDRESS LINE 1".
+           ACCEPT VENDOR-ADDRESS-1.
+           INSPECT VENDOR-ADDRESS-1
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+
+       RE-ACCEPT-VENDOR-ADDRESS-1.
+           DISPLAY "AN ADDRESS MUST BE ENTERED".
+           PERFORM ACCEPT-VENDOR-ADDRESS-1.
+
+       ENTER-VENDOR-ADDRESS-2.
+           DISPLAY "3. ENTER ADDRESS LINE 2".
+           ACCEPT VENDOR-ADDRESS-2.
+           INSPECT VENDOR-ADDRESS-2
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+
+       ENTER-VENDOR-CITY.
+           PERFORM ACCEPT-VENDOR-CITY.
+           PERFORM RE-ACCEPT-VENDOR-CITY
+               UNTIL VENDOR-CITY NOT = SPACE.
+
+       ACCEPT-VENDOR-CITY.
+           DISPLAY "4. ENTER CITY".
+           ACCEPT VENDOR-CITY.
+           INSPECT VENDOR-CITY
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+
+       RE-ACCEPT-VENDOR-CITY.
+           DISPLAY "A CITY MUST BE ENTERED".
+           PERFORM ACCEPT-VENDOR-CITY.
+
+       ENTER-VENDOR-STATE.
+           PERFORM ACCEPT-VENDOR-STATE.
+           PERFORM RE-ACCEPT-VENDOR-STATE
+               UNTIL VENDOR-STATE NOT = SPACE AND
+                     STATE-RECORD-FOUND = "Y".
+
+       ACCEPT-VENDOR-STATE.
+           DISPLAY "5. ENTER STATE (2 CHARACTERS)".
+           ACCEPT VENDOR-STATE.
+           INSPECT VENDOR-STATE
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+           IF VENDOR-STATE NOT = SPACE
+               PERFORM CHECK-VENDOR-STATE-ON-FILE.
+
+       RE-ACCEPT-VENDOR-STATE.
+           IF VENDOR-STATE = SPACE
+               DISPLAY "A STATE MUST BE ENTERED"
+           ELSE
+               DISPLAY "THAT STATE CODE IS NOT ON FILE"
+           END-IF.
+           PERFORM ACCEPT-VENDOR-STATE.
+
+       CHECK-VENDOR-STATE-ON-FILE.
+           MOVE VENDOR-STATE TO STATE-CODE.
+           MOVE "Y" TO STATE-RECORD-FOUND.
+           READ STATE-FILE RECORD
+               INVALID KEY
+                  MOVE "N" TO STATE-RECORD-FOUND.
+
+       ENTER-VENDOR-ZIP.
+           PERFORM ACCEPT-VENDOR-ZIP.
+           PERFORM RE-ACCEPT-VENDOR-ZIP
+               UNTIL VENDOR-ZIP NOT = SPACE AND
+                     VENDOR-ZIP-VALID = "Y".
+
+       ACCEPT-VENDOR-ZIP.
+           DISPLAY "6. ENTER ZIP CODE (NNNNN OR NNNNN-NNNN)".
+           ACCEPT VENDOR-ZIP.
+           IF VENDOR-ZIP NOT = SPACE
+               PERFORM EDIT-VENDOR-ZIP.
+
+       RE-ACCEPT-VENDOR-ZIP.
+           IF VENDOR-ZIP = SPACE
+               DISPLAY "A ZIP CODE MUST BE ENTERED"
+           ELSE
+               DISPLAY "ZIP CODE MUST BE NNNNN OR NNNNN-NNNN"
+           END-IF.
+           PERFORM ACCEPT-VENDOR-ZIP.
+
+       EDIT-VENDOR-ZIP.
+           MOVE "N" TO VENDOR-ZIP-VALID.
+           IF VENDOR-ZIP(1:5) IS NUMERIC AND
+              VENDOR-ZIP(6:5) = SPACE
+               MOVE "Y" TO VENDOR-ZIP-VALID
+           ELSE
+           IF VENDOR-ZIP(1:5) IS NUMERIC AND
+              VENDOR-ZIP(6:1) = "-" AND
+              VENDOR-ZIP(7:4) IS NUMERIC
+               MOVE "Y" TO VENDOR-ZIP-VALID.
+
+       ENTER-VENDOR-CONTACT.
+           DISPLAY "7. ENTER CONTACT NAME".
+           ACCEPT VENDOR-CONTACT.
+           INSPECT VENDOR-CONTACT
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+
+       ENTER-VENDOR-PHONE.
+           PERFORM ACCEPT-VENDOR-PHONE.
+           PERFORM RE-ACCEPT-VENDOR-PHONE
+               UNTIL VENDOR-PHONE NOT = SPACE AND
+                     VENDOR-PHONE-VALID = "Y".
+
+       ACCEPT-VENDOR-PHONE.
+           DISPLAY "8. ENTER PHONE NUMBER (NNN-NNN-NNNN)".
+           ACCEPT VENDOR-PHONE.
+           IF VENDOR-PHONE NOT = SPACE
+               PERFORM EDIT-VENDOR-PHONE.
+
+       RE-ACCEPT-VENDOR-PHONE.
+           IF VENDOR-PHONE = SPACE
+               DISPLAY "A PHONE NUMBER MUST BE ENTERED"
+           ELSE
+               DISPLAY "PHONE NUMBER MUST BE NNN-NNN-NNNN"
+           END-IF.
+           PERFORM ACCEPT-VENDOR-PHONE.
+
+       EDIT-VENDOR-PHONE.
+           MOVE "N" TO VENDOR-PHONE-VALID.
+           IF VENDOR-PHONE(1:3)  IS NUMERIC AND
+              VENDOR-PHONE(4:1)  = "-"       AND
+              VENDOR-PHONE(5:3)  IS NUMERIC  AND
+              VENDOR-PHONE(8:1)  = "-"       AND
+              VENDOR-PHONE(9:4)  IS NUMERIC  AND
+              VENDOR-PHONE(13:3) = SPACE
+               MOVE "Y" TO VENDOR-PHONE-VALID.
+
+       ENTER-VENDOR-TAX-ID.
+           DISPLAY "9. ENTER TAX ID (BLANK IF NONE)".
+           ACCEPT VENDOR-TAX-ID.
+
+       ENTER-VENDOR-1099-FLAG.
+           PERFORM ACCEPT-VENDOR-1099-FLAG.
+           PERFORM RE-ACCEPT-VENDOR-1099-FLAG
+               UNTIL VENDOR-1099-FLAG = "Y" OR "N".
+
+       ACCEPT-VENDOR-1099-FLAG.
+           DISPLAY "10. 1099 ELIGIBLE (Y/N)?".
+           ACCEPT VENDOR-1099-FLAG.
+           INSPECT VENDOR-1099-FLAG
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+
+       RE-ACCEPT-VENDOR-1099-FLAG.
+           DISPLAY "YOU MUST ENTER Y OR N".
+           PERFORM ACCEPT-VENDOR-1099-FLAG.
+
+      *------------------------------------------
+      * A 1099-eligible vendor cannot be paid
+      * by CHKRUN01 until a signed W-9 is on
+      * file - this is where that gets recorded.
+      *------------------------------------------
+       ENTER-VENDOR-W9-RECEIVED.
+           PERFORM ACCEPT-VENDOR-W9-RECEIVED.
+           PERFORM RE-ACCEPT-VENDOR-W9-RECEIVED
+               UNTIL VENDOR-W9-RECEIVED = "Y" OR "N".
+           IF VENDOR-W9-RECEIVED = "Y"
+               PERFORM ENTER-VENDOR-W9-DATE
+           ELSE
+               MOVE ZEROES TO VENDOR-W9-DATE.
+
+       ACCEPT-VENDOR-W9-RECEIVED.
+           DISPLAY "11. SIGNED W-9 ON FILE (Y/N)?".
+           ACCEPT VENDOR-W9-RECEIVED.
+           INSPECT VENDOR-W9-RECEIVED
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+
+       RE-ACCEPT-VENDOR-W9-RECEIVED.
+           DISPLAY "YOU MUST ENTER Y OR N".
+           PERFORM ACCEPT-VENDOR-W9-RECEIVED.
+
+       ENTER-VENDOR-W9-DATE.
+           MOVE "N" TO ZERO-DATE-IS-OK.
+           MOVE "ENTER DATE W-9 WAS RECEIVED(MM/DD/CCYY)?"
+               TO DATE-PROMPT.
+           MOVE "A DATE IS REQUIRED"
+               TO DATE-ERROR-MESSAGE.
+           PERFORM GET-A-DATE.
+           MOVE DATE-CCYYMMDD TO VENDOR-W9-DATE.
+
+      *------------------------------------------
+      * A vendor on hold can still be looked up
+      * and still has vouchers entered against
+      * it - ENTER-VOUCHER-SELECTED in VCHPIC01
+      * is where a hold actually stops anything,
+      * by refusing to select one of its vouchers
+      * for payment.
+      *------------------------------------------
+       ENTER-VENDOR-STATUS.
+           PERFORM ACCEPT-VENDOR-STATUS.
+           PERFORM RE-ACCEPT-VENDOR-STATUS
+               UNTIL VENDOR-STATUS = "A" OR "H".
+
+       ACCEPT-VENDOR-STATUS.
+           DISPLAY "12. VENDOR STATUS - ACTIVE OR ON HOLD (A/H)?".
+           ACCEPT VENDOR-STATUS.
+           INSPECT VENDOR-STATUS
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+
+       RE-ACCEPT-VENDOR-STATUS.
+           DISPLAY "YOU MUST ENTER A OR H".
+           PERFORM ACCEPT-VENDOR-STATUS.
+
+      *------------------------------------------
+      * Remit-to address.  A blank line 1 means
+      * no separate address was set up - checks
+      * go to the main address above instead.
+      * CHKPRT01 is where that fallback is
+      * actually applied.
+      *------------------------------------------
+       ENTER-VENDOR-REMIT-TO.
+           PERFORM ACCEPT-VENDOR-REMIT-TO.
+           IF VENDOR-REMIT-ADDRESS-1 = SPACE
+               MOVE SPACE TO VENDOR-REMIT-ADDRESS-2
+                             VENDOR-REMIT-CITY
+                             VENDOR-REMIT-STATE
+                             VENDOR-REMIT-ZIP.
+
+       ACCEPT-VENDOR-REMIT-TO.
+           DISPLAY "13. REMIT-TO ADDRESS (BLANK LINE 1 TO USE "
+                   "MAIN ADDRESS)".
+           DISPLAY "    LINE 1".
+           ACCEPT VENDOR-REMIT-ADDRESS-1.
+           INSPECT VENDOR-REMIT-ADDRESS-1
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+           IF VENDOR-REMIT-ADDRESS-1 NOT = SPACE
+               DISPLAY "    LINE 2"
+               ACCEPT VENDOR-REMIT-ADDRESS-2
+               INSPECT VENDOR-REMIT-ADDRESS-2
+                   CONVERTING LOWER-ALPHA
+                   TO         UPPER-ALPHA
+               DISPLAY "    CITY"
+               ACCEPT VENDOR-REMIT-CITY
+               INSPECT VENDOR-REMIT-CITY
+                   CONVERTING LOWER-ALPHA
+                   TO         UPPER-ALPHA
+               DISPLAY "    STATE (2 CHARACTERS)"
+               ACCEPT VENDOR-REMIT-STATE
+               INSPECT VENDOR-REMIT-STATE
+                   CONVERTING LOWER-ALPHA
+                   TO         UPPER-ALPHA
+               DISPLAY "    ZIP CODE"
+               ACCEPT VENDOR-REMIT-ZIP.
+
+      *------------------------------------------
+      * Payment terms, e.g. 2/10 net 30 is
+      * DISC-PCT 02, DISC-DAYS 10, NET-DAYS 30.
+      * DISC-PCT/DISC-DAYS may be zero if the
+      * vendor offers no early-pay discount.
+      *------------------------------------------
+       ENTER-VENDOR-TERMS.
+           PERFORM ACCEPT-VENDOR-TERMS.
+           PERFORM RE-ACCEPT-VENDOR-TERMS
+               UNTIL VENDOR-TERMS-NET-DAYS NOT = ZEROES AND
+                     VENDOR-TERMS-DISC-DAYS <= VENDOR-TERMS-NET-DAYS.
+
+       ACCEPT-VENDOR-TERMS.
+           DISPLAY "14. ENTER DISCOUNT PERCENT (00 IF NONE)".
+           ACCEPT VENDOR-TERMS-DISC-PCT.
+           DISPLAY "    ENTER DISCOUNT DAYS (00 IF NONE)".
+           ACCEPT VENDOR-TERMS-DISC-DAYS.
+           DISPLAY "    ENTER NET DAYS".
+           ACCEPT VENDOR-TERMS-NET-DAYS.
+
+       RE-ACCEPT-VENDOR-TERMS.
+           IF VENDOR-TERMS-NET-DAYS = ZEROES
+               DISPLAY "NET DAYS MUST BE ENTERED"
+           ELSE
+               DISPLAY "DISCOUNT DAYS CANNOT EXCEED NET DAYS"
+           END-IF.
+           PERFORM ACCEPT-VENDOR-TERMS.
+
+      *------------------------------------------
+      * Payment method - C (paper check, the
+      * default) or A (ACH/direct deposit).  An
+      * ACH vendor must also have bank routing/
+      * account information on file.
+      *------------------------------------------
+       ENTER-VENDOR-PAYMENT-METHOD.
+           PERFORM ACCEPT-VENDOR-PAYMENT-METHOD.
+           PERFORM RE-ACCEPT-VENDOR-PAYMENT-METHOD
+               UNTIL VENDOR-PAYMENT-METHOD = "C" OR
+                     VENDOR-PAYMENT-METHOD = "A".
+           IF VENDOR-PAYMENT-METHOD = "A"
+               PERFORM ENTER-VENDOR-BANK-INFO
+           ELSE
+               MOVE ZEROES TO VENDOR-BANK-ROUTING
+               MOVE SPACE  TO VENDOR-BANK-ACCOUNT
+               MOVE SPACE  TO VENDOR-BANK-ACCOUNT-TYPE.
+
+       ACCEPT-VENDOR-PAYMENT-METHOD.
+           DISPLAY "15. PAYMENT METHOD - C)HECK OR A)CH".
+           ACCEPT VENDOR-PAYMENT-METHOD.
+           INSPECT VENDOR-PAYMENT-METHOD
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+
+       RE-ACCEPT-VENDOR-PAYMENT-METHOD.
+           DISPLAY "YOU MUST ENTER C OR A".
+           PERFORM ACCEPT-VENDOR-PAYMENT-METHOD.
+
+       ENTER-VENDOR-BANK-INFO.
+           PERFORM ACCEPT-VENDOR-BANK-INFO.
+           PERFORM RE-ACCEPT-VENDOR-BANK-INFO
+               UNTIL VENDOR-BANK-ROUTING NOT = ZEROES AND
+                     VENDOR-BANK-ACCOUNT NOT = SPACE AND
+                     (VENDOR-BANK-ACCOUNT-TYPE = "C" OR
+                      VENDOR-BANK-ACCOUNT-TYPE = "S").
+
+       ACCEPT-VENDOR-BANK-INFO.
+           DISPLAY "    ENTER BANK ROUTING NUMBER".
+           ACCEPT VENDOR-BANK-ROUTING.
+           DISPLAY "    ENTER BANK ACCOUNT NUMBER".
+           ACCEPT VENDOR-BANK-ACCOUNT.
+           DISPLAY "    ACCOUNT TYPE - C)HECKING OR S)AVINGS".
+           ACCEPT VENDOR-BANK-ACCOUNT-TYPE.
+           INSPECT VENDOR-BANK-ACCOUNT-TYPE
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+
+       RE-ACCEPT-VENDOR-BANK-INFO.
+           DISPLAY "ROUTING NUMBER, ACCOUNT NUMBER AND ACCOUNT "
+                   "TYPE (C OR S) ARE ALL REQUIRED FOR ACH".
+           PERFORM ACCEPT-VENDOR-BANK-INFO.
+
+      *------------------------------------------
+      * E-mail address for remittance advice.
+      * Blank is allowed - that vendor just
+      * gets a printed remittance advice
+      * instead of an e-mailed one.
+      *------------------------------------------
+       ENTER-VENDOR-EMAIL.
+           DISPLAY "16. ENTER E-MAIL ADDRESS (BLANK IF NONE)".
+           ACCEPT VENDOR-EMAIL.
+           INSPECT VENDOR-EMAIL
+               CONVERTING UPPER-ALPHA
+               TO         LOWER-ALPHA.
+
+      *------------------------------------------
+      * Routines shared by Change
+      *------------------------------------------
+       GET-EXISTING-RECORD.
+           PERFORM ACCEPT-EXISTING-KEY.
+           PERFORM RE-ACCEPT-EXISTING-KEY
+               UNTIL VENDOR-RECORD-FOUND = "Y" OR
+                     VENDOR-NUMBER = ZEROES.
+
+       ACCEPT-EXISTING-KEY.
+           PERFORM INIT-VENDOR-RECORD.
+           PERFORM ENTER-VENDOR-NUMBER.
+           IF VENDOR-NUMBER NOT = ZEROES
+               PERFORM READ-VENDOR-RECORD.
+
+       RE-ACCEPT-EXISTING-KEY.
+           DISPLAY "RECORD NOT FOUND".
+           PERFORM ACCEPT-EXISTING-KEY.
+
+       ENTER-VENDOR-NUMBER.
+           DISPLAY "ENTER VENDOR NUMBER TO " THE-MODE.
+           ACCEPT VENDOR-NUMBER-FIELD.
+           MOVE VENDOR-NUMBER-FIELD TO VENDOR-NUMBER.
+
+       DISPLAY-ALL-FIELDS.
+           DISPLAY " ".
+           DISPLAY "   VENDOR NUMBER: " VENDOR-NUMBER.
+           DISPLAY "1. NAME: " VENDOR-NAME.
+           DISPLAY "2. ADDRESS 1: " VENDOR-ADDRESS-1.
+           DISPLAY "3. ADDRESS 2: " VENDOR-ADDRESS-2.
+           DISPLAY "4. CITY: " VENDOR-CITY.
+           DISPLAY "5. STATE: " VENDOR-STATE.
+           DISPLAY "6. ZIP: " VENDOR-ZIP.
+           DISPLAY "7. CONTACT: " VENDOR-CONTACT.
+           DISPLAY "8. PHONE: " VENDOR-PHONE.
+           DISPLAY "9. TAX ID: " VENDOR-TAX-ID.
+           DISPLAY "10. 1099 ELIGIBLE: " VENDOR-1099-FLAG.
+           DISPLAY "11. W-9 ON FILE: " VENDOR-W9-RECEIVED
+                   "   RECEIVED: " VENDOR-W9-DATE.
+           DISPLAY "12. STATUS: " VENDOR-STATUS.
+           IF VENDOR-REMIT-ADDRESS-1 = SPACE
+               DISPLAY "13. REMIT-TO: (USING MAIN ADDRESS)"
+           ELSE
+               DISPLAY "13. REMIT-TO: " VENDOR-REMIT-ADDRESS-1
+               DISPLAY "              " VENDOR-REMIT-ADDRESS-2
+               DISPLAY "              " VENDOR-REMIT-CITY ", "
+                       VENDOR-REMIT-STATE "  " VENDOR-REMIT-ZIP
+           END-IF.
+           DISPLAY "14. TERMS: " VENDOR-TERMS-DISC-PCT "/"
+                   VENDOR-TERMS-DISC-DAYS " NET "
+                   VENDOR-TERMS-NET-DAYS.
+           IF VENDOR-PAYMENT-METHOD = "A"
+               DISPLAY "15. PAYMENT METHOD: ACH - ROUTING "
+                       VENDOR-BANK-ROUTING " ACCOUNT "
+                       VENDOR-BANK-ACCOUNT " ("
+                       VENDOR-BANK-ACCOUNT-TYPE ")"
+           ELSE
+               DISPLAY "15. PAYMENT METHOD: CHECK"
+           END-IF.
+           IF VENDOR-EMAIL = SPACE
+               DISPLAY "16. E-MAIL: (NONE - PRINTED REMITTANCE)"
+           ELSE
+               DISPLAY "16. E-MAIL: " VENDOR-EMAIL
+           END-IF.
+           DISPLAY " ".
+
+      *------------------------------------------
+      * File I-O Routines
+      *------------------------------------------
+       READ-VENDOR-RECORD.
+           MOVE "Y" TO VENDOR-RECORD-FOUND.
+           READ VENDOR-FILE RECORD
+             INVALID KEY
+                MOVE "N" TO VENDOR-RECORD-FOUND.
+
+       WRITE-VENDOR-RECORD.
+           WRITE VENDOR-RECORD
+               INVALID KEY
+               DISPLAY "RECORD ALREADY ON FILE".
+
+       REWRITE-VENDOR-RECORD.
+           REWRITE VENDOR-RECORD
+               INVALID KEY
+               DISPLAY "ERROR REWRITING VENDOR RECORD".
+
+           COPY "pldate01.cbl".
