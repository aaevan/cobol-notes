@@ -0,0 +1,30 @@
+      *----------------------------------
+      * FDCONTRL.CBL
+      * CONTROL-RECORD layout.  One
+      * record, CONTROL-KEY = 1, holds
+      * the sequential number counters
+      * used across the AP system.
+      *
+      * CONTROL-SIGNOFF-THRESHOLD is the
+      * dollar amount at or below which a
+      * voucher can be selected for
+      * payment in VCHPIC01 on one
+      * operator's say-so - above it, a
+      * second operator code is required.
+      * ZERO means every selection needs
+      * a second sign-off.
+      *
+      * CONTROL-LAST-VOUCHER was widened
+      * from five digits to seven along
+      * with VOUCHER-NUMBER - VCHCNV01
+      * converts a control file still on
+      * the old five-digit layout
+      * (FDOCNTRL) onto this one.
+      *----------------------------------
+       FD  CONTROL-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CONTROL-RECORD.
+           05 CONTROL-KEY                 PIC 9(01).
+           05 CONTROL-LAST-VOUCHER        PIC 9(07).
+           05 CONTROL-LAST-CHECK          PIC 9(06).
+           05 CONTROL-SIGNOFF-THRESHOLD   PIC 9(6)V99.
