@@ -0,0 +1,117 @@
+      *----------------------------------
+      * PLDATE01.CBL
+      * Shared date entry/edit routine.
+      * Accepts MM/DD/CCYY with either a
+      * 2 or 4 digit year, and rejects
+      * any date that is not a real day
+      * of the given month.  Set ZERO-
+      * DATE-IS-OK to "Y" before calling
+      * GET-A-DATE if an all spaces/
+      * zeroes entry is allowed.
+      *----------------------------------
+       GET-A-DATE.
+           PERFORM ACCEPT-A-DATE.
+           PERFORM RE-ACCEPT-A-DATE
+               UNTIL DATE-IS-VALID = "Y".
+
+       ACCEPT-A-DATE.
+           DISPLAY DATE-PROMPT.
+           ACCEPT DATE-ENTRY-FIELD.
+           PERFORM EDIT-THE-DATE.
+
+       RE-ACCEPT-A-DATE.
+           DISPLAY DATE-ERROR-MESSAGE.
+           PERFORM ACCEPT-A-DATE.
+
+       EDIT-THE-DATE.
+           MOVE "N" TO DATE-IS-VALID.
+           IF DATE-ENTRY-FIELD = SPACES OR
+              DATE-ENTRY-FIELD = "00/00/0000" OR
+              DATE-ENTRY-FIELD = "00/00/00"
+               IF ZERO-DATE-IS-OK = "Y"
+                   MOVE ZEROES TO DATE-CCYYMMDD
+                   MOVE "Y"    TO DATE-IS-VALID
+               END-IF
+           ELSE
+               IF DATE-ENTRY-MM   IS NUMERIC AND
+                  DATE-ENTRY-DD   IS NUMERIC AND
+                  DATE-ENTRY-SLASH-1 = "/" AND
+                  DATE-ENTRY-SLASH-2 = "/" AND
+                  DATE-ENTRY-YY-DIGITS IS NUMERIC AND
+                  (DATE-ENTRY-YY-FILLER = SPACES OR
+                   DATE-ENTRY-YY-FILLER IS NUMERIC)
+                   MOVE DATE-ENTRY-MM   TO DATE-CCYYMMDD-MM
+                   MOVE DATE-ENTRY-DD   TO DATE-CCYYMMDD-DD
+                   PERFORM RESOLVE-ENTRY-CENTURY
+                   IF DATE-CCYYMMDD-MM >= 1 AND
+                      DATE-CCYYMMDD-MM <= 12
+                       PERFORM CHECK-DAY-OF-MONTH
+                   END-IF
+               END-IF
+           END-IF.
+
+      *----------------------------------
+      * A 2 digit year has its last two
+      * entry positions blank (the field
+      * was typed with only 2 characters)
+      * - 00-49 is read as 2000-2049,
+      * 50-99 as 1950-1999.  A 4 digit
+      * year is taken exactly as typed.
+      *----------------------------------
+       RESOLVE-ENTRY-CENTURY.
+           IF DATE-ENTRY-YY-FILLER = SPACES
+               MOVE DATE-ENTRY-YY-DIGITS TO DATE-ENTRY-YY-NUMERIC
+               IF DATE-ENTRY-YY-NUMERIC <= 49
+                   COMPUTE DATE-CCYYMMDD-CCYY =
+                       2000 + DATE-ENTRY-YY-NUMERIC
+               ELSE
+                   COMPUTE DATE-CCYYMMDD-CCYY =
+                       1900 + DATE-ENTRY-YY-NUMERIC
+               END-IF
+           ELSE
+               MOVE DATE-ENTRY-CCYY TO DATE-CCYYMMDD-CCYY
+           END-IF.
+
+       CHECK-DAY-OF-MONTH.
+           PERFORM CHECK-LEAP-YEAR.
+           MOVE DAYS-IN-MONTH (DATE-CCYYMMDD-MM)
+               TO DATE-MAX-DAY-FOR-MONTH.
+           IF DATE-CCYYMMDD-MM = 2 AND DATE-IS-LEAP-YEAR = "Y"
+               MOVE 29 TO DATE-MAX-DAY-FOR-MONTH.
+           IF DATE-CCYYMMDD-DD >= 1 AND
+              DATE-CCYYMMDD-DD <= DATE-MAX-DAY-FOR-MONTH
+               MOVE "Y" TO DATE-IS-VALID.
+
+      *----------------------------------
+      * Ordinary Gregorian leap year
+      * rule - divisible by 4, except
+      * century years not divisible by
+      * 400.
+      *----------------------------------
+       CHECK-LEAP-YEAR.
+           MOVE "N" TO DATE-IS-LEAP-YEAR.
+           DIVIDE DATE-CCYYMMDD-CCYY BY 4
+               GIVING DATE-LEAP-YEAR-QUOTIENT
+               REMAINDER DATE-LEAP-YEAR-REMAINDER.
+           IF DATE-LEAP-YEAR-REMAINDER = 0
+               MOVE "Y" TO DATE-IS-LEAP-YEAR
+               DIVIDE DATE-CCYYMMDD-CCYY BY 100
+                   GIVING DATE-LEAP-YEAR-QUOTIENT
+                   REMAINDER DATE-LEAP-YEAR-REMAINDER
+               IF DATE-LEAP-YEAR-REMAINDER = 0
+                   MOVE "N" TO DATE-IS-LEAP-YEAR
+                   DIVIDE DATE-CCYYMMDD-CCYY BY 400
+                       GIVING DATE-LEAP-YEAR-QUOTIENT
+                       REMAINDER DATE-LEAP-YEAR-REMAINDER
+                   IF DATE-LEAP-YEAR-REMAINDER = 0
+                       MOVE "Y" TO DATE-IS-LEAP-YEAR
+                   END-IF
+               END-IF
+           END-IF.
+
+       FORMAT-THE-DATE.
+           MOVE DATE-CCYYMMDD-MM   TO FORMATTED-DATE(1:2).
+           MOVE "/"                TO FORMATTED-DATE(3:1).
+           MOVE DATE-CCYYMMDD-DD   TO FORMATTED-DATE(4:2).
+           MOVE "/"                TO FORMATTED-DATE(6:1).
+           MOVE DATE-CCYYMMDD-CCYY TO FORMATTED-DATE(7:4).
