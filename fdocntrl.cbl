@@ -0,0 +1,18 @@
+000100*--------------------------------
+000200* FDOCNTRL.CBL
+000300* OLD-CONTROL-RECORD layout for the
+000400* prior control record, assigned to
+000500* "ocontrol" via SLOCNTRL - same
+000600* shape as the current CONTROL-
+000700* RECORD except OLD-CONTROL-LAST-
+000800* VOUCHER is still five digits.
+000900* VCHCNV01 converts this file onto
+001000* the current CONTROL-FILE.
+001100*--------------------------------
+001200 FD  OLD-CONTROL-FILE
+001300     LABEL RECORDS ARE STANDARD.
+001400 01  OLD-CONTROL-RECORD.
+001500     05 OLD-CONTROL-KEY                 PIC 9(01).
+001600     05 OLD-CONTROL-LAST-VOUCHER        PIC 9(05).
+001700     05 OLD-CONTROL-LAST-CHECK          PIC 9(06).
+001800     05 OLD-CONTROL-SIGNOFF-THRESHOLD   PIC 9(6)V99.
