@@ -0,0 +1,128 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VND1099.
+      *------------------------------------------
+      * Year-end 1099 summary.  For every vendor
+      * flagged VENDOR-1099-FLAG = "Y", sums
+      * VOUCHER-PAID-AMOUNT across VOUCHER-FILE
+      * and prints a summary report with a
+      * grand total across all 1099 vendors.
+      *------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "slvnd02.cbl".
+
+           COPY "slvouch.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "fdvnd04.cbl".
+
+           COPY "fdvouch.cbl".
+
+       WORKING-STORAGE SECTION.
+
+       77  VENDOR-AT-END               PIC X(01).
+       77  VOUCHER-AT-END              PIC X(01).
+
+       77  RUN-DATE                    PIC 9(08).
+       77  VENDOR-1099-COUNT           PIC 9(05) VALUE ZERO.
+       77  VENDOR-PAID-TOTAL           PIC S9(09)V99 VALUE ZERO.
+       77  GRAND-1099-TOTAL            PIC S9(09)V99 VALUE ZERO.
+
+       77  VENDOR-NUMBER-FIELD         PIC Z(5).
+       77  VENDOR-PAID-TOTAL-FIELD     PIC ZZZ,ZZZ,ZZ9.99-.
+       77  GRAND-1099-TOTAL-FIELD      PIC ZZZ,ZZZ,ZZ9.99-.
+       77  VENDOR-1099-COUNT-FIELD     PIC Z(5).
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       OPENING-PROCEDURE.
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+           OPEN INPUT VENDOR-FILE.
+           OPEN INPUT VOUCHER-FILE.
+           PERFORM DISPLAY-REPORT-HEADING.
+
+       CLOSING-PROCEDURE.
+           PERFORM DISPLAY-REPORT-TOTAL.
+           CLOSE VENDOR-FILE.
+           CLOSE VOUCHER-FILE.
+
+       MAIN-PROCESS.
+           PERFORM READ-NEXT-VENDOR-RECORD.
+           PERFORM PROCESS-VENDORS
+               UNTIL VENDOR-AT-END = "Y".
+
+       PROCESS-VENDORS.
+           IF VENDOR-1099-FLAG = "Y"
+               PERFORM SUM-VENDOR-PAYMENTS
+               PERFORM DISPLAY-VENDOR-1099-LINE.
+           PERFORM READ-NEXT-VENDOR-RECORD.
+
+      *------------------------------------------
+      * Total what this vendor was paid, by
+      * scanning VOUCHER-FILE from the start.
+      *------------------------------------------
+       SUM-VENDOR-PAYMENTS.
+           MOVE ZERO TO VENDOR-PAID-TOTAL.
+           MOVE ZEROES TO VOUCHER-NUMBER.
+           MOVE "N" TO VOUCHER-AT-END.
+           START VOUCHER-FILE KEY IS NOT LESS THAN VOUCHER-NUMBER
+               INVALID KEY MOVE "Y" TO VOUCHER-AT-END.
+           IF VOUCHER-AT-END = "N"
+               PERFORM READ-NEXT-VOUCHER-RECORD.
+           PERFORM ADD-VOUCHER-IF-THIS-VENDOR
+               UNTIL VOUCHER-AT-END = "Y".
+
+       ADD-VOUCHER-IF-THIS-VENDOR.
+           IF VOUCHER-VENDOR = VENDOR-NUMBER AND
+              VOUCHER-PAID-DATE NOT = ZEROES
+               ADD VOUCHER-PAID-AMOUNT TO VENDOR-PAID-TOTAL.
+           PERFORM READ-NEXT-VOUCHER-RECORD.
+
+      *------------------------------------------
+      * Report lines
+      *------------------------------------------
+       DISPLAY-REPORT-HEADING.
+           DISPLAY " ".
+           DISPLAY "1099 SUMMARY - RUN DATE " RUN-DATE.
+           DISPLAY " ".
+           DISPLAY "VENDOR  NAME                           "
+                   "TAX ID       AMOUNT PAID".
+
+       DISPLAY-VENDOR-1099-LINE.
+           MOVE VENDOR-NUMBER TO VENDOR-NUMBER-FIELD.
+           MOVE VENDOR-PAID-TOTAL TO VENDOR-PAID-TOTAL-FIELD.
+           DISPLAY VENDOR-NUMBER-FIELD " " VENDOR-NAME " "
+                   VENDOR-TAX-ID " " VENDOR-PAID-TOTAL-FIELD.
+           ADD VENDOR-PAID-TOTAL TO GRAND-1099-TOTAL.
+           ADD 1 TO VENDOR-1099-COUNT.
+
+       DISPLAY-REPORT-TOTAL.
+           MOVE VENDOR-1099-COUNT TO VENDOR-1099-COUNT-FIELD.
+           MOVE GRAND-1099-TOTAL TO GRAND-1099-TOTAL-FIELD.
+           DISPLAY " ".
+           DISPLAY "1099 VENDORS:    " VENDOR-1099-COUNT-FIELD.
+           DISPLAY "GRAND TOTAL PAID:" GRAND-1099-TOTAL-FIELD.
+
+      *------------------------------------------
+      * File I-O Routines
+      *------------------------------------------
+       READ-NEXT-VENDOR-RECORD.
+           MOVE "N" TO VENDOR-AT-END.
+           READ VENDOR-FILE NEXT RECORD
+               AT END MOVE "Y" TO VENDOR-AT-END.
+
+       READ-NEXT-VOUCHER-RECORD.
+           MOVE "N" TO VOUCHER-AT-END.
+           READ VOUCHER-FILE NEXT RECORD
+               AT END MOVE "Y" TO VOUCHER-AT-END.
