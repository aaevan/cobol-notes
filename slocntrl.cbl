@@ -0,0 +1,12 @@
+000100*--------------------------------
+000200* SLOCNTRL.CBL
+000300* File-control for OLD-CONTROL-
+000400* FILE, the prior five-digit-
+000500* voucher-counter control record,
+000600* assigned to "ocontrol".
+000700*--------------------------------
+000800     SELECT OLD-CONTROL-FILE
+000900         ASSIGN TO "ocontrol"
+001000         ORGANIZATION IS INDEXED
+001100         RECORD KEY IS OLD-CONTROL-KEY
+001200         ACCESS MODE IS DYNAMIC.
