@@ -0,0 +1,10 @@
+      *----------------------------------
+      * SLNACHA.CBL
+      * NACHA direct-deposit file - the
+      * ACH entries CHKRUN01 branches
+      * "A" payment-method vendors into
+      * instead of cutting them a check.
+      *----------------------------------
+           SELECT NACHA-FILE
+               ASSIGN TO "nacha"
+               ORGANIZATION IS LINE SEQUENTIAL.
