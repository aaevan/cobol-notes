@@ -0,0 +1,217 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CHKREC01.
+      *------------------------------------------
+      * Bank reconciliation.  Reads the bank-
+      * provided BANK-CLEARED-FILE and, for each
+      * entry, scans VOUCHER-FILE looking for a
+      * voucher whose VOUCHER-PAYMENT-HISTORY
+      * carries that check number - VOUCHER-CHECK-
+      * NO only ever holds the most recent check
+      * issued for a voucher, so a voucher paid
+      * across two or more partial checks (CHKRUN01)
+      * would lose track of the earlier ones if
+      * that alone were used.  Every voucher
+      * matched is marked VOUCHER-CLEARED = "Y"
+      * with VOUCHER-CLEARED-DATE set to the date
+      * the bank reports it cleared.  Once the
+      * bank file is exhausted, VOUCHER-FILE is
+      * scanned a second time for an exception
+      * report of every check issued more than the
+      * clerk-entered number of days ago that is
+      * still not marked cleared.
+      *------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "slbnkclr.cbl".
+
+           COPY "slvouch.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "fdbnkclr.cbl".
+
+           COPY "fdvouch.cbl".
+
+       WORKING-STORAGE SECTION.
+
+       77  BANK-AT-END                 PIC X(01).
+       77  VOUCHER-AT-END              PIC X(01).
+       77  VOUCHER-RECORD-FOUND        PIC X(01).
+
+       77  RUN-DATE                    PIC 9(08).
+       77  STALE-CUTOFF-DATE           PIC 9(08).
+       77  STALE-DAYS                  PIC 9(03).
+
+       77  MATCHED-COUNT               PIC 9(05) VALUE ZERO.
+       77  UNMATCHED-COUNT             PIC 9(05) VALUE ZERO.
+       77  STALE-COUNT                 PIC 9(05) VALUE ZERO.
+
+       77  PH-INDEX                    PIC 9(01).
+
+       77  VOUCHER-NUMBER-FIELD        PIC Z(7).
+       77  VOUCHER-CHECK-NO-FIELD      PIC Z(6).
+       77  VOUCHER-AMOUNT-FIELD        PIC ZZZ,ZZ9.99-.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-EXIT.
+           EXIT PROGRAM.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       OPENING-PROCEDURE.
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+           PERFORM ENTER-STALE-DAYS.
+           PERFORM CALCULATE-STALE-CUTOFF.
+           OPEN INPUT BANK-CLEARED-FILE.
+           OPEN I-O VOUCHER-FILE.
+           PERFORM DISPLAY-REPORT-HEADING.
+
+       CLOSING-PROCEDURE.
+           PERFORM DISPLAY-MATCH-TOTALS.
+           PERFORM DISPLAY-STALE-CHECK-REPORT.
+           CLOSE BANK-CLEARED-FILE.
+           CLOSE VOUCHER-FILE.
+
+       ENTER-STALE-DAYS.
+           DISPLAY " ".
+           DISPLAY "ENTER NUMBER OF DAYS A CHECK MAY BE OUTSTANDING".
+           DISPLAY "BEFORE IT IS LISTED AS NOT YET CLEARED".
+           ACCEPT STALE-DAYS.
+
+      *------------------------------------------
+      * Same FUNCTION INTEGER-OF-DATE/DATE-OF-
+      * INTEGER idiom CHKRUN01/VCHPIC01 use for
+      * CHECK-DISCOUNT-PERIOD - plain subtraction
+      * on the packed YYYYMMDD would go invalid
+      * the moment STALE-DAYS crosses a month
+      * boundary.
+      *------------------------------------------
+       CALCULATE-STALE-CUTOFF.
+           COMPUTE STALE-CUTOFF-DATE =
+               FUNCTION DATE-OF-INTEGER(
+               FUNCTION INTEGER-OF-DATE(RUN-DATE) - STALE-DAYS).
+
+       MAIN-PROCESS.
+           PERFORM READ-NEXT-BANK-RECORD.
+           PERFORM MATCH-CLEARED-CHECKS
+               UNTIL BANK-AT-END = "Y".
+
+      *------------------------------------------
+      * Match each bank-reported check against
+      * every voucher's payment history, not
+      * just its current VOUCHER-CHECK-NO, so an
+      * earlier check on a voucher with later
+      * partial payments still matches.
+      *------------------------------------------
+       MATCH-CLEARED-CHECKS.
+           PERFORM FIND-VOUCHER-BY-CHECK-NO.
+           IF VOUCHER-RECORD-FOUND = "Y"
+               PERFORM MARK-VOUCHER-CLEARED
+               ADD 1 TO MATCHED-COUNT
+           ELSE
+               PERFORM DISPLAY-UNMATCHED-CHECK
+               ADD 1 TO UNMATCHED-COUNT.
+           PERFORM READ-NEXT-BANK-RECORD.
+
+       FIND-VOUCHER-BY-CHECK-NO.
+           MOVE "N" TO VOUCHER-RECORD-FOUND.
+           PERFORM REPOSITION-VOUCHER-FILE.
+           PERFORM READ-NEXT-VOUCHER-RECORD.
+           PERFORM SEARCH-ONE-VOUCHER-FOR-CHECK
+               UNTIL VOUCHER-AT-END = "Y" OR
+                     VOUCHER-RECORD-FOUND = "Y".
+
+       SEARCH-ONE-VOUCHER-FOR-CHECK.
+           PERFORM CHECK-ONE-PAYMENT-HISTORY-ENTRY
+               VARYING PH-INDEX FROM 1 BY 1
+               UNTIL PH-INDEX > VOUCHER-PAYMENT-COUNT OR
+                     VOUCHER-RECORD-FOUND = "Y".
+           IF VOUCHER-RECORD-FOUND = "N"
+               PERFORM READ-NEXT-VOUCHER-RECORD.
+
+       CHECK-ONE-PAYMENT-HISTORY-ENTRY.
+           IF VOUCHER-PAYMENT-CHECK-NO (PH-INDEX) =
+              BANK-CLEARED-CHECK-NO
+               MOVE "Y" TO VOUCHER-RECORD-FOUND.
+
+       MARK-VOUCHER-CLEARED.
+           MOVE "Y"               TO VOUCHER-CLEARED.
+           MOVE BANK-CLEARED-DATE TO VOUCHER-CLEARED-DATE.
+           PERFORM REWRITE-VOUCHER-RECORD.
+
+      *------------------------------------------
+      * Report lines
+      *------------------------------------------
+       DISPLAY-REPORT-HEADING.
+           DISPLAY " ".
+           DISPLAY "BANK RECONCILIATION - RUN DATE " RUN-DATE.
+           DISPLAY " ".
+
+       DISPLAY-UNMATCHED-CHECK.
+           MOVE BANK-CLEARED-CHECK-NO TO VOUCHER-CHECK-NO-FIELD.
+           DISPLAY "*** NO VOUCHER ON FILE FOR CHECK "
+                   VOUCHER-CHECK-NO-FIELD " ***".
+
+       DISPLAY-MATCH-TOTALS.
+           DISPLAY " ".
+           DISPLAY "CHECKS MATCHED AND CLEARED: " MATCHED-COUNT.
+           DISPLAY "CHECKS NOT ON VOUCHER FILE: " UNMATCHED-COUNT.
+
+       DISPLAY-STALE-CHECK-REPORT.
+           DISPLAY " ".
+           DISPLAY "CHECKS ISSUED BEFORE " STALE-CUTOFF-DATE
+                   " STILL NOT CLEARED".
+           DISPLAY "VOUCHER  CHECK     PAID DATE   AMOUNT".
+           PERFORM REPOSITION-VOUCHER-FILE.
+           PERFORM READ-NEXT-VOUCHER-RECORD.
+           PERFORM FIND-STALE-CHECKS
+               UNTIL VOUCHER-AT-END = "Y".
+           DISPLAY " ".
+           DISPLAY "CHECKS NOT YET CLEARED: " STALE-COUNT.
+
+       FIND-STALE-CHECKS.
+           IF VOUCHER-CHECK-NO NOT = ZEROES AND
+              VOUCHER-CLEARED NOT = "Y" AND
+              VOUCHER-PAID-DATE < STALE-CUTOFF-DATE
+               PERFORM DISPLAY-STALE-CHECK-LINE
+               ADD 1 TO STALE-COUNT.
+           PERFORM READ-NEXT-VOUCHER-RECORD.
+
+       DISPLAY-STALE-CHECK-LINE.
+           MOVE VOUCHER-NUMBER   TO VOUCHER-NUMBER-FIELD.
+           MOVE VOUCHER-CHECK-NO TO VOUCHER-CHECK-NO-FIELD.
+           MOVE VOUCHER-AMOUNT   TO VOUCHER-AMOUNT-FIELD.
+           DISPLAY VOUCHER-NUMBER-FIELD "  " VOUCHER-CHECK-NO-FIELD
+                   "    " VOUCHER-PAID-DATE "    " VOUCHER-AMOUNT-FIELD.
+
+      *------------------------------------------
+      * File I-O Routines
+      *------------------------------------------
+       REPOSITION-VOUCHER-FILE.
+           MOVE "N"    TO VOUCHER-AT-END.
+           MOVE ZEROES TO VOUCHER-NUMBER.
+           START VOUCHER-FILE KEY IS NOT LESS THAN VOUCHER-NUMBER
+               INVALID KEY MOVE "Y" TO VOUCHER-AT-END.
+
+       READ-NEXT-BANK-RECORD.
+           MOVE "N" TO BANK-AT-END.
+           READ BANK-CLEARED-FILE NEXT RECORD
+               AT END MOVE "Y" TO BANK-AT-END.
+
+       READ-NEXT-VOUCHER-RECORD.
+           READ VOUCHER-FILE NEXT RECORD
+               AT END MOVE "Y" TO VOUCHER-AT-END.
+
+       REWRITE-VOUCHER-RECORD.
+           REWRITE VOUCHER-RECORD
+               INVALID KEY
+               DISPLAY "ERROR REWRITING VOUCHER RECORD".
