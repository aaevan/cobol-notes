@@ -0,0 +1,15 @@
+      *----------------------------------
+      * SLAUDLOG.CBL
+      * File-control for the voucher
+      * maintenance audit log written by
+      * VCHMNT01's WRITE-VOUCHER-RECORD,
+      * REWRITE-VOUCHER-RECORD and DELETE-
+      * VOUCHER-RECORD paragraphs.  Line
+      * sequential and append-only, same
+      * as SLSKPVCH.CBL and SLVOIDLG.CBL -
+      * an audit entry is recorded here,
+      * never rewritten.
+      *----------------------------------
+           SELECT AUDIT-LOG-FILE
+               ASSIGN TO "auditlog"
+               ORGANIZATION IS LINE SEQUENTIAL.
