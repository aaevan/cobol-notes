@@ -0,0 +1,135 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VCHRBD01.
+      *------------------------------------------
+      * One-shot utility to rebuild CONTROL-
+      * LAST-VOUCHER after a restore.  VCHBAL01
+      * only reports when VOUCHER-FILE and
+      * CONTROL-FILE have drifted apart - this
+      * program is what actually fixes it.  It
+      * reads VOUCHER-FILE for the highest
+      * VOUCHER-NUMBER on file and rewrites
+      * CONTROL-LAST-VOUCHER to match, so
+      * RETRIEVE-NEXT-VOUCHER-NUMBER hands out
+      * the correct next number again.  Run this
+      * right after restoring VOUCHER-FILE from
+      * a backup that is out of sync with
+      * CONTROL-FILE.
+      *------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "slvouch.cbl".
+
+           COPY "slcontrl.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "fdvouch.cbl".
+
+           COPY "fdcontrl.cbl".
+
+       WORKING-STORAGE SECTION.
+
+       77  VOUCHER-AT-END              PIC X(01).
+       77  CONTROL-RECORD-FOUND        PIC X(01).
+
+       77  RUN-DATE                    PIC 9(08).
+       77  VOUCHER-COUNT               PIC 9(05) VALUE ZERO.
+       77  HIGHEST-VOUCHER-NUMBER      PIC 9(07) VALUE ZERO.
+       77  PRIOR-CONTROL-LAST-VOUCHER  PIC 9(07) VALUE ZERO.
+
+       77  HIGHEST-VOUCHER-FIELD       PIC Z(7).
+       77  PRIOR-CONTROL-LAST-FIELD    PIC Z(7).
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-EXIT.
+           EXIT PROGRAM.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       OPENING-PROCEDURE.
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+           OPEN INPUT VOUCHER-FILE.
+           OPEN I-O CONTROL-FILE.
+           PERFORM DISPLAY-REPORT-HEADING.
+
+       CLOSING-PROCEDURE.
+           PERFORM READ-CONTROL-RECORD.
+           IF CONTROL-RECORD-FOUND = "Y"
+               MOVE CONTROL-LAST-VOUCHER TO PRIOR-CONTROL-LAST-VOUCHER
+               MOVE HIGHEST-VOUCHER-NUMBER TO CONTROL-LAST-VOUCHER
+               PERFORM REWRITE-CONTROL-RECORD
+           ELSE
+               MOVE ZEROES TO PRIOR-CONTROL-LAST-VOUCHER
+               MOVE 1      TO CONTROL-KEY
+               MOVE HIGHEST-VOUCHER-NUMBER TO CONTROL-LAST-VOUCHER
+               MOVE ZEROES TO CONTROL-LAST-CHECK
+               MOVE ZEROES TO CONTROL-SIGNOFF-THRESHOLD
+               PERFORM WRITE-CONTROL-RECORD.
+           PERFORM DISPLAY-REBUILD-RESULT.
+           CLOSE VOUCHER-FILE.
+           CLOSE CONTROL-FILE.
+
+       MAIN-PROCESS.
+           PERFORM READ-NEXT-VOUCHER-RECORD.
+           PERFORM FIND-HIGHEST-VOUCHER
+               UNTIL VOUCHER-AT-END = "Y".
+
+       FIND-HIGHEST-VOUCHER.
+           IF VOUCHER-NUMBER > HIGHEST-VOUCHER-NUMBER
+               MOVE VOUCHER-NUMBER TO HIGHEST-VOUCHER-NUMBER.
+           ADD 1 TO VOUCHER-COUNT.
+           PERFORM READ-NEXT-VOUCHER-RECORD.
+
+      *------------------------------------------
+      * Report lines
+      *------------------------------------------
+       DISPLAY-REPORT-HEADING.
+           DISPLAY " ".
+           DISPLAY "CONTROL-LAST-VOUCHER REBUILD - RUN DATE " RUN-DATE.
+           DISPLAY " ".
+
+       DISPLAY-REBUILD-RESULT.
+           MOVE HIGHEST-VOUCHER-NUMBER      TO HIGHEST-VOUCHER-FIELD.
+           MOVE PRIOR-CONTROL-LAST-VOUCHER  TO PRIOR-CONTROL-LAST-FIELD.
+           DISPLAY "VOUCHERS READ:           " VOUCHER-COUNT.
+           DISPLAY "HIGHEST VOUCHER ON FILE: " HIGHEST-VOUCHER-FIELD.
+           DISPLAY "PRIOR CONTROL-LAST-VOUCHER: "
+                   PRIOR-CONTROL-LAST-FIELD.
+           DISPLAY "NEW CONTROL-LAST-VOUCHER:   "
+                   HIGHEST-VOUCHER-FIELD.
+           DISPLAY " ".
+           DISPLAY "CONTROL-LAST-VOUCHER REBUILT SUCCESSFULLY".
+
+      *------------------------------------------
+      * File I-O Routines
+      *------------------------------------------
+       READ-NEXT-VOUCHER-RECORD.
+           MOVE "N" TO VOUCHER-AT-END.
+           READ VOUCHER-FILE NEXT RECORD
+               AT END MOVE "Y" TO VOUCHER-AT-END.
+
+       READ-CONTROL-RECORD.
+           MOVE 1   TO CONTROL-KEY.
+           MOVE "Y" TO CONTROL-RECORD-FOUND.
+           READ CONTROL-FILE RECORD
+               INVALID KEY
+                  MOVE "N" TO CONTROL-RECORD-FOUND.
+
+       REWRITE-CONTROL-RECORD.
+           REWRITE CONTROL-RECORD
+               INVALID KEY
+               DISPLAY "ERROR REWRITING CONTROL RECORD".
+
+       WRITE-CONTROL-RECORD.
+           WRITE CONTROL-RECORD
+               INVALID KEY
+               DISPLAY "ERROR WRITING CONTROL RECORD".
