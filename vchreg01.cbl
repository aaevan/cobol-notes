@@ -0,0 +1,131 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VCHREG01.
+      *------------------------------------------
+      * Voucher register/journal.  Lists every
+      * voucher in VOUCHER-FILE in sequence
+      * showing voucher number, vendor, invoice,
+      * amount and paid status, with a grand
+      * total of VOUCHER-AMOUNT and a separate
+      * total of VOUCHER-PAID-AMOUNT for
+      * balancing against the general ledger.
+      *------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "slvnd02.cbl".
+
+           COPY "slvouch.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "fdvnd04.cbl".
+
+           COPY "fdvouch.cbl".
+
+       WORKING-STORAGE SECTION.
+
+       77  VOUCHER-AT-END              PIC X(01).
+       77  VENDOR-RECORD-FOUND         PIC X(01).
+
+       77  RUN-DATE                    PIC 9(08).
+       77  VOUCHER-COUNT               PIC 9(05) VALUE ZERO.
+
+       77  VOUCHER-TOTAL               PIC S9(09)V99 VALUE ZERO.
+       77  PAID-TOTAL                  PIC S9(09)V99 VALUE ZERO.
+
+       77  VOUCHER-NUMBER-FIELD        PIC Z(7).
+       77  VOUCHER-VENDOR-FIELD        PIC Z(5).
+       77  VOUCHER-AMOUNT-FIELD        PIC ZZZ,ZZ9.99-.
+       77  VOUCHER-PAID-STATUS-FIELD   PIC X(07).
+       77  VOUCHER-TOTAL-FIELD         PIC ZZZ,ZZZ,ZZ9.99-.
+       77  PAID-TOTAL-FIELD            PIC ZZZ,ZZZ,ZZ9.99-.
+       77  VOUCHER-COUNT-FIELD         PIC Z(5).
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       OPENING-PROCEDURE.
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+           OPEN INPUT VOUCHER-FILE.
+           OPEN INPUT VENDOR-FILE.
+           PERFORM DISPLAY-REGISTER-HEADING.
+
+       CLOSING-PROCEDURE.
+           PERFORM DISPLAY-REGISTER-TOTALS.
+           CLOSE VOUCHER-FILE.
+           CLOSE VENDOR-FILE.
+
+       MAIN-PROCESS.
+           PERFORM READ-NEXT-VOUCHER-RECORD.
+           PERFORM LIST-VOUCHERS
+               UNTIL VOUCHER-AT-END = "Y".
+
+       LIST-VOUCHERS.
+           PERFORM DISPLAY-REGISTER-LINE.
+           ADD VOUCHER-AMOUNT TO VOUCHER-TOTAL.
+           ADD VOUCHER-PAID-AMOUNT TO PAID-TOTAL.
+           ADD 1 TO VOUCHER-COUNT.
+           PERFORM READ-NEXT-VOUCHER-RECORD.
+
+      *------------------------------------------
+      * Report lines
+      *------------------------------------------
+       DISPLAY-REGISTER-HEADING.
+           DISPLAY " ".
+           DISPLAY "VOUCHER REGISTER - RUN DATE " RUN-DATE.
+           DISPLAY " ".
+           DISPLAY "VOUCHER  VENDOR  INVOICE          AMOUNT        "
+                   "PAID".
+
+       DISPLAY-REGISTER-LINE.
+           PERFORM GET-VOUCHER-VENDOR-NAME.
+           MOVE VOUCHER-NUMBER TO VOUCHER-NUMBER-FIELD.
+           MOVE VOUCHER-VENDOR TO VOUCHER-VENDOR-FIELD.
+           MOVE VOUCHER-AMOUNT TO VOUCHER-AMOUNT-FIELD.
+           IF VOUCHER-PAID-AMOUNT = VOUCHER-AMOUNT
+               MOVE "YES"     TO VOUCHER-PAID-STATUS-FIELD
+           ELSE
+           IF VOUCHER-PAID-AMOUNT NOT = ZERO
+               MOVE "PARTIAL" TO VOUCHER-PAID-STATUS-FIELD
+           ELSE
+               MOVE "NO"      TO VOUCHER-PAID-STATUS-FIELD.
+           DISPLAY VOUCHER-NUMBER-FIELD "    " VOUCHER-VENDOR-FIELD
+                   "   " VOUCHER-INVOICE " " VOUCHER-AMOUNT-FIELD
+                   " " VOUCHER-PAID-STATUS-FIELD "  " VENDOR-NAME.
+
+       GET-VOUCHER-VENDOR-NAME.
+           MOVE VOUCHER-VENDOR TO VENDOR-NUMBER.
+           PERFORM READ-VENDOR-RECORD.
+           IF VENDOR-RECORD-FOUND = "N"
+               MOVE "**Not found**" TO VENDOR-NAME.
+
+       DISPLAY-REGISTER-TOTALS.
+           MOVE VOUCHER-COUNT TO VOUCHER-COUNT-FIELD.
+           MOVE VOUCHER-TOTAL TO VOUCHER-TOTAL-FIELD.
+           MOVE PAID-TOTAL    TO PAID-TOTAL-FIELD.
+           DISPLAY " ".
+           DISPLAY "VOUCHERS LISTED:      " VOUCHER-COUNT-FIELD.
+           DISPLAY "TOTAL VOUCHER AMOUNT:  " VOUCHER-TOTAL-FIELD.
+           DISPLAY "TOTAL PAID AMOUNT:     " PAID-TOTAL-FIELD.
+
+      *------------------------------------------
+      * File I-O Routines
+      *------------------------------------------
+       READ-NEXT-VOUCHER-RECORD.
+           MOVE "N" TO VOUCHER-AT-END.
+           READ VOUCHER-FILE NEXT RECORD
+               AT END MOVE "Y" TO VOUCHER-AT-END.
+
+       READ-VENDOR-RECORD.
+           MOVE "Y" TO VENDOR-RECORD-FOUND.
+           READ VENDOR-FILE RECORD
+               INVALID KEY
+                  MOVE "N" TO VENDOR-RECORD-FOUND.
