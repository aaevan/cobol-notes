@@ -0,0 +1,11 @@
+      *----------------------------------
+      * SLSKPVCH.CBL
+      * File-control for the skipped-
+      * voucher-number log written by
+      * VCHMNT01.  Line sequential and
+      * append-only - nothing on this
+      * file is ever rewritten.
+      *----------------------------------
+           SELECT SKIPPED-VOUCHER-FILE
+               ASSIGN TO "skpvchr"
+               ORGANIZATION IS LINE SEQUENTIAL.
