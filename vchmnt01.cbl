@@ -16,7 +16,15 @@
 001600     COPY "slvouch.cbl".
 001700
 001800     COPY "slcontrl.cbl".
-001900
+001850
+001900     COPY "slskpvch.cbl".
+001920
+001940     COPY "slvoidlg.cbl".
+001945
+001947     COPY "slaudlog.cbl".
+001948
+001949     COPY "sloper01.cbl".
+001950
 002000 DATA DIVISION.
 002100 FILE SECTION.
 002200
@@ -25,11 +33,19 @@
 002500     COPY "fdvouch.cbl".
 002600
 002700     COPY "fdcontrl.cbl".
+002750
+002760     COPY "fdskpvch.cbl".
+002770
+002780     COPY "fdvoidlg.cbl".
+002790
+002795     COPY "fdaudlog.cbl".
+002796
+002797     COPY "fdoper01.cbl".
 002800
 002900 WORKING-STORAGE SECTION.
 003000
 003100 77  MENU-PICK                    PIC 9.
-003200     88  MENU-PICK-IS-VALID       VALUES 0 THRU 4.
+003200     88  MENU-PICK-IS-VALID       VALUES 0 THRU 6.
 003300
 003400 77  THE-MODE                     PIC X(7).
 003500 77  WHICH-FIELD                  PIC 9.
@@ -39,10 +55,35 @@
 003900 77  VENDOR-RECORD-FOUND          PIC X.
 004000 77  A-DUMMY                      PIC X.
 004100 77  ADD-ANOTHER                  PIC X.
+004150 77  DUPLICATE-INVOICE-FOUND      PIC X.
+004160 77  SCAN-AT-END                  PIC X.
+004170 77  SAVE-VOUCHER-NUMBER          PIC 9(07).
+004180 77  SAVE-VOUCHER-VENDOR          PIC 9(05).
+004190 77  SAVE-VOUCHER-INVOICE         PIC X(15).
+004195 77  RUN-DATE                     PIC 9(08).
+004196 77  OK-TO-VOID                   PIC X.
+004197 77  ENTERED-VOID-REASON          PIC X(04).
+004198 77  ENTERED-VOID-DATE            PIC 9(08).
+004199
+004201 77  RUN-TIME                    PIC 9(06).
+004206 77  OPERATOR-RECORD-FOUND       PIC X.
+004203 77  AUD-FIELD-NAME               PIC X(20).
+004204 77  AUD-BEFORE-FIELD-VALUE       PIC X(30).
+004205 77  AUD-AFTER-FIELD-VALUE        PIC X(30).
 004200
-004300 77  VOUCHER-NUMBER-FIELD         PIC Z(5).
+004300 77  VOUCHER-NUMBER-FIELD         PIC Z(7).
 004400 77  VOUCHER-AMOUNT-FIELD         PIC ZZZ,ZZ9.99-.
+004405 77  VOUCHER-FOREIGN-AMOUNT-FIELD PIC ZZZ,ZZ9.99-.
+004410 77  VOUCHER-TAX-RATE             PIC 9V999.
+004420 77  VOUCHER-TAX-AMOUNT-FIELD     PIC ZZZ,ZZ9.99-.
 004500 77  VOUCHER-PAID-AMOUNT-FIELD    PIC ZZZ,ZZ9.99-.
+004510 77  VOUCHER-BALANCE-FIELD        PIC ZZZ,ZZ9.99-.
+004520 77  VOUCHER-BALANCE-DUE          PIC S9(6)V99.
+004530 77  HISTORY-INDEX                PIC 9(01).
+004531 77  GL-INDEX                     PIC 9(01).
+004532 77  GL-ANOTHER-LINE              PIC X(01).
+004533 77  GL-DISTRIBUTION-TOTAL        PIC S9(6)V99.
+004534 77  VOUCHER-GL-AMOUNT-FIELD      PIC ZZZ,ZZ9.99-.
 004600
 004700 77  ERROR-MESSAGE                PIC X(79) VALUE SPACE.
 004800
@@ -69,11 +110,49 @@
 006600     OPEN I-O VOUCHER-FILE.
 006700     OPEN I-O VENDOR-FILE.
 006800     OPEN I-O CONTROL-FILE.
+006850     OPEN EXTEND SKIPPED-VOUCHER-FILE.
+006855     OPEN EXTEND VOID-LOG-FILE.
+006857     OPEN EXTEND AUDIT-LOG-FILE.
+006858     OPEN INPUT OPERATOR-FILE.
+006860     ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+006863     PERFORM SIGN-ON-OPERATOR.
 006900
+      *------------------------------------------
+      * Sign-on - the operator ID must be on
+      * file in OPERATOR-FILE before this
+      * program will let anyone in, since the
+      * audit log and the supervisor check on
+      * DELETE-MODE both depend on knowing who
+      * is really running the program.
+      *------------------------------------------
+       SIGN-ON-OPERATOR.
+           PERFORM ACCEPT-OPERATOR-ID.
+           PERFORM RE-ACCEPT-OPERATOR-ID
+               UNTIL OPERATOR-RECORD-FOUND = "Y".
+
+       ACCEPT-OPERATOR-ID.
+           DISPLAY "ENTER YOUR OPERATOR ID".
+           ACCEPT OPERATOR-ID.
+           INSPECT OPERATOR-ID
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+           MOVE "Y" TO OPERATOR-RECORD-FOUND.
+           READ OPERATOR-FILE RECORD
+               INVALID KEY
+                   MOVE "N" TO OPERATOR-RECORD-FOUND.
+
+       RE-ACCEPT-OPERATOR-ID.
+           DISPLAY "OPERATOR ID NOT ON FILE".
+           PERFORM ACCEPT-OPERATOR-ID.
+
 007000 CLOSING-PROCEDURE.
+007049     CLOSE OPERATOR-FILE.
+007050     CLOSE AUDIT-LOG-FILE.
 007100     CLOSE VOUCHER-FILE.
 007200     CLOSE VENDOR-FILE.
 007300     CLOSE CONTROL-FILE.
+007350     CLOSE SKIPPED-VOUCHER-FILE.
+007360     CLOSE VOID-LOG-FILE.
 007400
 007500 MAIN-PROCESS.
 007600     PERFORM GET-MENU-PICK.
@@ -97,12 +176,14 @@
 009400     DISPLAY "          2.  CHANGE A RECORD".
 009500     DISPLAY "          3.  LOOK UP A RECORD".
 009600     DISPLAY "          4.  DELETE A RECORD".
+009650     DISPLAY "          5.  VOID A PAID VOUCHER".
+009660     DISPLAY "          6.  BROWSE OPEN VOUCHERS FOR A VENDOR".
 009700     DISPLAY " ".
 009800     DISPLAY "          0.  EXIT".
 009900     PERFORM SCROLL-LINE 8 TIMES.
 010000
 010100 ACCEPT-MENU-PICK.
-010200     DISPLAY "YOUR CHOICE (0-4)?".
+010200     DISPLAY "YOUR CHOICE (0-6)?".
 010300     ACCEPT MENU-PICK.
 010400
 010500 RE-ACCEPT-MENU-PICK.
@@ -130,7 +211,13 @@
 012700         PERFORM INQUIRE-MODE
 012800     ELSE
 012900     IF MENU-PICK = 4
-013000         PERFORM DELETE-MODE.
+013000         PERFORM DELETE-MODE
+013050     ELSE
+013060     IF MENU-PICK = 5
+013070         PERFORM VOID-MODE
+013071     ELSE
+013072     IF MENU-PICK = 6
+013073         PERFORM BROWSE-MODE.
 013100
 013200*--------------------------------
 013300* ADD
@@ -163,12 +250,36 @@
 016000     ADD 1 TO CONTROL-LAST-VOUCHER.
 016100     MOVE CONTROL-LAST-VOUCHER TO VOUCHER-NUMBER.
 016200     PERFORM REWRITE-CONTROL-RECORD.
+016250     PERFORM LOG-VOUCHER-NUMBER-ISSUED.
 016300
 016400 ADD-RECORDS.
 016500     PERFORM ENTER-REMAINING-FIELDS.
 016600     PERFORM WRITE-VOUCHER-RECORD.
+016650     PERFORM LOG-VOUCHER-NUMBER-COMPLETED.
 016700     PERFORM GET-ADD-ANOTHER.
-016800
+016710
+016720*--------------------------------
+016730* Skipped-voucher-number log.  A
+016740* number is logged ISSUED as soon
+016750* as it comes off CONTROL-LAST-
+016760* VOUCHER, and COMPLETED once the
+016770* ADD actually writes the record -
+016780* any ISSUED line with no matching
+016790* COMPLETED line is a number that
+016795* was abandoned mid-entry.
+016798*--------------------------------
+016801 LOG-VOUCHER-NUMBER-ISSUED.
+016802     MOVE VOUCHER-NUMBER TO SKV-VOUCHER-NUMBER.
+016803     MOVE RUN-DATE       TO SKV-LOG-DATE.
+016804     MOVE "ISSUED"       TO SKV-STATUS.
+016805     WRITE SKIPPED-VOUCHER-RECORD.
+016806
+016807 LOG-VOUCHER-NUMBER-COMPLETED.
+016808     MOVE VOUCHER-NUMBER TO SKV-VOUCHER-NUMBER.
+016809     MOVE RUN-DATE       TO SKV-LOG-DATE.
+016810     MOVE "COMPLETED"    TO SKV-STATUS.
+016811     WRITE SKIPPED-VOUCHER-RECORD.
+016812
 016900 GET-ADD-ANOTHER.
 017000     PERFORM ACCEPT-ADD-ANOTHER.
 017100     PERFORM RE-ACCEPT-ADD-ANOTHER
@@ -193,10 +304,13 @@
 019000     PERFORM ENTER-VOUCHER-VENDOR.
 019100     PERFORM ENTER-VOUCHER-INVOICE.
 019200     PERFORM ENTER-VOUCHER-FOR.
+019210     PERFORM ENTER-VOUCHER-DOCUMENT-REF.
 019300     PERFORM ENTER-VOUCHER-AMOUNT.
+019350     PERFORM ENTER-VOUCHER-GL-DISTRIBUTION.
 019400     PERFORM ENTER-VOUCHER-DATE.
 019500     PERFORM ENTER-VOUCHER-DUE.
 019600     PERFORM ENTER-VOUCHER-DEDUCTIBLE.
+019650     PERFORM ENTER-VOUCHER-DISPUTED.
 019700     PERFORM ENTER-VOUCHER-SELECTED.
 019800
 019900*--------------------------------
@@ -221,11 +335,11 @@
 021800 ASK-WHICH-FIELD.
 021900     PERFORM ACCEPT-WHICH-FIELD.
 022000     PERFORM RE-ACCEPT-WHICH-FIELD
-022100         UNTIL WHICH-FIELD < 8.
+022100         UNTIL WHICH-FIELD < 9.
 022200
 022300 ACCEPT-WHICH-FIELD.
 022400     DISPLAY "ENTER THE NUMBER OF THE FIELD".
-022500     DISPLAY "TO CHANGE (1-7) OR 0 TO EXIT".
+022500     DISPLAY "TO CHANGE (1-8) OR 0 TO EXIT".
 022600     ACCEPT WHICH-FIELD.
 022700
 022800 RE-ACCEPT-WHICH-FIELD.
@@ -237,6 +351,7 @@
 023400     PERFORM GET-FIELD-TO-CHANGE.
 023500
 023600 CHANGE-THIS-FIELD.
+023610     PERFORM CAPTURE-FIELD-BEFORE-CHANGE.
 023700     IF WHICH-FIELD = 1
 023800         PERFORM ENTER-VOUCHER-VENDOR.
 023900     IF WHICH-FIELD = 2
@@ -244,16 +359,72 @@
 024100     IF WHICH-FIELD = 3
 024200         PERFORM ENTER-VOUCHER-FOR.
 024300     IF WHICH-FIELD = 4
-024400         PERFORM ENTER-VOUCHER-AMOUNT.
+024400         PERFORM ENTER-VOUCHER-AMOUNT
+024410         PERFORM ENTER-VOUCHER-GL-DISTRIBUTION.
 024500     IF WHICH-FIELD = 5
 024600         PERFORM ENTER-VOUCHER-DATE.
 024700     IF WHICH-FIELD = 6
 024800         PERFORM ENTER-VOUCHER-DUE.
 024900     IF WHICH-FIELD = 7
 025000         PERFORM ENTER-VOUCHER-DEDUCTIBLE.
+025010     IF WHICH-FIELD = 8
+025020         PERFORM ENTER-VOUCHER-DISPUTED.
+025050     PERFORM CAPTURE-FIELD-AFTER-CHANGE.
 025100
 025200     PERFORM REWRITE-VOUCHER-RECORD.
 025300
+025310*--------------------------------
+025320* Before/after capture for the
+025330* audit trail - keyed on the same
+025340* WHICH-FIELD number the clerk
+025350* just chose.
+025360*--------------------------------
+025370 CAPTURE-FIELD-BEFORE-CHANGE.
+025380     IF WHICH-FIELD = 1
+025390         MOVE "VENDOR"      TO AUD-FIELD-NAME
+025400         MOVE VOUCHER-VENDOR TO AUD-BEFORE-FIELD-VALUE.
+025410     IF WHICH-FIELD = 2
+025420         MOVE "INVOICE"     TO AUD-FIELD-NAME
+025430         MOVE VOUCHER-INVOICE TO AUD-BEFORE-FIELD-VALUE.
+025440     IF WHICH-FIELD = 3
+025450         MOVE "FOR"         TO AUD-FIELD-NAME
+025460         MOVE VOUCHER-FOR   TO AUD-BEFORE-FIELD-VALUE.
+025470     IF WHICH-FIELD = 4
+025480         MOVE "AMOUNT"      TO AUD-FIELD-NAME
+025485         MOVE VOUCHER-AMOUNT TO VOUCHER-AMOUNT-FIELD
+025490         MOVE VOUCHER-AMOUNT-FIELD TO AUD-BEFORE-FIELD-VALUE.
+025500     IF WHICH-FIELD = 5
+025510         MOVE "DATE"        TO AUD-FIELD-NAME
+025520         MOVE VOUCHER-DATE  TO AUD-BEFORE-FIELD-VALUE.
+025530     IF WHICH-FIELD = 6
+025540         MOVE "DUE"         TO AUD-FIELD-NAME
+025550         MOVE VOUCHER-DUE   TO AUD-BEFORE-FIELD-VALUE.
+025560     IF WHICH-FIELD = 7
+025570         MOVE "DEDUCTIBLE"  TO AUD-FIELD-NAME
+025580         MOVE VOUCHER-DEDUCTIBLE TO AUD-BEFORE-FIELD-VALUE.
+025582     IF WHICH-FIELD = 8
+025584         MOVE "DISPUTED"    TO AUD-FIELD-NAME
+025586         MOVE VOUCHER-DISPUTED TO AUD-BEFORE-FIELD-VALUE.
+025590
+025600 CAPTURE-FIELD-AFTER-CHANGE.
+025610     IF WHICH-FIELD = 1
+025620         MOVE VOUCHER-VENDOR TO AUD-AFTER-FIELD-VALUE.
+025630     IF WHICH-FIELD = 2
+025640         MOVE VOUCHER-INVOICE TO AUD-AFTER-FIELD-VALUE.
+025650     IF WHICH-FIELD = 3
+025660         MOVE VOUCHER-FOR   TO AUD-AFTER-FIELD-VALUE.
+025670     IF WHICH-FIELD = 4
+025675         MOVE VOUCHER-AMOUNT TO VOUCHER-AMOUNT-FIELD
+025680         MOVE VOUCHER-AMOUNT-FIELD TO AUD-AFTER-FIELD-VALUE.
+025690     IF WHICH-FIELD = 5
+025700         MOVE VOUCHER-DATE  TO AUD-AFTER-FIELD-VALUE.
+025710     IF WHICH-FIELD = 6
+025720         MOVE VOUCHER-DUE   TO AUD-AFTER-FIELD-VALUE.
+025730     IF WHICH-FIELD = 7
+025740         MOVE VOUCHER-DEDUCTIBLE TO AUD-AFTER-FIELD-VALUE.
+025742     IF WHICH-FIELD = 8
+025744         MOVE VOUCHER-DISPUTED TO AUD-AFTER-FIELD-VALUE.
+025750
 025400*--------------------------------
 025500* INQUIRE
 025600*--------------------------------
@@ -271,10 +442,13 @@
 026800* DELETE
 026900*--------------------------------
 027000 DELETE-MODE.
-027100     MOVE "DELETE" TO THE-MODE.
-027200     PERFORM GET-EXISTING-RECORD.
-027300     PERFORM DELETE-RECORDS
-027400        UNTIL VOUCHER-NUMBER = ZEROES.
+027010     IF NOT OPERATOR-IS-SUPERVISOR
+027020         DISPLAY "ONLY A SUPERVISOR MAY DELETE A VOUCHER"
+027030     ELSE
+027100         MOVE "DELETE" TO THE-MODE
+027200         PERFORM GET-EXISTING-RECORD
+027300         PERFORM DELETE-RECORDS
+027400            UNTIL VOUCHER-NUMBER = ZEROES.
 027500
 027600 DELETE-RECORDS.
 027700     PERFORM DISPLAY-ALL-FIELDS.
@@ -302,23 +476,181 @@
 029900     DISPLAY "YOU MUST ENTER YES OR NO".
 030000     PERFORM ACCEPT-OK-TO-DELETE.
 030100
-030200*--------------------------------
-030300* Routines shared by all modes
-030400*--------------------------------
+030110*--------------------------------
+030120* VOID
+030130* Reverses a paid voucher back to
+030140* unpaid.  Requires a reason code
+030150* and a void date, and logs what
+030160* was reversed to VOID-LOG-FILE
+030170* before the paid fields are
+030180* cleared.
+030190*--------------------------------
+030200 VOID-MODE.
+030203     IF NOT OPERATOR-IS-SUPERVISOR
+030206         DISPLAY "ONLY A SUPERVISOR MAY VOID A VOUCHER"
+030209     ELSE
+030210         MOVE "VOID" TO THE-MODE
+030220         PERFORM GET-EXISTING-RECORD
+030230         PERFORM VOID-RECORDS
+030240            UNTIL VOUCHER-NUMBER = ZEROES.
+030250
+030260 VOID-RECORDS.
+030270     PERFORM DISPLAY-ALL-FIELDS.
+030280     IF VOUCHER-PAID-AMOUNT = ZEROES
+030290         DISPLAY "THIS VOUCHER HAS NOT BEEN PAID"
+030300     ELSE
+030310         PERFORM ENTER-VOID-REASON
+030320         PERFORM ENTER-VOID-DATE
+030330         PERFORM ASK-OK-TO-VOID
+030340         IF OK-TO-VOID = "Y"
+030350             PERFORM VOID-THE-VOUCHER
+030360         END-IF
+030370     END-IF.
+030380     PERFORM GET-EXISTING-RECORD.
+030390
+030400 ENTER-VOID-REASON.
+030410     PERFORM ACCEPT-VOID-REASON.
+030420     PERFORM RE-ACCEPT-VOID-REASON
+030430         UNTIL ENTERED-VOID-REASON NOT = SPACE.
+030440
+030450 ACCEPT-VOID-REASON.
+030460     DISPLAY "ENTER REASON CODE FOR VOID (4 CHARACTERS)".
+030470     ACCEPT ENTERED-VOID-REASON.
+030480
+030490 RE-ACCEPT-VOID-REASON.
+030500     DISPLAY "A REASON CODE MUST BE ENTERED".
+030510     PERFORM ACCEPT-VOID-REASON.
+030520
+030530 ENTER-VOID-DATE.
+030540     PERFORM ACCEPT-VOID-DATE.
+030550     PERFORM RE-ACCEPT-VOID-DATE
+030560         UNTIL ENTERED-VOID-DATE NOT = ZEROES.
+030570
+030580 ACCEPT-VOID-DATE.
+030590     DISPLAY "ENTER VOID DATE (CCYYMMDD)".
+030600     ACCEPT ENTERED-VOID-DATE.
+030610
+030620 RE-ACCEPT-VOID-DATE.
+030630     DISPLAY "A VOID DATE MUST BE ENTERED".
+030640     PERFORM ACCEPT-VOID-DATE.
+030650
+030660 ASK-OK-TO-VOID.
+030670     PERFORM ACCEPT-OK-TO-VOID.
+030680     PERFORM RE-ACCEPT-OK-TO-VOID
+030690        UNTIL OK-TO-VOID = "Y" OR "N".
+030700
+030710 ACCEPT-OK-TO-VOID.
+030720     DISPLAY "VOID THIS VOUCHER'S PAYMENT (Y/N)?".
+030730     ACCEPT OK-TO-VOID.
+030740     INSPECT OK-TO-VOID
+030750      CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+030760
+030770 RE-ACCEPT-OK-TO-VOID.
+030780     DISPLAY "YOU MUST ENTER YES OR NO".
+030790     PERFORM ACCEPT-OK-TO-VOID.
+030800
+030810 VOID-THE-VOUCHER.
+030812     MOVE "PAYMENT"          TO AUD-FIELD-NAME.
+030813     MOVE VOUCHER-PAID-AMOUNT TO VOUCHER-PAID-AMOUNT-FIELD.
+030814     MOVE VOUCHER-PAID-AMOUNT-FIELD TO AUD-BEFORE-FIELD-VALUE.
+030820     PERFORM LOG-VOUCHER-VOID.
+030830     MOVE ZEROES TO VOUCHER-PAID-AMOUNT
+030840                     VOUCHER-PAID-DATE
+030850                     VOUCHER-CHECK-NO
+030855                     VOUCHER-CLEARED-DATE
+030860                     VOUCHER-PAYMENT-COUNT.
+030865     MOVE SPACE TO VOUCHER-CLEARED.
+030870     MOVE "N" TO VOUCHER-SELECTED.
+030875     MOVE "VOIDED"           TO AUD-AFTER-FIELD-VALUE.
+030880     PERFORM REWRITE-VOUCHER-RECORD.
+030890
+030900 LOG-VOUCHER-VOID.
+030910     MOVE VOUCHER-NUMBER      TO VOID-VOUCHER-NUMBER.
+030920     MOVE VOUCHER-VENDOR      TO VOID-VOUCHER-VENDOR.
+030930     MOVE VOUCHER-PAID-AMOUNT TO VOID-REVERSED-AMOUNT.
+030940     MOVE VOUCHER-PAID-DATE   TO VOID-REVERSED-PAID-DATE.
+030950     MOVE VOUCHER-CHECK-NO    TO VOID-REVERSED-CHECK-NO.
+030960     MOVE ENTERED-VOID-REASON TO VOID-REASON-CODE.
+030970     MOVE ENTERED-VOID-DATE   TO VOID-DATE.
+030980     MOVE RUN-DATE            TO VOID-LOGGED-DATE.
+030990     WRITE VOID-LOG-RECORD.
+031000
+031005*--------------------------------
+031006* BROWSE - every open voucher for
+031007* one vendor in one pass, using
+031008* the alternate index on VOUCHER-
+031009* VENDOR instead of one voucher
+031010* number lookup at a time.
+031011*--------------------------------
+031012 BROWSE-MODE.
+031013     MOVE "BROWSE" TO THE-MODE.
+031014     PERFORM ENTER-BROWSE-VENDOR.
+031015     IF SAVE-VOUCHER-VENDOR NOT = ZEROES
+031016         PERFORM BROWSE-VENDOR-VOUCHERS.
+031017
+031018 ENTER-BROWSE-VENDOR.
+031019     DISPLAY " ".
+031020     DISPLAY "ENTER VENDOR NUMBER TO BROWSE OPEN VOUCHERS FOR".
+031021     DISPLAY "ENTER 0 TO STOP ENTRY".
+031022     ACCEPT SAVE-VOUCHER-VENDOR.
+031023
+031024 BROWSE-VENDOR-VOUCHERS.
+031025     MOVE SAVE-VOUCHER-VENDOR TO VOUCHER-VENDOR.
+031026     MOVE "N" TO SCAN-AT-END.
+031027     START VOUCHER-FILE KEY IS NOT LESS THAN VOUCHER-VENDOR
+031028         INVALID KEY MOVE "Y" TO SCAN-AT-END.
+031029     IF SCAN-AT-END = "N"
+031030         PERFORM READ-NEXT-VOUCHER-FOR-BROWSE.
+031031     PERFORM DISPLAY-BROWSE-MATCHES
+031032         UNTIL SCAN-AT-END = "Y".
+031033
+031034 DISPLAY-BROWSE-MATCHES.
+031035     IF VOUCHER-VENDOR NOT = SAVE-VOUCHER-VENDOR
+031036         MOVE "Y" TO SCAN-AT-END
+031037     ELSE
+031038         IF VOUCHER-PAID-AMOUNT NOT = VOUCHER-AMOUNT
+031039             PERFORM DISPLAY-ALL-FIELDS
+031040         END-IF
+031041         PERFORM READ-NEXT-VOUCHER-FOR-BROWSE.
+031042
+031043 READ-NEXT-VOUCHER-FOR-BROWSE.
+031044     READ VOUCHER-FILE NEXT RECORD
+031045         AT END MOVE "Y" TO SCAN-AT-END.
+031046
+031047*--------------------------------
+031048* Routines shared by all modes
+031049*--------------------------------
 030500 INIT-VOUCHER-RECORD.
 030600     MOVE SPACE TO VOUCHER-INVOICE
 030700                   VOUCHER-FOR
 030800                   VOUCHER-DEDUCTIBLE
-030900                   VOUCHER-SELECTED.
+030850                   VOUCHER-CLEARED
+030880                   VOUCHER-DOCUMENT-REF
+030890                   VOUCHER-SELECTED.
+030895     MOVE "N" TO VOUCHER-DISPUTED.
+030910     MOVE "USD" TO VOUCHER-CURRENCY-CODE.
+030920     MOVE 1.0000 TO VOUCHER-EXCHANGE-RATE.
 031000     MOVE ZEROES TO VOUCHER-NUMBER
 031100                    VOUCHER-VENDOR
 031200                    VOUCHER-AMOUNT
+031250                    VOUCHER-TAX-AMOUNT
 031300                    VOUCHER-DATE
 031400                    VOUCHER-DUE
 031500                    VOUCHER-PAID-AMOUNT
 031600                    VOUCHER-PAID-DATE
-031700                    VOUCHER-CHECK-NO.
+031650                    VOUCHER-CHECK-NO
+031655                    VOUCHER-CLEARED-DATE
+031657                    VOUCHER-FOREIGN-AMOUNT
+031658                    VOUCHER-GL-DIST-COUNT
+031660                    VOUCHER-PAYMENT-COUNT.
+031661     PERFORM CLEAR-ONE-GL-LINE
+031662         VARYING GL-INDEX FROM 1 BY 1
+031663         UNTIL GL-INDEX > 5.
 031800
+031810 CLEAR-ONE-GL-LINE.
+031820     MOVE ZEROES TO VOUCHER-GL-ACCOUNT (GL-INDEX)
+031830                    VOUCHER-GL-AMOUNT (GL-INDEX).
+031840
 031900*--------------------------------
 032000* Routines shared Add and Change
 032100*--------------------------------
@@ -364,7 +696,8 @@
 036100 ENTER-VOUCHER-INVOICE.
 036200     PERFORM ACCEPT-VOUCHER-INVOICE.
 036300     PERFORM RE-ACCEPT-VOUCHER-INVOICE
-036400         UNTIL VOUCHER-INVOICE NOT = SPACE.
+036400         UNTIL VOUCHER-INVOICE NOT = SPACE AND
+036450               DUPLICATE-INVOICE-FOUND = "N".
 036500
 036600 ACCEPT-VOUCHER-INVOICE.
 036700     DISPLAY "ENTER INVOICE NUMBER".
@@ -372,10 +705,56 @@
 036900     INSPECT VOUCHER-INVOICE
 037000         CONVERTING LOWER-ALPHA
 037100         TO         UPPER-ALPHA.
+037150     PERFORM CHECK-DUPLICATE-VOUCHER-INVOICE.
 037200
 037300 RE-ACCEPT-VOUCHER-INVOICE.
-037400     DISPLAY "INVOICE MUST BE ENTERED".
-037500     PERFORM ACCEPT-VOUCHER-INVOICE.
+037310     IF VOUCHER-INVOICE = SPACE
+037320         DISPLAY "INVOICE MUST BE ENTERED"
+037330     ELSE
+037340         DISPLAY "THAT INVOICE IS ALREADY ON FILE FOR THIS VENDOR"
+037350     END-IF.
+037400     PERFORM ACCEPT-VOUCHER-INVOICE.
+037410
+037420*--------------------------------
+037430* Catch the same vendor's invoice
+037440* being keyed onto a second voucher.
+037450* Only checked on a new ADD - an
+037460* existing voucher being changed is
+037470* already the one on file.
+037480*--------------------------------
+037500 CHECK-DUPLICATE-VOUCHER-INVOICE.
+037510     MOVE "N" TO DUPLICATE-INVOICE-FOUND.
+037520     IF THE-MODE = "ADD" AND VOUCHER-INVOICE NOT = SPACE
+037530         PERFORM SCAN-FOR-DUPLICATE-INVOICE.
+037540
+037550 SCAN-FOR-DUPLICATE-INVOICE.
+037560     MOVE VOUCHER-NUMBER  TO SAVE-VOUCHER-NUMBER.
+037570     MOVE VOUCHER-VENDOR  TO SAVE-VOUCHER-VENDOR.
+037580     MOVE VOUCHER-INVOICE TO SAVE-VOUCHER-INVOICE.
+037590     MOVE ZEROES TO VOUCHER-NUMBER.
+037600     MOVE "N" TO SCAN-AT-END.
+037610     START VOUCHER-FILE KEY IS NOT LESS THAN VOUCHER-NUMBER
+037620         INVALID KEY MOVE "Y" TO SCAN-AT-END.
+037630     IF SCAN-AT-END = "N"
+037640         PERFORM READ-NEXT-VOUCHER-FOR-SCAN.
+037650     PERFORM FIND-DUPLICATE-INVOICE
+037660         UNTIL SCAN-AT-END = "Y" OR
+037670               DUPLICATE-INVOICE-FOUND = "Y".
+037680     MOVE SAVE-VOUCHER-NUMBER  TO VOUCHER-NUMBER.
+037690     MOVE SAVE-VOUCHER-VENDOR  TO VOUCHER-VENDOR.
+037700     MOVE SAVE-VOUCHER-INVOICE TO VOUCHER-INVOICE.
+037710
+037720 FIND-DUPLICATE-INVOICE.
+037730     IF VOUCHER-NUMBER  NOT = SAVE-VOUCHER-NUMBER AND
+037740        VOUCHER-VENDOR      = SAVE-VOUCHER-VENDOR AND
+037750        VOUCHER-INVOICE     = SAVE-VOUCHER-INVOICE
+037760         MOVE "Y" TO DUPLICATE-INVOICE-FOUND
+037770     ELSE
+037780         PERFORM READ-NEXT-VOUCHER-FOR-SCAN.
+037790
+037800 READ-NEXT-VOUCHER-FOR-SCAN.
+037810     READ VOUCHER-FILE NEXT RECORD
+037820         AT END MOVE "Y" TO SCAN-AT-END.
 037600
 037700 ENTER-VOUCHER-FOR.
 037800     PERFORM ACCEPT-VOUCHER-FOR.
@@ -393,29 +772,160 @@
 039000     DISPLAY "A DESCRIPTION MUST BE ENTERED".
 039100     PERFORM ACCEPT-VOUCHER-FOR.
 039200
+039210*--------------------------------
+039220* Whatever ID the document-
+039230* imaging system uses for the
+039240* scanned invoice - blank if
+039250* none is on file yet.
+039260*--------------------------------
+039270 ENTER-VOUCHER-DOCUMENT-REF.
+039280     DISPLAY "ENTER DOCUMENT IMAGE REFERENCE (BLANK IF NONE)".
+039290     ACCEPT VOUCHER-DOCUMENT-REF.
+039295     INSPECT VOUCHER-DOCUMENT-REF
+039296         CONVERTING LOWER-ALPHA
+039297         TO         UPPER-ALPHA.
+039298
 039300 ENTER-VOUCHER-AMOUNT.
+039305     PERFORM ENTER-VOUCHER-CURRENCY.
 039400     PERFORM ACCEPT-VOUCHER-AMOUNT.
 039500     PERFORM RE-ACCEPT-VOUCHER-AMOUNT
-039600         UNTIL VOUCHER-AMOUNT NOT = ZEROES.
+039600         UNTIL VOUCHER-FOREIGN-AMOUNT NOT = ZEROES.
+039605     PERFORM CALCULATE-VOUCHER-USD-AMOUNT.
+039610     PERFORM ENTER-VOUCHER-TAX-RATE.
+039620     PERFORM CALCULATE-VOUCHER-TAX.
 039700
+039705*--------------------------------
+039706* Defaults to USD, rate 1.0000 -
+039707* only an overseas invoice needs
+039708* an exchange rate entered.
+039709*--------------------------------
+039710 ENTER-VOUCHER-CURRENCY.
+039711     DISPLAY "ENTER INVOICE CURRENCY CODE (BLANK FOR USD)".
+039712     ACCEPT VOUCHER-CURRENCY-CODE.
+039713     INSPECT VOUCHER-CURRENCY-CODE
+039714         CONVERTING LOWER-ALPHA
+039715         TO         UPPER-ALPHA.
+039716     IF VOUCHER-CURRENCY-CODE = SPACE
+039717         MOVE "USD" TO VOUCHER-CURRENCY-CODE.
+039718     IF VOUCHER-CURRENCY-CODE = "USD"
+039719         MOVE 1.0000 TO VOUCHER-EXCHANGE-RATE
+039720     ELSE
+039721         PERFORM ENTER-VOUCHER-EXCHANGE-RATE.
+039722
+039723 ENTER-VOUCHER-EXCHANGE-RATE.
+039724     PERFORM ACCEPT-VOUCHER-EXCHANGE-RATE.
+039725     PERFORM RE-ACCEPT-VOUCHER-EXCHANGE-RATE
+039726         UNTIL VOUCHER-EXCHANGE-RATE NOT = ZEROES.
+039727
+039728 ACCEPT-VOUCHER-EXCHANGE-RATE.
+039729     DISPLAY "ENTER EXCHANGE RATE - " VOUCHER-CURRENCY-CODE
+039730             " TO USD".
+039731     ACCEPT VOUCHER-EXCHANGE-RATE.
+039732
+039733 RE-ACCEPT-VOUCHER-EXCHANGE-RATE.
+039734     DISPLAY "EXCHANGE RATE MUST NOT BE ZERO".
+039735     PERFORM ACCEPT-VOUCHER-EXCHANGE-RATE.
+039736
 039800 ACCEPT-VOUCHER-AMOUNT.
-039900     DISPLAY "ENTER INVOICE AMOUNT".
-040000     ACCEPT VOUCHER-AMOUNT-FIELD.
-040100     MOVE VOUCHER-AMOUNT-FIELD TO VOUCHER-AMOUNT.
+039900     DISPLAY "ENTER INVOICE AMOUNT BEFORE TAX, IN "
+039905             VOUCHER-CURRENCY-CODE " (CREDIT MEMO -"
+039910             " ENTER AS NEGATIVE)".
+040000     ACCEPT VOUCHER-FOREIGN-AMOUNT-FIELD.
+040100     MOVE VOUCHER-FOREIGN-AMOUNT-FIELD TO VOUCHER-FOREIGN-AMOUNT.
 040200
 040300 RE-ACCEPT-VOUCHER-AMOUNT.
 040400     DISPLAY "AMOUNT MUST NOT BE ZERO".
 040500     PERFORM ACCEPT-VOUCHER-AMOUNT.
 040600
+040611 CALCULATE-VOUCHER-USD-AMOUNT.
+040612     COMPUTE VOUCHER-AMOUNT ROUNDED =
+040613         VOUCHER-FOREIGN-AMOUNT * VOUCHER-EXCHANGE-RATE.
+040614
+040615*--------------------------------
+040616* Sales/use tax - same rate-times-
+040617* base calculation as SALESTAX.CBL.
+040618* The rate is a decimal fraction
+040619* (.0725 for 7.25%), applied to the
+040620* amount just entered, then added
+040621* into VOUCHER-AMOUNT so the total
+040622* on file still matches the invoice
+040623* while VOUCHER-TAX-AMOUNT keeps the
+040624* tax broken out for use-tax accrual.
+040625*--------------------------------
+040720 ENTER-VOUCHER-TAX-RATE.
+040730     DISPLAY "ENTER SALES/USE TAX RATE AS A DECIMAL".
+040740     DISPLAY "(.0725 FOR 7.25%, 0 IF NONE)".
+040750     ACCEPT VOUCHER-TAX-RATE.
+040760
+040770 CALCULATE-VOUCHER-TAX.
+040780     COMPUTE VOUCHER-TAX-AMOUNT ROUNDED =
+040790         VOUCHER-AMOUNT * VOUCHER-TAX-RATE.
+040800     ADD VOUCHER-TAX-AMOUNT TO VOUCHER-AMOUNT.
+040810
+040811*--------------------------------
+040812* GL coding for the voucher - one
+040813* line if it all goes to one
+040814* account, more if it has to be
+040815* split.  The lines must add up
+040816* to VOUCHER-AMOUNT (tax included)
+040817* or the voucher can't be saved.
+040818*--------------------------------
+040820 ENTER-VOUCHER-GL-DISTRIBUTION.
+040821     PERFORM ACCEPT-GL-DISTRIBUTION.
+040822     PERFORM RE-ACCEPT-GL-DISTRIBUTION
+040823         UNTIL GL-DISTRIBUTION-TOTAL = VOUCHER-AMOUNT.
+040824
+040825 ACCEPT-GL-DISTRIBUTION.
+040826     MOVE ZERO TO VOUCHER-GL-DIST-COUNT.
+040827     MOVE ZERO TO GL-DISTRIBUTION-TOTAL.
+040828     MOVE 1 TO GL-INDEX.
+040829     MOVE "Y" TO GL-ANOTHER-LINE.
+040830     DISPLAY "ENTER GL DISTRIBUTION FOR THIS VOUCHER".
+040831     PERFORM ENTER-ONE-GL-LINE
+040832         UNTIL GL-ANOTHER-LINE = "N" OR GL-INDEX > 5.
+040833
+040834 RE-ACCEPT-GL-DISTRIBUTION.
+040835     DISPLAY "GL DISTRIBUTION LINES MUST ADD UP TO THE "
+040836             "VOUCHER AMOUNT".
+040837     PERFORM ACCEPT-GL-DISTRIBUTION.
+040838
+040839 ENTER-ONE-GL-LINE.
+040840     ADD 1 TO VOUCHER-GL-DIST-COUNT.
+040841     DISPLAY "GL LINE " GL-INDEX "  ACCOUNT NUMBER".
+040842     ACCEPT VOUCHER-GL-ACCOUNT (GL-INDEX).
+040843     DISPLAY "GL LINE " GL-INDEX "  AMOUNT".
+040844     ACCEPT VOUCHER-GL-AMOUNT-FIELD.
+040845     MOVE VOUCHER-GL-AMOUNT-FIELD TO VOUCHER-GL-AMOUNT (GL-INDEX).
+040846     ADD VOUCHER-GL-AMOUNT (GL-INDEX) TO GL-DISTRIBUTION-TOTAL.
+040847     ADD 1 TO GL-INDEX.
+040848     IF GL-INDEX > 5
+040849         MOVE "N" TO GL-ANOTHER-LINE
+040850     ELSE
+040851         PERFORM ASK-ANOTHER-GL-LINE.
+040852
+040853 ASK-ANOTHER-GL-LINE.
+040854     PERFORM ACCEPT-ANOTHER-GL-LINE.
+040855     PERFORM RE-ACCEPT-ANOTHER-GL-LINE
+040856         UNTIL GL-ANOTHER-LINE = "Y" OR GL-ANOTHER-LINE = "N".
+040857
+040858 ACCEPT-ANOTHER-GL-LINE.
+040859     DISPLAY "ANOTHER GL DISTRIBUTION LINE (Y/N)?".
+040860     ACCEPT GL-ANOTHER-LINE.
+040861     INSPECT GL-ANOTHER-LINE
+040862         CONVERTING LOWER-ALPHA
+040863         TO         UPPER-ALPHA.
+040864
+040865 RE-ACCEPT-ANOTHER-GL-LINE.
+040866     DISPLAY "YOU MUST ENTER YES OR NO".
+040867     PERFORM ACCEPT-ANOTHER-GL-LINE.
+040868
 040700 ENTER-VOUCHER-DATE.
 040800     MOVE "N" TO ZERO-DATE-IS-OK.
 040900     MOVE "ENTER INVOICE DATE(MM/DD/CCYY)?"
 041000            TO DATE-PROMPT.
 041100     MOVE "AN INVOICE DATE IS REQUIRED"
 041200            TO DATE-ERROR-MESSAGE.
-           DISPLAY "416".
 041300     PERFORM GET-A-DATE.
-           DISPLAY "DATE-CCYYMMDD:" DATE-CCYYMMDD.
 041400     MOVE DATE-CCYYMMDD TO VOUCHER-DATE.
 041500
 041600 ENTER-VOUCHER-DUE.
@@ -425,8 +935,14 @@
 042000     MOVE "A DUE DATE IS REQUIRED"
 042100            TO DATE-ERROR-MESSAGE.
 042200     PERFORM GET-A-DATE.
+042210     PERFORM RE-GET-VOUCHER-DUE-DATE
+042220         UNTIL DATE-CCYYMMDD NOT < VOUCHER-DATE.
 042300     MOVE DATE-CCYYMMDD TO VOUCHER-DUE.
 042400
+042410 RE-GET-VOUCHER-DUE-DATE.
+042420     DISPLAY "DUE DATE CANNOT BE BEFORE THE INVOICE DATE".
+042430     PERFORM GET-A-DATE.
+042440
 042500
 042600 ENTER-VOUCHER-DEDUCTIBLE.
 042700     PERFORM ACCEPT-VOUCHER-DEDUCTIBLE.
@@ -444,12 +960,35 @@
 043900     DISPLAY "MUST BE YES OR NO".
 044000     PERFORM ACCEPT-VOUCHER-DEDUCTIBLE.
 044100
+044110*--------------------------------
+044120* A disputed voucher is held back
+044130* from payment separately from an
+044140* ordinary unselected one - VCHPIC01
+044150* will not let it be selected, and
+044160* APAGE01 ages it on its own line.
+044170*--------------------------------
+044180 ENTER-VOUCHER-DISPUTED.
+044181     PERFORM ACCEPT-VOUCHER-DISPUTED.
+044182     PERFORM RE-ACCEPT-VOUCHER-DISPUTED
+044183         UNTIL VOUCHER-DISPUTED = "Y" OR "N".
+044184
+044185 ACCEPT-VOUCHER-DISPUTED.
+044186     DISPLAY "IS THIS VOUCHER DISPUTED WITH THE VENDOR?".
+044187     ACCEPT VOUCHER-DISPUTED.
+044188     INSPECT VOUCHER-DISPUTED
+044189         CONVERTING LOWER-ALPHA
+044190         TO         UPPER-ALPHA.
+044191
+044192 RE-ACCEPT-VOUCHER-DISPUTED.
+044193     DISPLAY "MUST BE YES OR NO".
+044194     PERFORM ACCEPT-VOUCHER-DISPUTED.
+044195
 044200 ENTER-VOUCHER-SELECTED.
 044300     MOVE "N" TO VOUCHER-SELECTED.
 044400
 044500*--------------------------------
 044600* Routines shared by Change,
-044700* Inquire and Delete
+044700* Inquire, Delete and Void
 044800*--------------------------------
 044900 GET-EXISTING-RECORD.
 045000     PERFORM ACCEPT-EXISTING-KEY.
@@ -461,10 +1000,19 @@
 045600     PERFORM INIT-VOUCHER-RECORD.
 045700     PERFORM ENTER-VOUCHER-NUMBER.
 045800     IF VOUCHER-NUMBER NOT = ZEROES
-045900         PERFORM READ-VOUCHER-RECORD.
+045810         IF THE-MODE = "CHANGE" OR THE-MODE = "VOID"
+045820             PERFORM READ-VOUCHER-RECORD-WITH-LOCK
+045830         ELSE
+045840             PERFORM READ-VOUCHER-RECORD
+045850         END-IF
+045900     END-IF.
 046000
 046100 RE-ACCEPT-EXISTING-KEY.
-046200     DISPLAY "RECORD NOT FOUND"
+046150     IF THE-MODE = "CHANGE" OR THE-MODE = "VOID"
+046160         DISPLAY "RECORD NOT FOUND, OR IN USE BY ANOTHER USER"
+046170     ELSE
+046180         DISPLAY "RECORD NOT FOUND"
+046190     END-IF.
 046300     PERFORM ACCEPT-EXISTING-KEY.
 046400
 046500 ENTER-VOUCHER-NUMBER.
@@ -478,16 +1026,21 @@
 047300     PERFORM DISPLAY-VOUCHER-VENDOR.
 047400     PERFORM DISPLAY-VOUCHER-INVOICE.
 047500     PERFORM DISPLAY-VOUCHER-FOR.
+047550     PERFORM DISPLAY-VOUCHER-DOCUMENT-REF.
 047600     PERFORM DISPLAY-VOUCHER-AMOUNT.
+047610     PERFORM DISPLAY-VOUCHER-TAX-AMOUNT.
+047620     PERFORM DISPLAY-VOUCHER-GL-DISTRIBUTION.
 047700     PERFORM DISPLAY-VOUCHER-DATE.
 047800     PERFORM DISPLAY-VOUCHER-DUE.
 047900     PERFORM DISPLAY-VOUCHER-DEDUCTIBLE.
-048000     IF VOUCHER-PAID-DATE = ZEROES
+047950     PERFORM DISPLAY-VOUCHER-DISPUTED.
+048000     IF VOUCHER-PAID-AMOUNT NOT = VOUCHER-AMOUNT
 048100         PERFORM DISPLAY-VOUCHER-SELECTED.
-048200     IF VOUCHER-PAID-DATE NOT = ZEROES
+048200     IF VOUCHER-PAID-AMOUNT NOT = ZEROES
 048300         PERFORM DISPLAY-VOUCHER-PAID-AMOUNT
 048400         PERFORM DISPLAY-VOUCHER-PAID-DATE
-048500         PERFORM DISPLAY-VOUCHER-CHECK-NO.
+048500         PERFORM DISPLAY-VOUCHER-CHECK-NO
+048510         PERFORM DISPLAY-VOUCHER-PAYMENT-HISTORY.
 048600     DISPLAY " ".
 048700
 048800 DISPLAY-VOUCHER-NUMBER.
@@ -507,10 +1060,36 @@
 050200 DISPLAY-VOUCHER-FOR.
 050300     DISPLAY "3. FOR: " VOUCHER-FOR.
 050400
+050450 DISPLAY-VOUCHER-DOCUMENT-REF.
+050460     DISPLAY "   DOCUMENT REF: " VOUCHER-DOCUMENT-REF.
+050470
 050500 DISPLAY-VOUCHER-AMOUNT.
 050600     MOVE VOUCHER-AMOUNT TO VOUCHER-AMOUNT-FIELD.
 050700     DISPLAY "4. AMOUNT: " VOUCHER-AMOUNT-FIELD.
+050705     IF VOUCHER-CURRENCY-CODE NOT = "USD"
+050706         MOVE VOUCHER-FOREIGN-AMOUNT
+050707             TO VOUCHER-FOREIGN-AMOUNT-FIELD
+050708         DISPLAY "   INVOICE AMOUNT: "
+050709                 VOUCHER-FOREIGN-AMOUNT-FIELD
+050712                 " " VOUCHER-CURRENCY-CODE
+050713                 " @ " VOUCHER-EXCHANGE-RATE.
+050714
+050720 DISPLAY-VOUCHER-TAX-AMOUNT.
+050730     MOVE VOUCHER-TAX-AMOUNT TO VOUCHER-TAX-AMOUNT-FIELD.
+050740     DISPLAY "   TAX INCLUDED: " VOUCHER-TAX-AMOUNT-FIELD.
 050800
+050810 DISPLAY-VOUCHER-GL-DISTRIBUTION.
+050811     IF VOUCHER-GL-DIST-COUNT NOT = ZERO
+050812         DISPLAY "   GL DISTRIBUTION:"
+050813         PERFORM DISPLAY-ONE-GL-LINE
+050814             VARYING GL-INDEX FROM 1 BY 1
+050815             UNTIL GL-INDEX > VOUCHER-GL-DIST-COUNT.
+050816
+050817 DISPLAY-ONE-GL-LINE.
+050818     MOVE VOUCHER-GL-AMOUNT (GL-INDEX) TO VOUCHER-GL-AMOUNT-FIELD.
+050819     DISPLAY "      ACCOUNT " VOUCHER-GL-ACCOUNT (GL-INDEX)
+050820             " FOR " VOUCHER-GL-AMOUNT-FIELD.
+050821
 050900 DISPLAY-VOUCHER-DATE.
 051000     MOVE VOUCHER-DATE TO DATE-CCYYMMDD.
 051100     PERFORM FORMAT-THE-DATE.
@@ -523,22 +1102,48 @@
 051800
 051900 DISPLAY-VOUCHER-DEDUCTIBLE.
 052000     DISPLAY "7. DEDUCTIBLE: " VOUCHER-DEDUCTIBLE.
+052050
+052060 DISPLAY-VOUCHER-DISPUTED.
+052070     DISPLAY "8. DISPUTED: " VOUCHER-DISPUTED.
 052100
 052200 DISPLAY-VOUCHER-SELECTED.
 052300     DISPLAY "   SELECTED FOR PAYMENT: " VOUCHER-SELECTED.
 052400
 052500 DISPLAY-VOUCHER-PAID-AMOUNT.
 052600     MOVE VOUCHER-PAID-AMOUNT TO VOUCHER-PAID-AMOUNT-FIELD.
-052700     DISPLAY "   PAID: " VOUCHER-PAID-AMOUNT-FIELD.
+052700     DISPLAY "   PAID TO DATE: " VOUCHER-PAID-AMOUNT-FIELD.
+052710     COMPUTE VOUCHER-BALANCE-DUE =
+052720             VOUCHER-AMOUNT - VOUCHER-PAID-AMOUNT.
+052730     MOVE VOUCHER-BALANCE-DUE TO VOUCHER-BALANCE-FIELD.
+052740     DISPLAY "   OUTSTANDING:  " VOUCHER-BALANCE-FIELD.
 052800
 052900 DISPLAY-VOUCHER-PAID-DATE.
 053000     MOVE VOUCHER-PAID-DATE TO DATE-CCYYMMDD.
 053100     PERFORM FORMAT-THE-DATE.
-053200     DISPLAY "   PAID ON: " FORMATTED-DATE.
+053200     DISPLAY "   LAST PAID ON: " FORMATTED-DATE.
 053300
 053400 DISPLAY-VOUCHER-CHECK-NO.
-053500     DISPLAY "   CHECK: " VOUCHER-CHECK-NO.
+053500     DISPLAY "   LAST CHECK: " VOUCHER-CHECK-NO.
+053510     IF VOUCHER-CLEARED = "Y"
+053520         DISPLAY "   CLEARED: " VOUCHER-CLEARED-DATE
+053530     ELSE
+053540         DISPLAY "   CLEARED: NOT YET CLEARED".
 053600
+053610 DISPLAY-VOUCHER-PAYMENT-HISTORY.
+053620     IF VOUCHER-PAYMENT-COUNT NOT = ZERO
+053630         DISPLAY "   PAYMENT HISTORY:"
+053640         PERFORM DISPLAY-ONE-PAYMENT
+053650             VARYING HISTORY-INDEX FROM 1 BY 1
+053660             UNTIL HISTORY-INDEX > VOUCHER-PAYMENT-COUNT.
+053670
+053680 DISPLAY-ONE-PAYMENT.
+053690     MOVE VOUCHER-PAYMENT-AMOUNT (HISTORY-INDEX)
+053700         TO VOUCHER-PAID-AMOUNT-FIELD.
+053710     DISPLAY "      CHECK "
+053720         VOUCHER-PAYMENT-CHECK-NO (HISTORY-INDEX)
+053730         " ON " VOUCHER-PAYMENT-DATE (HISTORY-INDEX)
+053740         " FOR " VOUCHER-PAID-AMOUNT-FIELD.
+053750
 053700*--------------------------------
 053800* File I-O Routines
 053900*--------------------------------
@@ -548,29 +1153,70 @@
 054300       INVALID KEY
 054400          MOVE "N" TO VOUCHER-RECORD-FOUND.
 054500
-054600*or  READ VOUCHER-FILE RECORD WITH LOCK
-054700*      INVALID KEY
-054800*         MOVE "N" TO VOUCHER-RECORD-FOUND.
-054900
-055000*or  READ VOUCHER-FILE RECORD WITH HOLD
-055100*      INVALID KEY
-055200*         MOVE "N" TO VOUCHER-RECORD-FOUND.
+054510*--------------------------------
+054520* CHANGE-MODE reads WITH LOCK so a
+054530* second clerk who pulls up the
+054540* same voucher number gets turned
+054550* away instead of being allowed to
+054560* REWRITE over the first clerk's
+054570* changes.
+054580*--------------------------------
+054600 READ-VOUCHER-RECORD-WITH-LOCK.
+054700     MOVE "Y" TO VOUCHER-RECORD-FOUND.
+054800     READ VOUCHER-FILE RECORD WITH LOCK
+054900       INVALID KEY
+055000          MOVE "N" TO VOUCHER-RECORD-FOUND.
 055300
 055400 WRITE-VOUCHER-RECORD.
+055410     MOVE "ADD"  TO AUD-FIELD-NAME.
+055420     MOVE SPACE  TO AUD-BEFORE-FIELD-VALUE.
+055425     MOVE VOUCHER-AMOUNT TO VOUCHER-AMOUNT-FIELD.
+055430     MOVE VOUCHER-AMOUNT-FIELD TO AUD-AFTER-FIELD-VALUE.
 055500     WRITE VOUCHER-RECORD
 055600         INVALID KEY
 055700         DISPLAY "RECORD ALREADY ON FILE".
+055750     PERFORM WRITE-AUDIT-LOG-RECORD.
 055800
 055900 REWRITE-VOUCHER-RECORD.
 056000     REWRITE VOUCHER-RECORD
 056100         INVALID KEY
 056200         DISPLAY "ERROR REWRITING VENDOR RECORD".
+056250     PERFORM WRITE-AUDIT-LOG-RECORD.
 056300
 056400 DELETE-VOUCHER-RECORD.
+056410     MOVE "DELETE" TO AUD-FIELD-NAME.
+056415     MOVE VOUCHER-AMOUNT TO VOUCHER-AMOUNT-FIELD.
+056420     MOVE VOUCHER-AMOUNT-FIELD TO AUD-BEFORE-FIELD-VALUE.
+056430     MOVE SPACE    TO AUD-AFTER-FIELD-VALUE.
 056500     DELETE VOUCHER-FILE RECORD
 056600         INVALID KEY
 056700         DISPLAY "ERROR DELETING VENDOR RECORD".
+056750     PERFORM WRITE-AUDIT-LOG-RECORD.
 056800
+056810*--------------------------------
+056820* Audit trail.  Every ADD, CHANGE
+056830* field and DELETE commits one
+056840* entry here recording who made
+056850* the change, when, and the
+056860* before/after value of whatever
+056870* was affected.  AUD-FIELD-NAME,
+056880* AUD-BEFORE-FIELD-VALUE and AUD-
+056890* AFTER-FIELD-VALUE are set by the
+056895* caller before PERFORMing the
+056896* WRITE/REWRITE/DELETE paragraph
+056897* above.
+056898*--------------------------------
+056900 WRITE-AUDIT-LOG-RECORD.
+056910     ACCEPT RUN-TIME FROM TIME.
+056920     MOVE OPERATOR-ID            TO AUD-OPERATOR-ID.
+056930     MOVE RUN-DATE               TO AUD-LOG-DATE.
+056940     MOVE RUN-TIME               TO AUD-LOG-TIME.
+056950     MOVE VOUCHER-NUMBER         TO AUD-VOUCHER-NUMBER.
+056960     MOVE AUD-FIELD-NAME         TO AUD-FIELD-CHANGED.
+056970     MOVE AUD-BEFORE-FIELD-VALUE TO AUD-BEFORE-VALUE.
+056980     MOVE AUD-AFTER-FIELD-VALUE  TO AUD-AFTER-VALUE.
+056990     WRITE AUDIT-LOG-RECORD.
+057000
 056900 READ-VENDOR-RECORD.
 057000     MOVE "Y" TO VENDOR-RECORD-FOUND.
 057100     READ VENDOR-FILE RECORD
