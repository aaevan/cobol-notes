@@ -0,0 +1,208 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VNDMRG01.
+      *------------------------------------------
+      * Merges one duplicate vendor record into
+      * another.  Takes a "from" and a "to"
+      * VENDOR-NUMBER, rewrites every voucher in
+      * VOUCHER-FILE that points at the "from"
+      * vendor so it points at the "to" vendor
+      * instead, and then deletes the "from"
+      * vendor record.  Run this whenever a
+      * clerk has keyed the same company twice
+      * under two different vendor numbers.
+      *------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "slvnd02.cbl".
+
+           COPY "slvouch.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "fdvnd04.cbl".
+
+           COPY "fdvouch.cbl".
+
+       WORKING-STORAGE SECTION.
+
+       77  FROM-VENDOR-NUMBER       PIC 9(05).
+       77  TO-VENDOR-NUMBER         PIC 9(05).
+       77  FROM-VENDOR-NAME         PIC X(30).
+       77  TO-VENDOR-NAME           PIC X(30).
+       77  VENDOR-RECORD-FOUND      PIC X.
+       77  SCAN-AT-END              PIC X.
+       77  VOUCHERS-MOVED           PIC 9(05) VALUE ZERO.
+       77  OK-TO-MERGE              PIC X.
+
+           COPY "wscase01.cbl".
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-EXIT.
+           EXIT PROGRAM.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       OPENING-PROCEDURE.
+           OPEN I-O VENDOR-FILE.
+           OPEN I-O VOUCHER-FILE.
+
+       CLOSING-PROCEDURE.
+           CLOSE VENDOR-FILE.
+           CLOSE VOUCHER-FILE.
+
+       MAIN-PROCESS.
+           PERFORM ENTER-FROM-VENDOR.
+           IF FROM-VENDOR-NUMBER NOT = ZEROES
+               PERFORM ENTER-TO-VENDOR
+               IF TO-VENDOR-NUMBER NOT = ZEROES
+                   PERFORM CONFIRM-AND-MERGE.
+
+      *------------------------------------------
+      * The vendor number being retired.
+      *------------------------------------------
+       ENTER-FROM-VENDOR.
+           PERFORM ACCEPT-FROM-VENDOR.
+           PERFORM RE-ACCEPT-FROM-VENDOR
+               UNTIL VENDOR-RECORD-FOUND = "Y" OR
+                     FROM-VENDOR-NUMBER = ZEROES.
+
+       ACCEPT-FROM-VENDOR.
+           DISPLAY " ".
+           DISPLAY "ENTER THE DUPLICATE (FROM) VENDOR NUMBER".
+           DISPLAY "ENTER 0 TO STOP ENTRY".
+           ACCEPT FROM-VENDOR-NUMBER.
+           IF FROM-VENDOR-NUMBER NOT = ZEROES
+               MOVE FROM-VENDOR-NUMBER TO VENDOR-NUMBER
+               PERFORM READ-VENDOR-RECORD
+               IF VENDOR-RECORD-FOUND = "Y"
+                   MOVE VENDOR-NAME TO FROM-VENDOR-NAME.
+
+       RE-ACCEPT-FROM-VENDOR.
+           DISPLAY "VENDOR NOT FOUND".
+           PERFORM ACCEPT-FROM-VENDOR.
+
+      *------------------------------------------
+      * The vendor number that survives.
+      *------------------------------------------
+       ENTER-TO-VENDOR.
+           PERFORM ACCEPT-TO-VENDOR.
+           PERFORM RE-ACCEPT-TO-VENDOR
+               UNTIL (VENDOR-RECORD-FOUND = "Y" AND
+                     TO-VENDOR-NUMBER NOT = FROM-VENDOR-NUMBER) OR
+                     TO-VENDOR-NUMBER = ZEROES.
+
+       ACCEPT-TO-VENDOR.
+           DISPLAY " ".
+           DISPLAY "ENTER THE SURVIVING (TO) VENDOR NUMBER".
+           DISPLAY "ENTER 0 TO STOP ENTRY".
+           ACCEPT TO-VENDOR-NUMBER.
+           IF TO-VENDOR-NUMBER NOT = ZEROES
+               MOVE TO-VENDOR-NUMBER TO VENDOR-NUMBER
+               PERFORM READ-VENDOR-RECORD
+               IF VENDOR-RECORD-FOUND = "Y"
+                   MOVE VENDOR-NAME TO TO-VENDOR-NAME.
+
+       RE-ACCEPT-TO-VENDOR.
+           IF TO-VENDOR-NUMBER = FROM-VENDOR-NUMBER
+               DISPLAY "TO VENDOR MUST NOT BE THE SAME AS FROM VENDOR"
+           ELSE
+               DISPLAY "VENDOR NOT FOUND".
+           PERFORM ACCEPT-TO-VENDOR.
+
+      *------------------------------------------
+      * Confirm, then move every voucher and
+      * delete the retired vendor record.
+      *------------------------------------------
+       CONFIRM-AND-MERGE.
+           DISPLAY " ".
+           DISPLAY "FROM VENDOR " FROM-VENDOR-NUMBER " - "
+                   FROM-VENDOR-NAME.
+           DISPLAY "TO VENDOR   " TO-VENDOR-NUMBER " - "
+                   TO-VENDOR-NAME.
+           PERFORM ASK-OK-TO-MERGE.
+           IF OK-TO-MERGE = "Y"
+               PERFORM MOVE-THE-VOUCHERS
+               PERFORM DELETE-FROM-VENDOR
+               DISPLAY "VOUCHERS MOVED: " VOUCHERS-MOVED
+               DISPLAY "VENDOR " FROM-VENDOR-NUMBER " DELETED".
+
+       ASK-OK-TO-MERGE.
+           DISPLAY "MOVE ALL VOUCHERS AND DELETE THE FROM VENDOR "
+                   "(Y/N)?".
+           ACCEPT OK-TO-MERGE.
+           INSPECT OK-TO-MERGE
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+           IF OK-TO-MERGE NOT = "Y" AND OK-TO-MERGE NOT = "N"
+               DISPLAY "YOU MUST ENTER YES OR NO"
+               PERFORM ASK-OK-TO-MERGE.
+
+      *------------------------------------------
+      * Re-point every voucher for the FROM
+      * vendor to the TO vendor, using the
+      * alternate key on VOUCHER-VENDOR the
+      * same way the voucher browse does.  Each
+      * REWRITE changes VOUCHER-VENDOR, the very
+      * key the browse is positioned by, so the
+      * browse re-STARTs from FROM-VENDOR-NUMBER
+      * after every move instead of reading the
+      * next record in a sequence it just
+      * disturbed - the record just moved has
+      * sorted away under the new key, so the
+      * re-START always lands on the next one
+      * still waiting to be moved.
+      *------------------------------------------
+       MOVE-THE-VOUCHERS.
+           PERFORM POSITION-FOR-FROM-VENDOR.
+           PERFORM MOVE-ONE-VOUCHER
+               UNTIL SCAN-AT-END = "Y".
+
+       POSITION-FOR-FROM-VENDOR.
+           MOVE FROM-VENDOR-NUMBER TO VOUCHER-VENDOR.
+           MOVE "N" TO SCAN-AT-END.
+           START VOUCHER-FILE KEY IS NOT LESS THAN VOUCHER-VENDOR
+               INVALID KEY MOVE "Y" TO SCAN-AT-END.
+           IF SCAN-AT-END = "N"
+               PERFORM READ-NEXT-VOUCHER-FOR-MERGE.
+
+       MOVE-ONE-VOUCHER.
+           IF VOUCHER-VENDOR NOT = FROM-VENDOR-NUMBER
+               MOVE "Y" TO SCAN-AT-END
+           ELSE
+               MOVE TO-VENDOR-NUMBER TO VOUCHER-VENDOR
+               PERFORM REWRITE-VOUCHER-RECORD
+               ADD 1 TO VOUCHERS-MOVED
+               PERFORM POSITION-FOR-FROM-VENDOR.
+
+       READ-NEXT-VOUCHER-FOR-MERGE.
+           READ VOUCHER-FILE NEXT RECORD
+               AT END MOVE "Y" TO SCAN-AT-END.
+
+       DELETE-FROM-VENDOR.
+           MOVE FROM-VENDOR-NUMBER TO VENDOR-NUMBER.
+           DELETE VENDOR-FILE RECORD
+               INVALID KEY
+               DISPLAY "ERROR DELETING VENDOR RECORD".
+
+      *------------------------------------------
+      * File I-O Routines
+      *------------------------------------------
+       READ-VENDOR-RECORD.
+           MOVE "Y" TO VENDOR-RECORD-FOUND.
+           READ VENDOR-FILE RECORD
+               INVALID KEY
+                  MOVE "N" TO VENDOR-RECORD-FOUND.
+
+       REWRITE-VOUCHER-RECORD.
+           REWRITE VOUCHER-RECORD
+               INVALID KEY
+               DISPLAY "ERROR REWRITING VOUCHER RECORD".
