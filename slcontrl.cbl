@@ -0,0 +1,9 @@
+      *----------------------------------
+      * SLCONTRL.CBL
+      * File-control for CONTROL-FILE.
+      *----------------------------------
+           SELECT CONTROL-FILE
+               ASSIGN TO "control"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS CONTROL-KEY
+               ACCESS MODE IS DYNAMIC.
