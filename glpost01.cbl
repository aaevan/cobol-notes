@@ -0,0 +1,159 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GLPOST01.
+      *------------------------------------------
+      * GL posting extract.  Meant to run right
+      * after CHKRUN01 pays a batch of vouchers.
+      * Scans VOUCHER-FILE for every voucher
+      * CHKRUN01 paid on this run date - a paper
+      * check or an ACH payment both stamp
+      * VOUCHER-PAID-DATE, so that alone is the
+      * test here (CHKPRT01 additionally requires
+      * a check number, since only the paper-
+      * check vendors need a check printed) - and
+      * writes one GL-POST-RECORD per GL-
+      * distribution line on that voucher, ready
+      * for the GL system's import job.  A voucher
+      * with no distribution coded (VOUCHER-GL-
+      * DIST-COUNT = ZERO) still posts a single
+      * line for the whole amount, against account
+      * ZEROES, so the run's total always ties
+      * out.  It never touches VOUCHER-FILE; it
+      * only reads what CHKRUN01 already wrote.
+      *------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "slvouch.cbl".
+
+           COPY "slglpost.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "fdvouch.cbl".
+
+           COPY "fdglpost.cbl".
+
+       WORKING-STORAGE SECTION.
+
+       77  VOUCHER-AT-END              PIC X(01).
+
+       77  RUN-DATE                    PIC 9(08).
+       77  VOUCHER-COUNT               PIC 9(05) VALUE ZERO.
+       77  POSTING-COUNT               PIC 9(05) VALUE ZERO.
+
+       77  GL-INDEX                    PIC 9(01).
+       77  THIS-PAYMENT-AMOUNT         PIC S9(6)V99.
+       77  POSTED-SO-FAR               PIC S9(6)V99.
+       77  LINE-AMOUNT                 PIC S9(6)V99.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       OPENING-PROCEDURE.
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+           OPEN INPUT VOUCHER-FILE.
+           OPEN EXTEND GL-POST-FILE.
+
+       CLOSING-PROCEDURE.
+           PERFORM DISPLAY-EXTRACT-TOTALS.
+           CLOSE VOUCHER-FILE.
+           CLOSE GL-POST-FILE.
+
+       MAIN-PROCESS.
+           PERFORM READ-NEXT-VOUCHER-RECORD.
+           PERFORM POST-THE-VOUCHERS
+               UNTIL VOUCHER-AT-END = "Y".
+
+      *------------------------------------------
+      * Post every voucher this run date paid,
+      * by check or by ACH.  A voucher voided
+      * back to zero has VOUCHER-PAID-DATE
+      * cleared along with it, so it is skipped
+      * here the same as one never paid at all.
+      *------------------------------------------
+       POST-THE-VOUCHERS.
+           IF VOUCHER-PAID-DATE = RUN-DATE
+               PERFORM POST-ONE-VOUCHER
+               ADD 1 TO VOUCHER-COUNT.
+           PERFORM READ-NEXT-VOUCHER-RECORD.
+
+      *------------------------------------------
+      * Post this check's amount, not the
+      * voucher's full original amount - a
+      * voucher paid across two or more partial
+      * checks must only post what each check
+      * actually disbursed, or the GL is over-
+      * posted on the second and later runs.
+      * VOUCHER-LAST-PAYMENT-AMOUNT, not the
+      * capped payment-history table, since a
+      * voucher past its fifth partial payment
+      * has no further history entry to index.
+      *------------------------------------------
+       POST-ONE-VOUCHER.
+           MOVE VOUCHER-LAST-PAYMENT-AMOUNT
+               TO THIS-PAYMENT-AMOUNT.
+           MOVE ZEROES TO POSTED-SO-FAR.
+           IF VOUCHER-GL-DIST-COUNT = ZERO
+               PERFORM POST-UNCODED-AMOUNT
+           ELSE
+               PERFORM POST-ONE-DISTRIBUTION-LINE
+                   VARYING GL-INDEX FROM 1 BY 1
+                   UNTIL GL-INDEX > VOUCHER-GL-DIST-COUNT.
+
+       POST-UNCODED-AMOUNT.
+           MOVE ZEROES             TO GLP-ACCOUNT.
+           MOVE THIS-PAYMENT-AMOUNT TO GLP-AMOUNT.
+           PERFORM WRITE-GL-POST-RECORD.
+
+      *------------------------------------------
+      * Prorate this check's amount across the
+      * coded distribution lines in the same
+      * proportion as the full voucher amount was
+      * split, so several partial checks on one
+      * voucher still post in line with how it
+      * was coded.  The last line picks up
+      * whatever rounding the others left over,
+      * so the lines always foot to the check.
+      *------------------------------------------
+       POST-ONE-DISTRIBUTION-LINE.
+           MOVE VOUCHER-GL-ACCOUNT (GL-INDEX) TO GLP-ACCOUNT.
+           IF GL-INDEX = VOUCHER-GL-DIST-COUNT
+               COMPUTE LINE-AMOUNT =
+                   THIS-PAYMENT-AMOUNT - POSTED-SO-FAR
+           ELSE
+               COMPUTE LINE-AMOUNT ROUNDED =
+                   THIS-PAYMENT-AMOUNT * VOUCHER-GL-AMOUNT (GL-INDEX)
+                       / VOUCHER-AMOUNT
+           END-IF.
+           ADD LINE-AMOUNT TO POSTED-SO-FAR.
+           MOVE LINE-AMOUNT TO GLP-AMOUNT.
+           PERFORM WRITE-GL-POST-RECORD.
+
+       DISPLAY-EXTRACT-TOTALS.
+           DISPLAY " ".
+           DISPLAY "GL POSTING EXTRACT - RUN DATE " RUN-DATE.
+           DISPLAY "VOUCHERS POSTED: " VOUCHER-COUNT.
+           DISPLAY "GL LINES WRITTEN: " POSTING-COUNT.
+
+      *------------------------------------------
+      * File I-O Routines
+      *------------------------------------------
+       READ-NEXT-VOUCHER-RECORD.
+           MOVE "N" TO VOUCHER-AT-END.
+           READ VOUCHER-FILE NEXT RECORD
+               AT END MOVE "Y" TO VOUCHER-AT-END.
+
+       WRITE-GL-POST-RECORD.
+           MOVE RUN-DATE        TO GLP-RUN-DATE.
+           MOVE VOUCHER-NUMBER  TO GLP-VOUCHER-NUMBER.
+           MOVE VOUCHER-CHECK-NO TO GLP-CHECK-NO.
+           WRITE GL-POST-RECORD.
+           ADD 1 TO POSTING-COUNT.
