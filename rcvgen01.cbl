@@ -0,0 +1,275 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RCVGEN01.
+      *------------------------------------------
+      * Monthly recurring-voucher generation.
+      * Reads every template on the recurring-
+      * voucher file built and maintained by
+      * RCVMNT01 and, for each one still marked
+      * active that has not already been
+      * generated this run month, pulls a new
+      * voucher number off CONTROL-LAST-VOUCHER
+      * the same way VCHMNT01's ADD-MODE does and
+      * writes a real VOUCHER-RECORD from the
+      * template's vendor, invoice pattern, FOR,
+      * amount and due day.  The voucher is left
+      * unselected - the operator still has to
+      * look it over and turn on VOUCHER-SELECTED
+      * through VCHMNT01's CHANGE mode before it
+      * will be paid by a check run, so nothing
+      * is paid unconfirmed.  A generation
+      * register lists what was staged.
+      *------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "slrecur.cbl".
+
+           COPY "slvouch.cbl".
+
+           COPY "slcontrl.cbl".
+
+           COPY "slskpvch.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "fdrecur.cbl".
+
+           COPY "fdvouch.cbl".
+
+           COPY "fdcontrl.cbl".
+
+           COPY "fdskpvch.cbl".
+
+       WORKING-STORAGE SECTION.
+
+       77  TEMPLATE-AT-END             PIC X(01).
+       77  CONTROL-RECORD-FOUND        PIC X(01).
+
+       77  RUN-DATE                    PIC 9(08).
+
+       77  GENERATED-COUNT             PIC 9(05) VALUE ZERO.
+       77  REGISTER-TOTAL              PIC S9(08)V99 VALUE ZERO.
+
+       77  GL-INDEX                    PIC 9(01).
+
+       77  VOUCHER-NUMBER-FIELD        PIC Z(7).
+       77  RCV-TEMPLATE-CODE-FIELD     PIC Z(3).
+       77  VOUCHER-AMOUNT-FIELD        PIC ZZZ,ZZ9.99-.
+       77  REGISTER-TOTAL-FIELD        PIC ZZZ,ZZZ,ZZ9.99-.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-EXIT.
+           EXIT PROGRAM.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       OPENING-PROCEDURE.
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+           OPEN I-O RECURRING-VOUCHER-FILE.
+           OPEN I-O VOUCHER-FILE.
+           OPEN I-O CONTROL-FILE.
+           OPEN I-O SKIPPED-VOUCHER-FILE.
+           PERFORM DISPLAY-REGISTER-HEADING.
+
+       CLOSING-PROCEDURE.
+           PERFORM DISPLAY-REGISTER-TOTAL.
+           CLOSE RECURRING-VOUCHER-FILE.
+           CLOSE VOUCHER-FILE.
+           CLOSE CONTROL-FILE.
+           CLOSE SKIPPED-VOUCHER-FILE.
+
+       MAIN-PROCESS.
+           PERFORM READ-NEXT-TEMPLATE-RECORD.
+           PERFORM PROCESS-TEMPLATES
+               UNTIL TEMPLATE-AT-END = "Y".
+
+      *------------------------------------------
+      * Generate one voucher per active template
+      * not already generated for this run month.
+      *------------------------------------------
+       PROCESS-TEMPLATES.
+           IF RCV-ACTIVE = "Y" AND
+              RCV-LAST-GENERATED(1:6) NOT = RUN-DATE(1:6)
+               PERFORM GENERATE-THE-VOUCHER.
+           PERFORM READ-NEXT-TEMPLATE-RECORD.
+
+       GENERATE-THE-VOUCHER.
+           PERFORM INIT-VOUCHER-RECORD.
+           PERFORM RETRIEVE-NEXT-VOUCHER-NUMBER.
+           PERFORM BUILD-VOUCHER-RECORD.
+           PERFORM WRITE-VOUCHER-RECORD.
+           PERFORM LOG-VOUCHER-NUMBER-COMPLETED.
+           MOVE RUN-DATE TO RCV-LAST-GENERATED.
+           PERFORM REWRITE-TEMPLATE-RECORD.
+           ADD VOUCHER-AMOUNT TO REGISTER-TOTAL.
+           ADD 1 TO GENERATED-COUNT.
+           PERFORM DISPLAY-REGISTER-LINE.
+
+      *------------------------------------------
+      * Clear the whole record before building
+      * it field by field, the same as VCHMNT01's
+      * ADD-MODE - VOUCHER-FILE is never read in
+      * this program, so without this the GL
+      * distribution, foreign-currency and
+      * disputed fields would carry whatever was
+      * left in the record buffer from the
+      * previous voucher written.
+      *------------------------------------------
+       INIT-VOUCHER-RECORD.
+           MOVE SPACE TO VOUCHER-INVOICE
+                         VOUCHER-FOR
+                         VOUCHER-DEDUCTIBLE
+                         VOUCHER-CLEARED
+                         VOUCHER-DOCUMENT-REF
+                         VOUCHER-SELECTED.
+           MOVE "N" TO VOUCHER-DISPUTED.
+           MOVE "USD" TO VOUCHER-CURRENCY-CODE.
+           MOVE 1.0000 TO VOUCHER-EXCHANGE-RATE.
+           MOVE ZEROES TO VOUCHER-NUMBER
+                          VOUCHER-VENDOR
+                          VOUCHER-AMOUNT
+                          VOUCHER-TAX-AMOUNT
+                          VOUCHER-DATE
+                          VOUCHER-DUE
+                          VOUCHER-PAID-AMOUNT
+                          VOUCHER-PAID-DATE
+                          VOUCHER-CHECK-NO
+                          VOUCHER-CLEARED-DATE
+                          VOUCHER-FOREIGN-AMOUNT
+                          VOUCHER-GL-DIST-COUNT
+                          VOUCHER-PAYMENT-COUNT.
+           PERFORM CLEAR-ONE-GL-LINE
+               VARYING GL-INDEX FROM 1 BY 1
+               UNTIL GL-INDEX > 5.
+
+       CLEAR-ONE-GL-LINE.
+           MOVE ZEROES TO VOUCHER-GL-ACCOUNT (GL-INDEX)
+                          VOUCHER-GL-AMOUNT (GL-INDEX).
+
+       BUILD-VOUCHER-RECORD.
+           MOVE RCV-VENDOR       TO VOUCHER-VENDOR.
+           PERFORM BUILD-VOUCHER-INVOICE.
+           MOVE RCV-FOR          TO VOUCHER-FOR.
+           MOVE RCV-AMOUNT       TO VOUCHER-AMOUNT.
+           MOVE RCV-AMOUNT       TO VOUCHER-FOREIGN-AMOUNT.
+           MOVE RUN-DATE         TO VOUCHER-DATE.
+           PERFORM BUILD-VOUCHER-DUE.
+           MOVE RCV-DEDUCTIBLE   TO VOUCHER-DEDUCTIBLE.
+           MOVE "N"              TO VOUCHER-SELECTED.
+           MOVE SPACE            TO VOUCHER-CLEARED.
+           MOVE ZEROES           TO VOUCHER-TAX-AMOUNT
+                                     VOUCHER-PAID-AMOUNT
+                                     VOUCHER-PAID-DATE
+                                     VOUCHER-CHECK-NO
+                                     VOUCHER-CLEARED-DATE
+                                     VOUCHER-PAYMENT-COUNT.
+
+      *------------------------------------------
+      * VOUCHER-INVOICE is the template's 8
+      * character pattern with the run month
+      * and year appended, so the same template
+      * never collides with last month's voucher.
+      *------------------------------------------
+       BUILD-VOUCHER-INVOICE.
+           MOVE SPACE             TO VOUCHER-INVOICE.
+           MOVE RCV-INVOICE-PATTERN TO VOUCHER-INVOICE(1:8).
+           MOVE "-"               TO VOUCHER-INVOICE(9:1).
+           MOVE RUN-DATE(5:2)     TO VOUCHER-INVOICE(10:2).
+           MOVE RUN-DATE(1:4)     TO VOUCHER-INVOICE(12:4).
+
+      *------------------------------------------
+      * VOUCHER-DUE is the run month and year
+      * with the template's day-of-month due
+      * substituted in.
+      *------------------------------------------
+       BUILD-VOUCHER-DUE.
+           MOVE RUN-DATE          TO VOUCHER-DUE.
+           MOVE RCV-DUE-DAY       TO VOUCHER-DUE(7:2).
+
+      *------------------------------------------
+      * Voucher numbering - same pattern as
+      * VCHMNT01's ADD-MODE, logged to the same
+      * skipped-voucher file so an abandoned
+      * number from either program shows up in
+      * one place.
+      *------------------------------------------
+       RETRIEVE-NEXT-VOUCHER-NUMBER.
+           PERFORM READ-CONTROL-RECORD.
+           ADD 1 TO CONTROL-LAST-VOUCHER.
+           MOVE CONTROL-LAST-VOUCHER TO VOUCHER-NUMBER.
+           PERFORM REWRITE-CONTROL-RECORD.
+           PERFORM LOG-VOUCHER-NUMBER-ISSUED.
+
+       LOG-VOUCHER-NUMBER-ISSUED.
+           MOVE VOUCHER-NUMBER TO SKV-VOUCHER-NUMBER.
+           MOVE RUN-DATE       TO SKV-LOG-DATE.
+           MOVE "ISSUED"       TO SKV-STATUS.
+           WRITE SKIPPED-VOUCHER-RECORD.
+
+       LOG-VOUCHER-NUMBER-COMPLETED.
+           MOVE VOUCHER-NUMBER TO SKV-VOUCHER-NUMBER.
+           MOVE RUN-DATE       TO SKV-LOG-DATE.
+           MOVE "COMPLETED"    TO SKV-STATUS.
+           WRITE SKIPPED-VOUCHER-RECORD.
+
+      *------------------------------------------
+      * Generation register
+      *------------------------------------------
+       DISPLAY-REGISTER-HEADING.
+           DISPLAY " ".
+           DISPLAY "RECURRING VOUCHER GENERATION - RUN DATE " RUN-DATE.
+           DISPLAY " ".
+           DISPLAY "TEMPLATE  VOUCHER  INVOICE          AMOUNT".
+
+       DISPLAY-REGISTER-LINE.
+           MOVE RCV-TEMPLATE-CODE TO RCV-TEMPLATE-CODE-FIELD.
+           MOVE VOUCHER-NUMBER    TO VOUCHER-NUMBER-FIELD.
+           MOVE VOUCHER-AMOUNT    TO VOUCHER-AMOUNT-FIELD.
+           DISPLAY "  " RCV-TEMPLATE-CODE-FIELD "     "
+                   VOUCHER-NUMBER-FIELD "   " VOUCHER-INVOICE
+                   " " VOUCHER-AMOUNT-FIELD.
+
+       DISPLAY-REGISTER-TOTAL.
+           MOVE REGISTER-TOTAL TO REGISTER-TOTAL-FIELD.
+           DISPLAY " ".
+           DISPLAY "VOUCHERS GENERATED: " GENERATED-COUNT.
+           DISPLAY "TOTAL AMOUNT:       " REGISTER-TOTAL-FIELD.
+
+      *------------------------------------------
+      * File I-O Routines
+      *------------------------------------------
+       READ-NEXT-TEMPLATE-RECORD.
+           MOVE "N" TO TEMPLATE-AT-END.
+           READ RECURRING-VOUCHER-FILE NEXT RECORD
+               AT END MOVE "Y" TO TEMPLATE-AT-END.
+
+       REWRITE-TEMPLATE-RECORD.
+           REWRITE RECURRING-VOUCHER-RECORD
+               INVALID KEY
+               DISPLAY "ERROR REWRITING TEMPLATE RECORD".
+
+       WRITE-VOUCHER-RECORD.
+           WRITE VOUCHER-RECORD
+               INVALID KEY
+               DISPLAY "ERROR WRITING VOUCHER RECORD".
+
+       READ-CONTROL-RECORD.
+           MOVE 1   TO CONTROL-KEY.
+           MOVE "Y" TO CONTROL-RECORD-FOUND.
+           READ CONTROL-FILE RECORD
+               INVALID KEY
+                  MOVE "N" TO CONTROL-RECORD-FOUND
+                  DISPLAY "CONTROL FILE IS INVALID".
+
+       REWRITE-CONTROL-RECORD.
+           REWRITE CONTROL-RECORD
+               INVALID KEY
+               DISPLAY "ERROR REWRITING CONTROL RECORD".
