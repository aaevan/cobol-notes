@@ -0,0 +1,122 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. VNDCNV01.
+000300*--------------------------------
+000400* One-time conversion of the prior
+000500* vendor master (OLD-VENDOR-FILE)
+000600* into the current VENDOR-FILE.
+000700* Any OLD-VENDOR-NUMBER that
+000800* collides with a vendor already
+000900* on the new file is reported and
+001000* skipped rather than overwritten.
+001100*--------------------------------
+001200 ENVIRONMENT DIVISION.
+001300 INPUT-OUTPUT SECTION.
+001400 FILE-CONTROL.
+001500
+001600     COPY "slovnd01.cbl".
+001700
+001800     COPY "slvnd02.cbl".
+001900
+002000 DATA DIVISION.
+002100 FILE SECTION.
+002200
+002300     COPY "fdovnd01.cbl".
+002400
+002500     COPY "fdvnd04.cbl".
+002600
+002700 WORKING-STORAGE SECTION.
+002800
+002900 77  OLD-VENDOR-AT-END            PIC X.
+003000 77  VENDOR-RECORD-FOUND          PIC X.
+003100
+003200 77  CONVERTED-COUNT              PIC 9(05) VALUE ZERO.
+003300 77  COLLISION-COUNT              PIC 9(05) VALUE ZERO.
+003400
+003500 77  OLD-VENDOR-NUMBER-FIELD      PIC Z(5).
+003600 77  CONVERTED-COUNT-FIELD        PIC Z(5).
+003700 77  COLLISION-COUNT-FIELD        PIC Z(5).
+003800
+003900 PROCEDURE DIVISION.
+004000 PROGRAM-BEGIN.
+004100     PERFORM OPENING-PROCEDURE.
+004200     PERFORM MAIN-PROCESS.
+004300     PERFORM CLOSING-PROCEDURE.
+004400
+004500 PROGRAM-DONE.
+004600     STOP RUN.
+004700
+004800 OPENING-PROCEDURE.
+004900     OPEN INPUT OLD-VENDOR-FILE.
+005000     OPEN I-O VENDOR-FILE.
+005100     DISPLAY "OLD-VENDOR-FILE TO VENDOR-FILE CONVERSION".
+005200
+005300 CLOSING-PROCEDURE.
+005400     PERFORM DISPLAY-CONVERSION-TOTALS.
+005500     CLOSE OLD-VENDOR-FILE.
+005600     CLOSE VENDOR-FILE.
+005700
+005800 MAIN-PROCESS.
+005900     PERFORM READ-NEXT-OLD-VENDOR-RECORD.
+006000     PERFORM CONVERT-VENDORS
+006100         UNTIL OLD-VENDOR-AT-END = "Y".
+006200
+006300*--------------------------------
+006400* Map the old layout onto the
+006500* current one and write it, unless
+006600* the number is already on file.
+006700*--------------------------------
+006800 CONVERT-VENDORS.
+006900     MOVE OLD-VENDOR-NUMBER TO VENDOR-NUMBER.
+007000     PERFORM READ-VENDOR-RECORD.
+007100     IF VENDOR-RECORD-FOUND = "Y"
+007200         PERFORM REPORT-VENDOR-COLLISION
+007300     ELSE
+007400         PERFORM MAP-OLD-VENDOR-RECORD
+007500         PERFORM WRITE-VENDOR-RECORD
+007600         ADD 1 TO CONVERTED-COUNT.
+007700     PERFORM READ-NEXT-OLD-VENDOR-RECORD.
+007800
+007900 MAP-OLD-VENDOR-RECORD.
+008000     MOVE OLD-VENDOR-NUMBER  TO VENDOR-NUMBER.
+008100     MOVE OLD-VENDOR-NAME    TO VENDOR-NAME.
+008200     MOVE OLD-VENDOR-ADDRESS TO VENDOR-ADDRESS-1.
+008300     MOVE SPACE              TO VENDOR-ADDRESS-2.
+008400     MOVE OLD-VENDOR-CITY    TO VENDOR-CITY.
+008500     MOVE OLD-VENDOR-STATE   TO VENDOR-STATE.
+008600     MOVE OLD-VENDOR-ZIP     TO VENDOR-ZIP.
+008700     MOVE SPACE              TO VENDOR-CONTACT.
+008800     MOVE OLD-VENDOR-PHONE   TO VENDOR-PHONE.
+008900     MOVE SPACE              TO VENDOR-TAX-ID.
+009000     MOVE "N"                TO VENDOR-1099-FLAG.
+009100
+009200 REPORT-VENDOR-COLLISION.
+009300     MOVE OLD-VENDOR-NUMBER TO OLD-VENDOR-NUMBER-FIELD.
+009400     DISPLAY "VENDOR " OLD-VENDOR-NUMBER-FIELD
+009500             " ALREADY ON FILE - NOT CONVERTED".
+009600     ADD 1 TO COLLISION-COUNT.
+009700
+009800 DISPLAY-CONVERSION-TOTALS.
+009900     MOVE CONVERTED-COUNT  TO CONVERTED-COUNT-FIELD.
+010000     MOVE COLLISION-COUNT  TO COLLISION-COUNT-FIELD.
+010100     DISPLAY " ".
+010200     DISPLAY "VENDORS CONVERTED: " CONVERTED-COUNT-FIELD.
+010300     DISPLAY "VENDORS SKIPPED:   " COLLISION-COUNT-FIELD.
+010400
+010500*--------------------------------
+010600* File I-O Routines
+010700*--------------------------------
+010800 READ-NEXT-OLD-VENDOR-RECORD.
+010900     MOVE "N" TO OLD-VENDOR-AT-END.
+011000     READ OLD-VENDOR-FILE NEXT RECORD
+011100         AT END MOVE "Y" TO OLD-VENDOR-AT-END.
+011200
+011300 READ-VENDOR-RECORD.
+011400     MOVE "Y" TO VENDOR-RECORD-FOUND.
+011500     READ VENDOR-FILE RECORD
+011600         INVALID KEY
+011700            MOVE "N" TO VENDOR-RECORD-FOUND.
+011800
+011900 WRITE-VENDOR-RECORD.
+012000     WRITE VENDOR-RECORD
+012100         INVALID KEY
+012200         DISPLAY "ERROR WRITING VENDOR RECORD".
