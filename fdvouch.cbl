@@ -0,0 +1,99 @@
+      *----------------------------------
+      * FDVOUCH.CBL
+      * VOUCHER-RECORD layout.
+      *
+      * VOUCHER-NUMBER was widened from
+      * five digits to seven so it will
+      * not run out at current volume -
+      * VCHCNV01 converts a voucher file
+      * still on the old five-digit
+      * layout (FDOVCH01) onto this one.
+      *
+      * VOUCHER-PAID-AMOUNT/-PAID-DATE/
+      * -CHECK-NO are kept as the running
+      * totals every other program already
+      * tests - PAID-AMOUNT is the total
+      * paid so far (ZERO until the first
+      * payment, VOUCHER-AMOUNT once paid
+      * in full), PAID-DATE/CHECK-NO are
+      * the most recent payment.  The
+      * VOUCHER-PAYMENT-HISTORY group below
+      * carries the detail, one entry per
+      * check, for a voucher paid down
+      * across more than one check.
+      *
+      * VOUCHER-AMOUNT is always the USD
+      * equivalent - it is what every
+      * report and the check run already
+      * use.  For an overseas invoice,
+      * VOUCHER-CURRENCY-CODE/-EXCHANGE-
+      * RATE/-FOREIGN-AMOUNT keep the
+      * original invoice currency, rate
+      * and amount on file; for a USD
+      * voucher the currency code is
+      * "USD", the rate is 1.0000 and
+      * FOREIGN-AMOUNT equals AMOUNT.
+      *
+      * VOUCHER-GL-DISTRIBUTION is the GL
+      * account coding for the voucher -
+      * one line if the whole amount goes
+      * to one account, more if it is
+      * split across departments.  The
+      * lines must always add up to
+      * VOUCHER-AMOUNT.
+      *
+      * VOUCHER-DISPUTED flags a voucher
+      * that is being disputed with the
+      * vendor and should not be paid
+      * yet, distinct from one that is
+      * simply not VOUCHER-SELECTED -
+      * VCHPIC01 will not let a disputed
+      * voucher be selected for payment,
+      * and APAGE01 marks it on the aging
+      * report instead of totalling it
+      * with ordinary open vouchers.
+      *
+      * VOUCHER-LAST-PAYMENT-AMOUNT is
+      * always this run's payment, even
+      * once VOUCHER-PAYMENT-HISTORY (only
+      * five entries) is full - CHKPRT01/
+      * GLPOST01/REMIT01 read this instead
+      * of indexing the history table by
+      * VOUCHER-PAYMENT-COUNT, so a sixth
+      * or later partial payment still
+      * prints/posts/reports the right
+      * amount.
+      *----------------------------------
+       FD  VOUCHER-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  VOUCHER-RECORD.
+           05 VOUCHER-NUMBER              PIC 9(07).
+           05 VOUCHER-VENDOR              PIC 9(05).
+           05 VOUCHER-INVOICE             PIC X(15).
+           05 VOUCHER-FOR                 PIC X(30).
+           05 VOUCHER-AMOUNT              PIC S9(6)V99.
+           05 VOUCHER-TAX-AMOUNT          PIC S9(6)V99.
+           05 VOUCHER-DATE                PIC 9(08).
+           05 VOUCHER-DUE                 PIC 9(08).
+           05 VOUCHER-DEDUCTIBLE          PIC X(01).
+           05 VOUCHER-SELECTED            PIC X(01).
+           05 VOUCHER-PAID-AMOUNT         PIC S9(6)V99.
+           05 VOUCHER-PAID-DATE           PIC 9(08).
+           05 VOUCHER-CHECK-NO            PIC 9(06).
+           05 VOUCHER-CLEARED             PIC X(01).
+           05 VOUCHER-CLEARED-DATE        PIC 9(08).
+           05 VOUCHER-PAYMENT-COUNT       PIC 9(01).
+           05 VOUCHER-PAYMENT-HISTORY     OCCURS 5 TIMES.
+              10 VOUCHER-PAYMENT-DATE     PIC 9(08).
+              10 VOUCHER-PAYMENT-AMOUNT   PIC S9(6)V99.
+              10 VOUCHER-PAYMENT-CHECK-NO PIC 9(06).
+           05 VOUCHER-DOCUMENT-REF        PIC X(20).
+           05 VOUCHER-CURRENCY-CODE       PIC X(03).
+           05 VOUCHER-EXCHANGE-RATE       PIC 9(03)V9999.
+           05 VOUCHER-FOREIGN-AMOUNT      PIC S9(6)V99.
+           05 VOUCHER-GL-DIST-COUNT       PIC 9(01).
+           05 VOUCHER-GL-DISTRIBUTION     OCCURS 5 TIMES.
+              10 VOUCHER-GL-ACCOUNT       PIC 9(06).
+              10 VOUCHER-GL-AMOUNT        PIC S9(6)V99.
+           05 VOUCHER-DISPUTED            PIC X(01).
+           05 VOUCHER-LAST-PAYMENT-AMOUNT PIC S9(6)V99.
