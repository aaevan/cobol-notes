@@ -0,0 +1,282 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REMIT01.
+      *------------------------------------------
+      * Remittance advice - run after CHKRUN01.
+      * Scans VOUCHER-FILE for every voucher
+      * paid in today's run (VOUCHER-PAID-DATE
+      * = RUN-DATE), sorts them by vendor, and
+      * for each vendor lists every voucher/
+      * invoice number the check (or ACH
+      * payment) covered.  A vendor with an
+      * e-mail address on file gets its listing
+      * written to REMIT-EMAIL-FILE, a flat
+      * hand-off a mail-send process picks up
+      * from; a vendor with no e-mail address
+      * gets a printed remittance advice instead.
+      *
+      * The amount paid against a voucher on
+      * this run is the most recent entry in
+      * its VOUCHER-PAYMENT-HISTORY - the one
+      * CHKRUN01 just added, since PAID-DATE
+      * was only just stamped with RUN-DATE.
+      *------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "slvnd02.cbl".
+
+           COPY "slvouch.cbl".
+
+           COPY "slremit.cbl".
+
+           SELECT REMIT-SORT-FILE ASSIGN TO "remitsrt".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "fdvnd04.cbl".
+
+           COPY "fdvouch.cbl".
+
+           COPY "fdremit.cbl".
+
+       SD  REMIT-SORT-FILE.
+       01  REMIT-SORT-RECORD.
+           05 RM-VOUCHER-VENDOR         PIC 9(05).
+           05 RM-VOUCHER-NUMBER         PIC 9(07).
+           05 RM-VOUCHER-INVOICE        PIC X(15).
+           05 RM-VOUCHER-CHECK-NO       PIC 9(06).
+           05 RM-VOUCHER-AMOUNT         PIC S9(6)V99.
+
+       WORKING-STORAGE SECTION.
+
+       77  VOUCHER-AT-END              PIC X(01).
+       77  SORT-AT-END                 PIC X(01).
+       77  VENDOR-RECORD-FOUND         PIC X(01).
+
+       77  RUN-DATE                    PIC 9(08).
+
+       77  PRIOR-VENDOR                PIC 9(05) VALUE ZERO.
+       77  VENDOR-LINE-COUNT           PIC 9(02) VALUE ZERO.
+       77  VENDOR-TOTAL                PIC S9(08)V99 VALUE ZERO.
+       77  VENDOR-COUNT                PIC 9(05) VALUE ZERO.
+       77  EMAILED-COUNT               PIC 9(05) VALUE ZERO.
+       77  PRINTED-COUNT               PIC 9(05) VALUE ZERO.
+
+       01  VENDOR-LINE-TABLE.
+           05 VENDOR-LINE              OCCURS 20 TIMES.
+              10 VL-VOUCHER-NUMBER     PIC 9(07).
+              10 VL-VOUCHER-INVOICE    PIC X(15).
+              10 VL-CHECK-NO           PIC 9(06).
+              10 VL-AMOUNT             PIC S9(6)V99.
+
+       77  LINE-INDEX                  PIC 9(02).
+
+       77  VENDOR-NUMBER-FIELD          PIC Z(5).
+       77  VOUCHER-NUMBER-FIELD         PIC Z(7).
+       77  CHECK-NO-FIELD               PIC Z(6).
+       77  AMOUNT-FIELD                 PIC ZZZ,ZZ9.99-.
+       77  VENDOR-TOTAL-FIELD           PIC ZZZ,ZZ9.99-.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-EXIT.
+           EXIT PROGRAM.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       OPENING-PROCEDURE.
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+           OPEN INPUT VOUCHER-FILE.
+           OPEN INPUT VENDOR-FILE.
+           OPEN OUTPUT REMIT-EMAIL-FILE.
+           PERFORM DISPLAY-REPORT-HEADING.
+
+       CLOSING-PROCEDURE.
+           PERFORM DISPLAY-REMITTANCE-SUMMARY.
+           CLOSE VOUCHER-FILE.
+           CLOSE VENDOR-FILE.
+           CLOSE REMIT-EMAIL-FILE.
+
+       MAIN-PROCESS.
+           SORT REMIT-SORT-FILE
+               ON ASCENDING KEY RM-VOUCHER-VENDOR
+                                RM-VOUCHER-NUMBER
+               INPUT PROCEDURE IS SELECT-TODAYS-PAYMENTS
+               OUTPUT PROCEDURE IS PROCESS-SORTED-PAYMENTS.
+
+      *------------------------------------------
+      * Sort input - every voucher paid today
+      *------------------------------------------
+       SELECT-TODAYS-PAYMENTS.
+           PERFORM READ-NEXT-VOUCHER-RECORD.
+           PERFORM SELECT-VOUCHERS-FOR-SORT
+               UNTIL VOUCHER-AT-END = "Y".
+
+       SELECT-VOUCHERS-FOR-SORT.
+           IF VOUCHER-PAID-DATE = RUN-DATE AND
+              VOUCHER-PAYMENT-COUNT NOT = ZERO
+               MOVE VOUCHER-VENDOR  TO RM-VOUCHER-VENDOR
+               MOVE VOUCHER-NUMBER  TO RM-VOUCHER-NUMBER
+               MOVE VOUCHER-INVOICE TO RM-VOUCHER-INVOICE
+               MOVE VOUCHER-CHECK-NO TO RM-VOUCHER-CHECK-NO
+               MOVE VOUCHER-LAST-PAYMENT-AMOUNT
+                                     TO RM-VOUCHER-AMOUNT
+               RELEASE REMIT-SORT-RECORD.
+           PERFORM READ-NEXT-VOUCHER-RECORD.
+
+      *------------------------------------------
+      * Sort output - one listing per vendor,
+      * routed to e-mail or print on the break.
+      *------------------------------------------
+       PROCESS-SORTED-PAYMENTS.
+           MOVE ZEROES TO PRIOR-VENDOR.
+           PERFORM RETURN-NEXT-SORT-RECORD.
+           PERFORM PROCESS-ONE-SORTED-PAYMENT
+               UNTIL SORT-AT-END = "Y".
+           IF PRIOR-VENDOR NOT = ZEROES
+               PERFORM FINISH-VENDOR-REMITTANCE.
+
+       PROCESS-ONE-SORTED-PAYMENT.
+           IF RM-VOUCHER-VENDOR NOT = PRIOR-VENDOR
+               IF PRIOR-VENDOR NOT = ZEROES
+                   PERFORM FINISH-VENDOR-REMITTANCE
+               END-IF
+               PERFORM START-NEW-VENDOR
+           END-IF.
+           PERFORM ADD-VOUCHER-LINE.
+           PERFORM RETURN-NEXT-SORT-RECORD.
+
+       START-NEW-VENDOR.
+           MOVE RM-VOUCHER-VENDOR TO PRIOR-VENDOR.
+           MOVE ZEROES TO VENDOR-LINE-COUNT VENDOR-TOTAL.
+
+       ADD-VOUCHER-LINE.
+           IF VENDOR-LINE-COUNT < 20
+               ADD 1 TO VENDOR-LINE-COUNT
+               MOVE RM-VOUCHER-NUMBER  TO
+                   VL-VOUCHER-NUMBER (VENDOR-LINE-COUNT)
+               MOVE RM-VOUCHER-INVOICE TO
+                   VL-VOUCHER-INVOICE (VENDOR-LINE-COUNT)
+               MOVE RM-VOUCHER-CHECK-NO TO
+                   VL-CHECK-NO (VENDOR-LINE-COUNT)
+               MOVE RM-VOUCHER-AMOUNT  TO
+                   VL-AMOUNT (VENDOR-LINE-COUNT).
+           ADD RM-VOUCHER-AMOUNT TO VENDOR-TOTAL.
+
+      *------------------------------------------
+      * Vendor break - route the listing.
+      *------------------------------------------
+       FINISH-VENDOR-REMITTANCE.
+           PERFORM GET-VENDOR-RECORD.
+           ADD 1 TO VENDOR-COUNT.
+           IF VENDOR-RECORD-FOUND = "Y" AND VENDOR-EMAIL NOT = SPACE
+               PERFORM WRITE-EMAIL-REMITTANCE
+               ADD 1 TO EMAILED-COUNT
+           ELSE
+               PERFORM DISPLAY-PRINTED-REMITTANCE
+               ADD 1 TO PRINTED-COUNT.
+
+       GET-VENDOR-RECORD.
+           MOVE PRIOR-VENDOR TO VENDOR-NUMBER.
+           PERFORM READ-VENDOR-RECORD.
+           IF VENDOR-RECORD-FOUND = "N"
+               MOVE "**Not found**" TO VENDOR-NAME
+               MOVE SPACE            TO VENDOR-EMAIL.
+
+      *------------------------------------------
+      * Printed remittance advice
+      *------------------------------------------
+       DISPLAY-PRINTED-REMITTANCE.
+           MOVE PRIOR-VENDOR TO VENDOR-NUMBER-FIELD.
+           DISPLAY " ".
+           DISPLAY "REMITTANCE ADVICE - VENDOR " VENDOR-NUMBER-FIELD
+                   "  " VENDOR-NAME.
+           PERFORM DISPLAY-VOUCHER-LINE
+               VARYING LINE-INDEX FROM 1 BY 1
+               UNTIL LINE-INDEX > VENDOR-LINE-COUNT.
+           MOVE VENDOR-TOTAL TO VENDOR-TOTAL-FIELD.
+           DISPLAY "   TOTAL PAID: " VENDOR-TOTAL-FIELD.
+
+       DISPLAY-VOUCHER-LINE.
+           MOVE VL-VOUCHER-NUMBER (LINE-INDEX) TO VOUCHER-NUMBER-FIELD.
+           MOVE VL-CHECK-NO (LINE-INDEX)       TO CHECK-NO-FIELD.
+           MOVE VL-AMOUNT (LINE-INDEX)         TO AMOUNT-FIELD.
+           DISPLAY "   VOUCHER " VOUCHER-NUMBER-FIELD
+                   "  INVOICE " VL-VOUCHER-INVOICE (LINE-INDEX)
+                   "  CHECK " CHECK-NO-FIELD
+                   "  " AMOUNT-FIELD.
+
+      *------------------------------------------
+      * E-mailed remittance advice - one block
+      * per vendor in REMIT-EMAIL-FILE, for the
+      * mail-send process to pick up and deliver
+      * to VENDOR-EMAIL.
+      *------------------------------------------
+       WRITE-EMAIL-REMITTANCE.
+           MOVE PRIOR-VENDOR TO VENDOR-NUMBER-FIELD.
+           STRING "TO: " VENDOR-EMAIL DELIMITED BY SIZE
+                   INTO REMIT-EMAIL-RECORD.
+           WRITE REMIT-EMAIL-RECORD.
+           STRING "REMITTANCE ADVICE - VENDOR " VENDOR-NUMBER-FIELD
+                   "  " VENDOR-NAME DELIMITED BY SIZE
+                   INTO REMIT-EMAIL-RECORD.
+           WRITE REMIT-EMAIL-RECORD.
+           PERFORM WRITE-EMAIL-VOUCHER-LINE
+               VARYING LINE-INDEX FROM 1 BY 1
+               UNTIL LINE-INDEX > VENDOR-LINE-COUNT.
+           MOVE VENDOR-TOTAL TO VENDOR-TOTAL-FIELD.
+           STRING "   TOTAL PAID: " VENDOR-TOTAL-FIELD
+                   DELIMITED BY SIZE INTO REMIT-EMAIL-RECORD.
+           WRITE REMIT-EMAIL-RECORD.
+           MOVE SPACE TO REMIT-EMAIL-RECORD.
+           WRITE REMIT-EMAIL-RECORD.
+
+       WRITE-EMAIL-VOUCHER-LINE.
+           MOVE VL-VOUCHER-NUMBER (LINE-INDEX) TO VOUCHER-NUMBER-FIELD.
+           MOVE VL-CHECK-NO (LINE-INDEX)       TO CHECK-NO-FIELD.
+           MOVE VL-AMOUNT (LINE-INDEX)         TO AMOUNT-FIELD.
+           STRING "   VOUCHER " VOUCHER-NUMBER-FIELD
+                   "  INVOICE " VL-VOUCHER-INVOICE (LINE-INDEX)
+                   "  CHECK " CHECK-NO-FIELD
+                   "  " AMOUNT-FIELD
+                   DELIMITED BY SIZE INTO REMIT-EMAIL-RECORD.
+           WRITE REMIT-EMAIL-RECORD.
+
+      *------------------------------------------
+      * Report lines
+      *------------------------------------------
+       DISPLAY-REPORT-HEADING.
+           DISPLAY " ".
+           DISPLAY "REMITTANCE ADVICE RUN - RUN DATE " RUN-DATE.
+
+       DISPLAY-REMITTANCE-SUMMARY.
+           DISPLAY " ".
+           DISPLAY "VENDORS WITH PAYMENTS TODAY: " VENDOR-COUNT.
+           DISPLAY "   E-MAILED:  " EMAILED-COUNT.
+           DISPLAY "   PRINTED:   " PRINTED-COUNT.
+
+      *------------------------------------------
+      * File I-O Routines
+      *------------------------------------------
+       READ-NEXT-VOUCHER-RECORD.
+           MOVE "N" TO VOUCHER-AT-END.
+           READ VOUCHER-FILE NEXT RECORD
+               AT END MOVE "Y" TO VOUCHER-AT-END.
+
+       RETURN-NEXT-SORT-RECORD.
+           MOVE "N" TO SORT-AT-END.
+           RETURN REMIT-SORT-FILE
+               AT END MOVE "Y" TO SORT-AT-END.
+
+       READ-VENDOR-RECORD.
+           MOVE "Y" TO VENDOR-RECORD-FOUND.
+           READ VENDOR-FILE RECORD
+               INVALID KEY
+                  MOVE "N" TO VENDOR-RECORD-FOUND.
