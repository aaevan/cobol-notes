@@ -0,0 +1,18 @@
+      *----------------------------------
+      * FDVOIDLG.CBL
+      * VOID-LOG-RECORD layout.  One line
+      * per VOID mode reversal, carrying
+      * what was reversed plus the reason
+      * code and date the user entered.
+      *----------------------------------
+       FD  VOID-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  VOID-LOG-RECORD.
+           05 VOID-VOUCHER-NUMBER       PIC 9(07).
+           05 VOID-VOUCHER-VENDOR       PIC 9(05).
+           05 VOID-REVERSED-AMOUNT      PIC S9(6)V99.
+           05 VOID-REVERSED-PAID-DATE   PIC 9(08).
+           05 VOID-REVERSED-CHECK-NO    PIC 9(06).
+           05 VOID-REASON-CODE          PIC X(04).
+           05 VOID-DATE                 PIC 9(08).
+           05 VOID-LOGGED-DATE          PIC 9(08).
