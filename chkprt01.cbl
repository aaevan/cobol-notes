@@ -0,0 +1,443 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CHKPRT01.
+      *------------------------------------------
+      * Check print layout.  CHKRUN01 decides
+      * which vouchers get paid, cuts the check
+      * number, and rewrites the voucher - it
+      * prints nothing but a register.  This
+      * program is the other half: it scans
+      * VOUCHER-FILE for every voucher CHKRUN01
+      * paid on this run date, pulls the payee's
+      * name and address off VENDOR-FILE, and
+      * formats a check document for each one -
+      * payee block, amount spelled out in
+      * words, a MICR line, and the check number
+      * positioned for check stock.  It never
+      * touches VOUCHER-FILE or CONTROL-FILE;
+      * it only reads what CHKRUN01 already
+      * wrote.
+      *------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "slvnd02.cbl".
+
+           COPY "slvouch.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "fdvnd04.cbl".
+
+           COPY "fdvouch.cbl".
+
+       WORKING-STORAGE SECTION.
+
+       77  VOUCHER-AT-END              PIC X(01).
+       77  VENDOR-RECORD-FOUND         PIC X(01).
+
+       77  RUN-DATE                    PIC 9(08).
+       77  PRINTED-COUNT               PIC 9(05) VALUE ZERO.
+
+       77  RUN-ALIGNMENT-TEST          PIC X(01).
+
+           COPY "wscase01.cbl".
+
+       77  VOUCHER-CHECK-NO-FIELD      PIC Z(6).
+       77  VOUCHER-AMOUNT-FIELD        PIC ZZZ,ZZ9.99-.
+
+       77  PAYEE-ADDRESS-1             PIC X(30).
+       77  PAYEE-ADDRESS-2             PIC X(30).
+       77  PAYEE-CITY                  PIC X(20).
+       77  PAYEE-STATE                 PIC X(02).
+       77  PAYEE-ZIP                   PIC X(10).
+
+      *------------------------------------------
+      * The bank routing and account numbers
+      * belong on a bank-setup file this system
+      * does not have yet - until one exists,
+      * the MICR line prints with placeholder
+      * zeros in those two fields and a real
+      * check number in the third.
+      *------------------------------------------
+       77  MICR-ROUTING-NUMBER         PIC 9(09) VALUE ZERO.
+       77  MICR-ACCOUNT-NUMBER         PIC 9(10) VALUE ZERO.
+
+      *------------------------------------------
+      * Amount-in-words working fields
+      *------------------------------------------
+       77  PAID-AMOUNT-UNSIGNED        PIC 9(6)V99.
+       77  PAID-AMOUNT-IS-CREDIT       PIC X(01).
+       77  CHECK-DOLLARS                PIC 9(06).
+       77  CHECK-CENTS                  PIC 9(02).
+
+       77  THOUSANDS-GROUP              PIC 9(03).
+       77  ONES-GROUP                   PIC 9(03).
+       77  GROUP-NUMBER                 PIC 9(03).
+       77  GROUP-HUNDREDS-DIGIT         PIC 9(01).
+       77  GROUP-REMAINDER              PIC 9(02).
+       77  GROUP-TENS-DIGIT              PIC 9(01).
+       77  GROUP-ONES-DIGIT              PIC 9(01).
+
+       77  ONES-INDEX                   PIC 9(02).
+       77  TENS-INDEX                   PIC 9(02).
+       77  WORD-LENGTH                  PIC 9(02).
+
+       77  GROUP-WORDS                  PIC X(40) VALUE SPACE.
+       77  GROUP-PTR                    PIC 9(03).
+
+       77  AMOUNT-IN-WORDS              PIC X(132) VALUE SPACE.
+       77  WORDS-PTR                    PIC 9(03).
+
+       01  ONES-WORD-TABLE.
+           05  FILLER  PIC X(12) VALUE "ZERO".
+           05  FILLER  PIC X(12) VALUE "ONE".
+           05  FILLER  PIC X(12) VALUE "TWO".
+           05  FILLER  PIC X(12) VALUE "THREE".
+           05  FILLER  PIC X(12) VALUE "FOUR".
+           05  FILLER  PIC X(12) VALUE "FIVE".
+           05  FILLER  PIC X(12) VALUE "SIX".
+           05  FILLER  PIC X(12) VALUE "SEVEN".
+           05  FILLER  PIC X(12) VALUE "EIGHT".
+           05  FILLER  PIC X(12) VALUE "NINE".
+           05  FILLER  PIC X(12) VALUE "TEN".
+           05  FILLER  PIC X(12) VALUE "ELEVEN".
+           05  FILLER  PIC X(12) VALUE "TWELVE".
+           05  FILLER  PIC X(12) VALUE "THIRTEEN".
+           05  FILLER  PIC X(12) VALUE "FOURTEEN".
+           05  FILLER  PIC X(12) VALUE "FIFTEEN".
+           05  FILLER  PIC X(12) VALUE "SIXTEEN".
+           05  FILLER  PIC X(12) VALUE "SEVENTEEN".
+           05  FILLER  PIC X(12) VALUE "EIGHTEEN".
+           05  FILLER  PIC X(12) VALUE "NINETEEN".
+       01  ONES-WORDS REDEFINES ONES-WORD-TABLE.
+           05  ONE-WORD  OCCURS 20 TIMES PIC X(12).
+
+       01  TENS-WORD-TABLE.
+           05  FILLER  PIC X(12) VALUE "TWENTY".
+           05  FILLER  PIC X(12) VALUE "THIRTY".
+           05  FILLER  PIC X(12) VALUE "FORTY".
+           05  FILLER  PIC X(12) VALUE "FIFTY".
+           05  FILLER  PIC X(12) VALUE "SIXTY".
+           05  FILLER  PIC X(12) VALUE "SEVENTY".
+           05  FILLER  PIC X(12) VALUE "EIGHTY".
+           05  FILLER  PIC X(12) VALUE "NINETY".
+       01  TENS-WORDS REDEFINES TENS-WORD-TABLE.
+           05  TEN-WORD  OCCURS 8 TIMES PIC X(12).
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-EXIT.
+           EXIT PROGRAM.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       OPENING-PROCEDURE.
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+           OPEN INPUT VOUCHER-FILE.
+           OPEN INPUT VENDOR-FILE.
+           PERFORM OFFER-ALIGNMENT-TEST.
+
+      *------------------------------------------
+      * Alignment test print - a dummy check's
+      * worth of lines off the same layout as a
+      * real check, so the operator can check
+      * the printer alignment and reload stock
+      * before any real voucher or check number
+      * is involved.  Touches no file.
+      *------------------------------------------
+       OFFER-ALIGNMENT-TEST.
+           PERFORM ASK-RUN-ALIGNMENT-TEST.
+           PERFORM PRINT-ALIGNMENT-TEST
+               UNTIL RUN-ALIGNMENT-TEST = "N".
+
+       ASK-RUN-ALIGNMENT-TEST.
+           DISPLAY "PRINT A CHECK-STOCK ALIGNMENT TEST (Y/N)?".
+           ACCEPT RUN-ALIGNMENT-TEST.
+           INSPECT RUN-ALIGNMENT-TEST
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+           IF RUN-ALIGNMENT-TEST NOT = "Y" AND
+              RUN-ALIGNMENT-TEST NOT = "N"
+               DISPLAY "YOU MUST ENTER YES OR NO"
+               PERFORM ASK-RUN-ALIGNMENT-TEST.
+
+       PRINT-ALIGNMENT-TEST.
+           MOVE ZEROES    TO VOUCHER-CHECK-NO.
+           MOVE ZEROES    TO VOUCHER-NUMBER.
+           MOVE "ALIGNMENT TEST - NOT A REAL CHECK"
+                           TO VOUCHER-INVOICE.
+           MOVE 1234.56   TO VOUCHER-PAID-AMOUNT.
+           MOVE 1234.56   TO VOUCHER-LAST-PAYMENT-AMOUNT.
+           MOVE "***  CHECK STOCK ALIGNMENT TEST  ***"
+                           TO VENDOR-NAME.
+           MOVE "123 SAMPLE STREET" TO PAYEE-ADDRESS-1.
+           MOVE SPACE              TO PAYEE-ADDRESS-2.
+           MOVE "ANYTOWN"          TO PAYEE-CITY.
+           MOVE "NY"               TO PAYEE-STATE.
+           MOVE "00000"            TO PAYEE-ZIP.
+           PERFORM SPLIT-PAID-AMOUNT.
+           PERFORM SPELL-AMOUNT-IN-WORDS.
+           PERFORM DISPLAY-CHECK-LAYOUT.
+           PERFORM ASK-RUN-ALIGNMENT-TEST.
+
+       CLOSING-PROCEDURE.
+           PERFORM DISPLAY-PRINT-TOTALS.
+           CLOSE VOUCHER-FILE.
+           CLOSE VENDOR-FILE.
+
+       MAIN-PROCESS.
+           PERFORM READ-NEXT-VOUCHER-RECORD.
+           PERFORM PRINT-THE-CHECKS
+               UNTIL VOUCHER-AT-END = "Y".
+
+      *------------------------------------------
+      * Print a check for every voucher this
+      * run date paid.  A voucher voided back
+      * to zero has VOUCHER-CHECK-NO cleared
+      * along with it, so it is skipped here
+      * the same as one never paid at all.
+      *------------------------------------------
+       PRINT-THE-CHECKS.
+           IF VOUCHER-CHECK-NO NOT = ZEROES AND
+              VOUCHER-PAID-DATE = RUN-DATE
+               PERFORM PRINT-ONE-CHECK
+               ADD 1 TO PRINTED-COUNT.
+           PERFORM READ-NEXT-VOUCHER-RECORD.
+
+       PRINT-ONE-CHECK.
+           PERFORM GET-VOUCHER-VENDOR.
+           PERFORM SPLIT-PAID-AMOUNT.
+           PERFORM SPELL-AMOUNT-IN-WORDS.
+           PERFORM DISPLAY-CHECK-LAYOUT.
+
+       GET-VOUCHER-VENDOR.
+           MOVE VOUCHER-VENDOR TO VENDOR-NUMBER.
+           PERFORM READ-VENDOR-RECORD.
+           IF VENDOR-RECORD-FOUND = "N"
+               MOVE "**VENDOR NOT FOUND**" TO VENDOR-NAME
+               MOVE SPACE TO VENDOR-ADDRESS-1 VENDOR-ADDRESS-2
+                             VENDOR-CITY VENDOR-STATE VENDOR-ZIP.
+           PERFORM SELECT-PAYEE-ADDRESS.
+
+      *------------------------------------------
+      * A vendor with a remit-to address set up
+      * gets the check mailed there instead of
+      * their main address - a lockbox or a
+      * factoring company, typically.
+      *------------------------------------------
+       SELECT-PAYEE-ADDRESS.
+           IF VENDOR-REMIT-ADDRESS-1 NOT = SPACE
+               MOVE VENDOR-REMIT-ADDRESS-1 TO PAYEE-ADDRESS-1
+               MOVE VENDOR-REMIT-ADDRESS-2 TO PAYEE-ADDRESS-2
+               MOVE VENDOR-REMIT-CITY      TO PAYEE-CITY
+               MOVE VENDOR-REMIT-STATE     TO PAYEE-STATE
+               MOVE VENDOR-REMIT-ZIP       TO PAYEE-ZIP
+           ELSE
+               MOVE VENDOR-ADDRESS-1 TO PAYEE-ADDRESS-1
+               MOVE VENDOR-ADDRESS-2 TO PAYEE-ADDRESS-2
+               MOVE VENDOR-CITY      TO PAYEE-CITY
+               MOVE VENDOR-STATE     TO PAYEE-STATE
+               MOVE VENDOR-ZIP       TO PAYEE-ZIP.
+
+      *------------------------------------------
+      * Split this check's amount into whole
+      * dollars and cents - MOVE truncates on the
+      * decimal point the same way it would for
+      * any other numeric-to-numeric move.  Uses
+      * VOUCHER-LAST-PAYMENT-AMOUNT (this run's
+      * payment), not the voucher's cumulative
+      * paid-to-date total, so a voucher paid
+      * across two or more partial checks prints
+      * the right amount on each one - including
+      * a voucher already past its fifth partial
+      * payment, where the history table below has
+      * no further entry to index.
+      *------------------------------------------
+       SPLIT-PAID-AMOUNT.
+           MOVE "N" TO PAID-AMOUNT-IS-CREDIT.
+           IF VOUCHER-LAST-PAYMENT-AMOUNT < ZERO
+               MOVE "Y" TO PAID-AMOUNT-IS-CREDIT.
+           MOVE VOUCHER-LAST-PAYMENT-AMOUNT
+               TO PAID-AMOUNT-UNSIGNED.
+           MOVE PAID-AMOUNT-UNSIGNED TO CHECK-DOLLARS.
+           COMPUTE CHECK-CENTS ROUNDED =
+               (PAID-AMOUNT-UNSIGNED - CHECK-DOLLARS) * 100.
+
+      *------------------------------------------
+      * Amount in words.  CHECK-DOLLARS is
+      * spelled out a thousands-group and a
+      * ones-group at a time; "AND xx/100
+      * DOLLARS" is appended last.  No amount
+      * this program will ever see exceeds
+      * 999,999 dollars, so two groups are all
+      * that is needed.
+      *------------------------------------------
+       SPELL-AMOUNT-IN-WORDS.
+           MOVE SPACE TO AMOUNT-IN-WORDS.
+           MOVE 1     TO WORDS-PTR.
+           IF PAID-AMOUNT-IS-CREDIT = "Y"
+               STRING "CREDIT OF " DELIMITED BY SIZE
+                   INTO AMOUNT-IN-WORDS
+                   WITH POINTER WORDS-PTR
+           END-IF.
+           DIVIDE CHECK-DOLLARS BY 1000
+               GIVING THOUSANDS-GROUP
+               REMAINDER ONES-GROUP.
+           IF THOUSANDS-GROUP NOT = ZERO
+               MOVE THOUSANDS-GROUP TO GROUP-NUMBER
+               PERFORM SPELL-ONE-GROUP
+               PERFORM APPEND-GROUP-TO-AMOUNT
+               STRING " THOUSAND" DELIMITED BY SIZE
+                   INTO AMOUNT-IN-WORDS
+                   WITH POINTER WORDS-PTR
+               IF ONES-GROUP NOT = ZERO
+                   STRING " " DELIMITED BY SIZE
+                       INTO AMOUNT-IN-WORDS
+                       WITH POINTER WORDS-PTR
+               END-IF
+           END-IF.
+           IF ONES-GROUP NOT = ZERO OR THOUSANDS-GROUP = ZERO
+               MOVE ONES-GROUP TO GROUP-NUMBER
+               PERFORM SPELL-ONE-GROUP
+               PERFORM APPEND-GROUP-TO-AMOUNT
+           END-IF.
+           STRING " AND " DELIMITED BY SIZE
+               INTO AMOUNT-IN-WORDS
+               WITH POINTER WORDS-PTR.
+           STRING CHECK-CENTS DELIMITED BY SIZE
+                  "/100 DOLLARS" DELIMITED BY SIZE
+               INTO AMOUNT-IN-WORDS
+               WITH POINTER WORDS-PTR.
+
+      *------------------------------------------
+      * Spell a single 0-999 group into GROUP-
+      * WORDS.  Called once for the thousands
+      * group and once for the ones group.
+      *------------------------------------------
+       SPELL-ONE-GROUP.
+           MOVE SPACE TO GROUP-WORDS.
+           MOVE 1     TO GROUP-PTR.
+           IF GROUP-NUMBER = ZERO
+               STRING "ZERO" DELIMITED BY SIZE
+                   INTO GROUP-WORDS
+                   WITH POINTER GROUP-PTR
+           ELSE
+               DIVIDE GROUP-NUMBER BY 100
+                   GIVING GROUP-HUNDREDS-DIGIT
+                   REMAINDER GROUP-REMAINDER
+               IF GROUP-HUNDREDS-DIGIT NOT = ZERO
+                   MOVE GROUP-HUNDREDS-DIGIT TO ONES-INDEX
+                   PERFORM APPEND-ONES-WORD
+                   STRING " HUNDRED" DELIMITED BY SIZE
+                       INTO GROUP-WORDS
+                       WITH POINTER GROUP-PTR
+               END-IF
+               IF GROUP-REMAINDER NOT = ZERO
+                   IF GROUP-HUNDREDS-DIGIT NOT = ZERO
+                       STRING " " DELIMITED BY SIZE
+                           INTO GROUP-WORDS
+                           WITH POINTER GROUP-PTR
+                   END-IF
+                   IF GROUP-REMAINDER < 20
+                       MOVE GROUP-REMAINDER TO ONES-INDEX
+                       PERFORM APPEND-ONES-WORD
+                   ELSE
+                       DIVIDE GROUP-REMAINDER BY 10
+                           GIVING GROUP-TENS-DIGIT
+                           REMAINDER GROUP-ONES-DIGIT
+                       MOVE GROUP-TENS-DIGIT TO TENS-INDEX
+                       PERFORM APPEND-TENS-WORD
+                       IF GROUP-ONES-DIGIT NOT = ZERO
+                           STRING " " DELIMITED BY SIZE
+                               INTO GROUP-WORDS
+                               WITH POINTER GROUP-PTR
+                           MOVE GROUP-ONES-DIGIT TO ONES-INDEX
+                           PERFORM APPEND-ONES-WORD
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       APPEND-ONES-WORD.
+           MOVE ZERO TO WORD-LENGTH.
+           INSPECT ONE-WORD (ONES-INDEX + 1)
+               TALLYING WORD-LENGTH FOR CHARACTERS BEFORE SPACE.
+           STRING ONE-WORD (ONES-INDEX + 1) (1:WORD-LENGTH)
+               DELIMITED BY SIZE
+               INTO GROUP-WORDS
+               WITH POINTER GROUP-PTR.
+
+       APPEND-TENS-WORD.
+           MOVE ZERO TO WORD-LENGTH.
+           INSPECT TEN-WORD (TENS-INDEX - 1)
+               TALLYING WORD-LENGTH FOR CHARACTERS BEFORE SPACE.
+           STRING TEN-WORD (TENS-INDEX - 1) (1:WORD-LENGTH)
+               DELIMITED BY SIZE
+               INTO GROUP-WORDS
+               WITH POINTER GROUP-PTR.
+
+       APPEND-GROUP-TO-AMOUNT.
+           MOVE ZERO TO WORD-LENGTH.
+           INSPECT GROUP-WORDS
+               TALLYING WORD-LENGTH FOR CHARACTERS BEFORE SPACE.
+           STRING GROUP-WORDS (1:WORD-LENGTH) DELIMITED BY SIZE
+               INTO AMOUNT-IN-WORDS
+               WITH POINTER WORDS-PTR.
+
+      *------------------------------------------
+      * The check document
+      *------------------------------------------
+       DISPLAY-CHECK-LAYOUT.
+           DISPLAY " ".
+           DISPLAY "=========================================".
+           MOVE VOUCHER-CHECK-NO TO VOUCHER-CHECK-NO-FIELD.
+           DISPLAY "CHECK NO. " VOUCHER-CHECK-NO-FIELD
+                   "                    DATE " RUN-DATE.
+           DISPLAY " ".
+           DISPLAY "PAY TO THE" .
+           DISPLAY "ORDER OF:    " VENDOR-NAME.
+           MOVE VOUCHER-LAST-PAYMENT-AMOUNT
+               TO VOUCHER-AMOUNT-FIELD.
+           DISPLAY "AMOUNT:      " VOUCHER-AMOUNT-FIELD.
+           DISPLAY " ".
+           DISPLAY "*** " AMOUNT-IN-WORDS.
+           DISPLAY " ".
+           DISPLAY "             " PAYEE-ADDRESS-1.
+           IF PAYEE-ADDRESS-2 NOT = SPACE
+               DISPLAY "             " PAYEE-ADDRESS-2.
+           DISPLAY "             " PAYEE-CITY ", " PAYEE-STATE
+                   "  " PAYEE-ZIP.
+           DISPLAY " ".
+           DISPLAY "VOUCHER " VOUCHER-NUMBER " - " VOUCHER-INVOICE.
+           DISPLAY " ".
+           DISPLAY ":" MICR-ROUTING-NUMBER ":" MICR-ACCOUNT-NUMBER
+                   ":" VOUCHER-CHECK-NO-FIELD.
+           DISPLAY "=========================================".
+
+      *------------------------------------------
+      * Report totals
+      *------------------------------------------
+       DISPLAY-PRINT-TOTALS.
+           DISPLAY " ".
+           DISPLAY "CHECKS PRINTED: " PRINTED-COUNT.
+
+      *------------------------------------------
+      * File I-O Routines
+      *------------------------------------------
+       READ-NEXT-VOUCHER-RECORD.
+           MOVE "N" TO VOUCHER-AT-END.
+           READ VOUCHER-FILE NEXT RECORD
+               AT END MOVE "Y" TO VOUCHER-AT-END.
+
+       READ-VENDOR-RECORD.
+           MOVE "Y" TO VENDOR-RECORD-FOUND.
+           READ VENDOR-FILE RECORD
+               INVALID KEY
+                  MOVE "N" TO VENDOR-RECORD-FOUND.
