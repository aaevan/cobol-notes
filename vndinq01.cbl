@@ -6,32 +6,121 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           
-           COPY "slvnd01.cbl".
+
+           COPY "slvnd02.cbl".
+
+           COPY "sloper01.cbl".
 
        DATA DIVISION.
        FILE SECTION.
 
-           COPY "fdvnd02.cbl".
+           COPY "fdvnd04.cbl".
+
+           COPY "fdoper01.cbl".
 
        WORKING-STORAGE SECTION.
 
       *77  OK-TO-DELETE        PIC X.
       *88 IS-Y-OR-N        VALUES "Y" "N".
        77  RECORD-FOUND        PIC X.
+       77  NAME-SEARCH-AT-END  PIC X.
+       77  OPERATOR-RECORD-FOUND PIC X.
+
+       77  LOOKUP-PICK          PIC 9.
+           88 LOOKUP-PICK-IS-VALID  VALUES 0 THRU 2.
 
        77  VENDOR-NUMBER-FIELD PIC Z(5).
+       77  SEARCH-NAME          PIC X(30).
+       77  SEARCH-NAME-LENGTH   PIC 9(02).
+
+           COPY "wscase01.cbl".
 
        PROCEDURE DIVISION.
        PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM GET-LOOKUP-PICK.
+           PERFORM DO-THE-LOOKUP
+               UNTIL LOOKUP-PICK = 0.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-EXIT.
+           EXIT PROGRAM.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+      *------------------------------------------
+      * Sign-on - the operator ID must be on
+      * file in OPERATOR-FILE before this
+      * program will let anyone in.
+      *------------------------------------------
+       OPENING-PROCEDURE.
            OPEN I-O VENDOR-FILE.
+           OPEN INPUT OPERATOR-FILE.
+           PERFORM SIGN-ON-OPERATOR.
+
+       CLOSING-PROCEDURE.
+           CLOSE VENDOR-FILE.
+           CLOSE OPERATOR-FILE.
+
+       SIGN-ON-OPERATOR.
+           PERFORM ACCEPT-OPERATOR-ID.
+           PERFORM RE-ACCEPT-OPERATOR-ID
+               UNTIL OPERATOR-RECORD-FOUND = "Y".
+
+       ACCEPT-OPERATOR-ID.
+           DISPLAY "ENTER YOUR OPERATOR ID".
+           ACCEPT OPERATOR-ID.
+           INSPECT OPERATOR-ID
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+           MOVE "Y" TO OPERATOR-RECORD-FOUND.
+           READ OPERATOR-FILE RECORD
+               INVALID KEY
+                   MOVE "N" TO OPERATOR-RECORD-FOUND.
+
+       RE-ACCEPT-OPERATOR-ID.
+           DISPLAY "OPERATOR ID NOT ON FILE".
+           PERFORM ACCEPT-OPERATOR-ID.
+
+      *------------------------------------------
+      * MENU
+      *------------------------------------------
+       GET-LOOKUP-PICK.
+           PERFORM DISPLAY-THE-MENU.
+           PERFORM ACCEPT-LOOKUP-PICK.
+           PERFORM RE-ACCEPT-LOOKUP-PICK
+               UNTIL LOOKUP-PICK-IS-VALID.
+
+       DISPLAY-THE-MENU.
+           DISPLAY " ".
+           DISPLAY "    PLEASE SELECT:".
+           DISPLAY " ".
+           DISPLAY "          1.  LOOK UP BY VENDOR NUMBER".
+           DISPLAY "          2.  LOOK UP BY VENDOR NAME".
+           DISPLAY " ".
+           DISPLAY "          0.  EXIT".
+
+       ACCEPT-LOOKUP-PICK.
+           DISPLAY "YOUR CHOICE (0-2)?".
+           ACCEPT LOOKUP-PICK.
+
+       RE-ACCEPT-LOOKUP-PICK.
+           DISPLAY "INVALID SELECTION - PLEASE RE-TRY.".
+           PERFORM ACCEPT-LOOKUP-PICK.
+
+       DO-THE-LOOKUP.
+           IF LOOKUP-PICK = 1
+               PERFORM LOOKUP-BY-NUMBER
+           ELSE
+           IF LOOKUP-PICK = 2
+               PERFORM LOOKUP-BY-NAME.
+           PERFORM GET-LOOKUP-PICK.
+
+       LOOKUP-BY-NUMBER.
            PERFORM GET-VENDOR-RECORD.
            PERFORM INQUIRE-RECORDS
                UNTIL VENDOR-NUMBER = ZEROES.
-           CLOSE VENDOR-FILE.
-
-       PROGRAM-DONE.
-           STOP RUN.
 
       *------------------------------------------
       * TO GET A VENDOR RECORD, ASK FOR
@@ -53,7 +142,7 @@
        ENTER-VENDOR-NUMBER.
            DISPLAY " ".
            DISPLAY "ENTER VENDOR NUMBER OF THE VENDOR" .
-           DISPLAY "TO DELETE (1-99999)".
+           DISPLAY "TO LOOK UP (1-99999)".
            DISPLAY "ENTER 0 TO STOP ENTRY".
            ACCEPT VENDOR-NUMBER-FIELD.
            MOVE VENDOR-NUMBER-FIELD TO VENDOR-NUMBER.
@@ -75,6 +164,53 @@
 
            PERFORM GET-VENDOR-RECORD.
 
+      *------------------------------------------
+      * Name search - starts the alternate index
+      * on VENDOR-NAME at the entered text and
+      * displays every vendor from there on whose
+      * name begins with it, so a partial name is
+      * enough to find the right vendor.
+      *------------------------------------------
+       LOOKUP-BY-NAME.
+           PERFORM ENTER-SEARCH-NAME.
+           IF SEARCH-NAME NOT = SPACE
+               PERFORM BROWSE-BY-NAME.
+
+       ENTER-SEARCH-NAME.
+           DISPLAY " ".
+           DISPLAY "ENTER VENDOR NAME, OR THE START OF IT, TO SEARCH".
+           DISPLAY "FOR.  PRESS ENTER ALONE TO STOP ENTRY".
+           MOVE SPACE TO SEARCH-NAME.
+           ACCEPT SEARCH-NAME.
+           INSPECT SEARCH-NAME
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+           MOVE ZERO TO SEARCH-NAME-LENGTH.
+           INSPECT SEARCH-NAME TALLYING SEARCH-NAME-LENGTH
+               FOR CHARACTERS BEFORE INITIAL SPACE.
+
+       BROWSE-BY-NAME.
+           MOVE SEARCH-NAME TO VENDOR-NAME.
+           MOVE "N" TO NAME-SEARCH-AT-END.
+           START VENDOR-FILE KEY IS NOT LESS THAN VENDOR-NAME
+               INVALID KEY MOVE "Y" TO NAME-SEARCH-AT-END.
+           IF NAME-SEARCH-AT-END = "N"
+               PERFORM READ-NEXT-VENDOR-BY-NAME.
+           PERFORM DISPLAY-NAME-SEARCH-MATCHES
+               UNTIL NAME-SEARCH-AT-END = "Y".
+
+       DISPLAY-NAME-SEARCH-MATCHES.
+           IF VENDOR-NAME(1:SEARCH-NAME-LENGTH) =
+                   SEARCH-NAME(1:SEARCH-NAME-LENGTH)
+               PERFORM DISPLAY-ALL-FIELDS
+               PERFORM READ-NEXT-VENDOR-BY-NAME
+           ELSE
+               MOVE "Y" TO NAME-SEARCH-AT-END.
+
+       READ-NEXT-VENDOR-BY-NAME.
+           READ VENDOR-FILE NEXT RECORD
+               AT END MOVE "Y" TO NAME-SEARCH-AT-END.
+
       *------------------------------------------
       * DISPLAY ALL FIELDS WITH BLANK
       * LINES ABOVE AND BELOW.
