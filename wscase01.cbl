@@ -0,0 +1,9 @@
+      *----------------------------------
+      * WSCASE01.CBL
+      * Working storage for case
+      * conversion of keyed-in fields.
+      *----------------------------------
+       77  UPPER-ALPHA PIC X(26)
+           VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+       77  LOWER-ALPHA PIC X(26)
+           VALUE "abcdefghijklmnopqrstuvwxyz".
