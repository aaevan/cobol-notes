@@ -0,0 +1,10 @@
+      *----------------------------------
+      * SLRECUR.CBL
+      * File-control for the recurring-
+      * voucher template file.
+      *----------------------------------
+           SELECT RECURRING-VOUCHER-FILE
+               ASSIGN TO "recurvch"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS RCV-TEMPLATE-CODE
+               ACCESS MODE IS DYNAMIC.
