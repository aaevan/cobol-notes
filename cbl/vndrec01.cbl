@@ -1,44 +1,42 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. VNDREC01.
       *------------------------------------------------------------
-      * Display vendor number and
-      * name in order.
+      * Vendor listing report.  Page headers with
+      * run date, all VENDOR-RECORD fields in
+      * aligned columns, page breaks every
+      * LINES-PER-PAGE lines, and a vendor count
+      * at the end.
       *------------------------------------------------------------
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
-       FILE-CONTROl.
-
-           SELECT VENDOR-FILE
-               ASSIGN TO "vendor"
-               ORGANIZATION IS INDEXED
-               RECORD KEY IS VENDOR-NUMBER
-               ACCESS MODE IS DYNAMIC.
-           
+       FILE-CONTROL.
+
+           COPY "slvnd02.cbl".
+
        DATA DIVISION.
        FILE SECTION.
 
-       FD  VENDOR-FILE
-           LABEL RECORDS ARE STANDARD.
-       01  VENDOR-RECORD.
-           05 VENDOR-NUMBER                           PIC 9(5).
-           05 VENDOR-NAME                             PIC 9(30).
-           05 VENDOR-ADDRESS-1                        PIC 9(30).
-           05 VENDOR-ADDRESS-2                        PIC 9(30).
-           05 VENDOR-CITY                             PIC 9(20).
-           05 VENDOR-STATE                            PIC 9(2).
-           05 VENDOR-ZIP                              PIC 9(10).
-           05 VENDOR-CONTACT                          PIC 9(30).
-           05 VENDOR-PHONE                            PIC 9(15).
+           COPY "fdvnd04.cbl".
 
        WORKING-STORAGE SECTION.
 
        77  FILE-AT-END                 PIC X.
-      
+
+       77  RUN-DATE                    PIC 9(08).
+       77  LINE-COUNT                  PIC 9(02) VALUE ZERO.
+       77  LINES-PER-PAGE               PIC 9(02) VALUE 20.
+       77  PAGE-COUNT                  PIC 9(03) VALUE ZERO.
+       77  VENDOR-COUNT                PIC 9(05) VALUE ZERO.
+
+       77  VENDOR-NUMBER-FIELD         PIC Z(5).
+       77  PAGE-COUNT-FIELD            PIC ZZ9.
+       77  VENDOR-COUNT-FIELD          PIC Z(5).
+
        PROCEDURE DIVISION.
        PROGRAM-BEGIN.
 
            PERFORM OPENING-PROCEDURE.
-       
+
            MOVE "N" TO FILE-AT-END.
            PERFORM READ-NEXT-RECORD.
            IF FILE-AT-END = "Y"
@@ -47,6 +45,7 @@
                PERFORM DISPLAY-VENDOR-FIELDS
                    UNTIL FILE-AT-END = "Y".
 
+           PERFORM DISPLAY-REPORT-TOTAL.
            PERFORM CLOSING-PROCEDURE.
 
 
@@ -54,18 +53,44 @@
            STOP RUN.
 
        OPENING-PROCEDURE.
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD.
            OPEN I-O VENDOR-FILE.
-      
+
        CLOSING-PROCEDURE.
            CLOSE VENDOR-FILE.
 
        DISPLAY-VENDOR-FIELDS.
-           DISPLAY "NO: " VENDOR-NUMBER
-                   " NAME: " VENDOR-NAME.
+           IF LINE-COUNT >= LINES-PER-PAGE OR PAGE-COUNT = ZERO
+               PERFORM DISPLAY-PAGE-HEADING.
+           MOVE VENDOR-NUMBER TO VENDOR-NUMBER-FIELD.
+           DISPLAY VENDOR-NUMBER-FIELD " " VENDOR-NAME " "
+                   VENDOR-ADDRESS-1 " " VENDOR-CITY " "
+                   VENDOR-STATE " " VENDOR-ZIP " " VENDOR-PHONE.
+           ADD 1 TO LINE-COUNT.
+           IF VENDOR-ADDRESS-2 NOT = SPACE OR VENDOR-CONTACT NOT = SPACE
+               DISPLAY "       " VENDOR-ADDRESS-2 "  CONTACT: "
+                       VENDOR-CONTACT
+               ADD 1 TO LINE-COUNT.
+           ADD 1 TO VENDOR-COUNT.
 
            PERFORM READ-NEXT-RECORD.
 
+       DISPLAY-PAGE-HEADING.
+           ADD 1 TO PAGE-COUNT.
+           MOVE PAGE-COUNT TO PAGE-COUNT-FIELD.
+           DISPLAY " ".
+           DISPLAY "VENDOR LISTING - RUN DATE " RUN-DATE
+                   "   PAGE " PAGE-COUNT-FIELD.
+           DISPLAY "VENDOR  NAME                           "
+                   "ADDRESS                        CITY          "
+                   "       ST ZIP        PHONE".
+           MOVE ZERO TO LINE-COUNT.
+
+       DISPLAY-REPORT-TOTAL.
+           MOVE VENDOR-COUNT TO VENDOR-COUNT-FIELD.
+           DISPLAY " ".
+           DISPLAY "VENDORS LISTED: " VENDOR-COUNT-FIELD.
+
        READ-NEXT-RECORD.
            READ VENDOR-FILE NEXT RECORD
                AT END MOVE "Y" TO FILE-AT-END.
-
