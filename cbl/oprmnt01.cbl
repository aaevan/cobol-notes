@@ -0,0 +1,277 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OPRMNT01.
+      *------------------------------------------
+      * Add, change and inquire against
+      * OPERATOR-FILE - the sign-on file that
+      * VCHMNT01, VNDINQ01 and COBSHL03 check
+      * an operator ID against, and that the
+      * supervisor flag on DELETE-MODE and the
+      * vendor-delete program are read from.
+      *------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "sloper01.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "fdoper01.cbl".
+
+       WORKING-STORAGE SECTION.
+
+       77  MENU-PICK                    PIC 9.
+           88  MENU-PICK-IS-VALID       VALUES 0 THRU 3.
+
+       77  THE-MODE                     PIC X(7).
+       77  OPERATOR-RECORD-FOUND        PIC X.
+       77  ADD-ANOTHER                  PIC X.
+
+       77  ERROR-MESSAGE                PIC X(79) VALUE SPACE.
+
+           COPY "wscase01.cbl".
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-EXIT.
+           EXIT PROGRAM.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       OPENING-PROCEDURE.
+           OPEN I-O OPERATOR-FILE.
+
+       CLOSING-PROCEDURE.
+           CLOSE OPERATOR-FILE.
+
+       MAIN-PROCESS.
+           PERFORM GET-MENU-PICK.
+           PERFORM MAINTAIN-THE-FILE
+               UNTIL MENU-PICK = 0.
+
+      *------------------------------------------
+      * MENU
+      *------------------------------------------
+       GET-MENU-PICK.
+           PERFORM DISPLAY-THE-MENU.
+           PERFORM ACCEPT-MENU-PICK.
+           PERFORM RE-ACCEPT-MENU-PICK
+               UNTIL MENU-PICK-IS-VALID.
+
+       DISPLAY-THE-MENU.
+           DISPLAY " ".
+           DISPLAY "    PLEASE SELECT:".
+           DISPLAY " ".
+           DISPLAY "          1.  ADD AN OPERATOR".
+           DISPLAY "          2.  CHANGE AN OPERATOR".
+           DISPLAY "          3.  INQUIRE ON AN OPERATOR".
+           DISPLAY " ".
+           DISPLAY "          0.  EXIT".
+
+       ACCEPT-MENU-PICK.
+           DISPLAY "YOUR CHOICE (0-3)?".
+           ACCEPT MENU-PICK.
+
+       RE-ACCEPT-MENU-PICK.
+           DISPLAY "INVALID SELECTION - PLEASE RE-TRY.".
+           PERFORM ACCEPT-MENU-PICK.
+
+       MAINTAIN-THE-FILE.
+           PERFORM DO-THE-PICK.
+           PERFORM GET-MENU-PICK.
+
+       DO-THE-PICK.
+           IF MENU-PICK = 1
+               PERFORM ADD-MODE
+           ELSE
+           IF MENU-PICK = 2
+               PERFORM CHANGE-MODE
+           ELSE
+           IF MENU-PICK = 3
+               PERFORM INQUIRE-MODE.
+
+      *------------------------------------------
+      * ADD
+      *------------------------------------------
+       ADD-MODE.
+           MOVE "ADD" TO THE-MODE.
+           PERFORM GET-NEW-RECORD-KEY.
+           IF OPERATOR-ID NOT = SPACE
+               MOVE "Y" TO ADD-ANOTHER
+               PERFORM ADD-RECORDS
+                   UNTIL ADD-ANOTHER = "N".
+
+       GET-NEW-RECORD-KEY.
+           PERFORM ACCEPT-NEW-RECORD-KEY.
+           PERFORM RE-ACCEPT-NEW-RECORD-KEY
+               UNTIL OPERATOR-ID = SPACE OR
+                     OPERATOR-RECORD-FOUND = "N".
+
+       ACCEPT-NEW-RECORD-KEY.
+           PERFORM INIT-OPERATOR-RECORD.
+           DISPLAY "ENTER NEW OPERATOR ID (8 CHARACTERS)".
+           DISPLAY "ENTER BLANK TO CANCEL".
+           ACCEPT OPERATOR-ID.
+           INSPECT OPERATOR-ID
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+           IF OPERATOR-ID NOT = SPACE
+               PERFORM READ-OPERATOR-RECORD
+               IF OPERATOR-RECORD-FOUND = "Y"
+                   MOVE "OPERATOR ID ALREADY ON FILE"
+                     TO ERROR-MESSAGE.
+
+       RE-ACCEPT-NEW-RECORD-KEY.
+           DISPLAY ERROR-MESSAGE.
+           PERFORM ACCEPT-NEW-RECORD-KEY.
+
+       ADD-RECORDS.
+           PERFORM ENTER-OPERATOR-NAME.
+           PERFORM ENTER-OPERATOR-SUPERVISOR-FLAG.
+           PERFORM WRITE-OPERATOR-RECORD.
+           PERFORM GET-ADD-ANOTHER.
+
+       GET-ADD-ANOTHER.
+           PERFORM ACCEPT-ADD-ANOTHER.
+           PERFORM RE-ACCEPT-ADD-ANOTHER
+               UNTIL ADD-ANOTHER = "Y" OR "N".
+
+       ACCEPT-ADD-ANOTHER.
+           DISPLAY "ADD ANOTHER OPERATOR (Y/N)?".
+           ACCEPT ADD-ANOTHER.
+
+           INSPECT ADD-ANOTHER
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+
+           IF ADD-ANOTHER = "Y"
+               PERFORM GET-NEW-RECORD-KEY
+               IF OPERATOR-ID = SPACE
+                   MOVE "N" TO ADD-ANOTHER.
+
+       RE-ACCEPT-ADD-ANOTHER.
+           DISPLAY "YOU MUST ENTER YES OR NO".
+           PERFORM ACCEPT-ADD-ANOTHER.
+
+       INIT-OPERATOR-RECORD.
+           MOVE SPACE TO OPERATOR-ID.
+           MOVE SPACE TO OPERATOR-NAME.
+           MOVE SPACE TO OPERATOR-SUPERVISOR-FLAG.
+
+      *------------------------------------------
+      * Routines shared by Add and Change
+      *------------------------------------------
+       ENTER-OPERATOR-NAME.
+           PERFORM ACCEPT-OPERATOR-NAME.
+           PERFORM RE-ACCEPT-OPERATOR-NAME
+               UNTIL OPERATOR-NAME NOT = SPACE.
+
+       ACCEPT-OPERATOR-NAME.
+           DISPLAY "1. ENTER OPERATOR NAME".
+           ACCEPT OPERATOR-NAME.
+           INSPECT OPERATOR-NAME
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+
+       RE-ACCEPT-OPERATOR-NAME.
+           DISPLAY "AN OPERATOR NAME MUST BE ENTERED".
+           PERFORM ACCEPT-OPERATOR-NAME.
+
+       ENTER-OPERATOR-SUPERVISOR-FLAG.
+           PERFORM ACCEPT-OPERATOR-SUPERVISOR-FLAG.
+           PERFORM RE-ACCEPT-OPERATOR-SUPERVISOR-FLAG
+               UNTIL OPERATOR-SUPERVISOR-FLAG = "Y" OR "N".
+
+       ACCEPT-OPERATOR-SUPERVISOR-FLAG.
+           DISPLAY "2. IS THIS OPERATOR A SUPERVISOR (Y/N)?".
+           ACCEPT OPERATOR-SUPERVISOR-FLAG.
+           INSPECT OPERATOR-SUPERVISOR-FLAG
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+
+       RE-ACCEPT-OPERATOR-SUPERVISOR-FLAG.
+           DISPLAY "YOU MUST ENTER YES OR NO".
+           PERFORM ACCEPT-OPERATOR-SUPERVISOR-FLAG.
+
+      *------------------------------------------
+      * CHANGE
+      *------------------------------------------
+       CHANGE-MODE.
+           MOVE "CHANGE" TO THE-MODE.
+           PERFORM GET-EXISTING-RECORD.
+           PERFORM CHANGE-RECORDS
+               UNTIL OPERATOR-ID = SPACE.
+
+       CHANGE-RECORDS.
+           PERFORM ENTER-OPERATOR-NAME.
+           PERFORM ENTER-OPERATOR-SUPERVISOR-FLAG.
+           PERFORM REWRITE-OPERATOR-RECORD.
+           PERFORM GET-EXISTING-RECORD.
+
+      *------------------------------------------
+      * INQUIRE
+      *------------------------------------------
+       INQUIRE-MODE.
+           MOVE "INQUIRE" TO THE-MODE.
+           PERFORM GET-EXISTING-RECORD.
+           PERFORM INQUIRE-RECORDS
+               UNTIL OPERATOR-ID = SPACE.
+
+       INQUIRE-RECORDS.
+           PERFORM DISPLAY-OPERATOR-RECORD.
+           PERFORM GET-EXISTING-RECORD.
+
+       DISPLAY-OPERATOR-RECORD.
+           DISPLAY " ".
+           DISPLAY "   OPERATOR ID: " OPERATOR-ID.
+           DISPLAY "   OPERATOR NAME: " OPERATOR-NAME.
+           DISPLAY "   SUPERVISOR: " OPERATOR-SUPERVISOR-FLAG.
+
+      *------------------------------------------
+      * Routines shared by Change and Inquire
+      *------------------------------------------
+       GET-EXISTING-RECORD.
+           PERFORM ACCEPT-EXISTING-KEY.
+           PERFORM RE-ACCEPT-EXISTING-KEY
+               UNTIL OPERATOR-RECORD-FOUND = "Y" OR
+                     OPERATOR-ID = SPACE.
+
+       ACCEPT-EXISTING-KEY.
+           PERFORM INIT-OPERATOR-RECORD.
+           DISPLAY "ENTER OPERATOR ID TO " THE-MODE.
+           DISPLAY "ENTER BLANK TO EXIT".
+           ACCEPT OPERATOR-ID.
+           INSPECT OPERATOR-ID
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+           IF OPERATOR-ID NOT = SPACE
+               PERFORM READ-OPERATOR-RECORD.
+
+       RE-ACCEPT-EXISTING-KEY.
+           DISPLAY "RECORD NOT FOUND".
+           PERFORM ACCEPT-EXISTING-KEY.
+
+      *------------------------------------------
+      * File I-O Routines
+      *------------------------------------------
+       READ-OPERATOR-RECORD.
+           MOVE "Y" TO OPERATOR-RECORD-FOUND.
+           READ OPERATOR-FILE RECORD
+               INVALID KEY
+                  MOVE "N" TO OPERATOR-RECORD-FOUND.
+
+       WRITE-OPERATOR-RECORD.
+           WRITE OPERATOR-RECORD
+               INVALID KEY
+               DISPLAY "RECORD ALREADY ON FILE".
+
+       REWRITE-OPERATOR-RECORD.
+           REWRITE OPERATOR-RECORD
+               INVALID KEY
+               DISPLAY "ERROR REWRITING OPERATOR RECORD".
