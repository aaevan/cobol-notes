@@ -0,0 +1,139 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VNDSTFX01.
+      *--------------------------------
+      * One-time cleanup of VENDOR-STATE.
+      * Same read-next/fix/rewrite
+      * skeleton as VNDFIX01, but instead
+      * of blindly uppercasing the whole
+      * record this one upper-cases and
+      * strips stray periods out of just
+      * VENDOR-STATE, then checks the
+      * result against STATE-FILE.  A
+      * match gets rewritten; anything
+      * that still doesn't match (a full
+      * state name, a typo, a foreign
+      * province) is left untouched and
+      * listed on the exception report
+      * for a clerk to fix by hand.
+      *--------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "slvnd02.cbl".
+
+           COPY "slstate.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "fdvnd04.cbl".
+
+           COPY "fdstate.cbl".
+
+       WORKING-STORAGE SECTION.
+
+       77  VENDOR-AT-END         PIC X VALUE "N".
+       77  STATE-RECORD-FOUND    PIC X.
+
+       77  FIXED-COUNT           PIC 9(05) VALUE ZERO.
+       77  EXCEPTION-COUNT       PIC 9(05) VALUE ZERO.
+
+       77  VENDOR-NUMBER-FIELD   PIC Z(5).
+
+           COPY "wscase01.cbl".
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-EXIT.
+           EXIT PROGRAM.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       OPENING-PROCEDURE.
+           OPEN I-O VENDOR-FILE.
+           OPEN INPUT STATE-FILE.
+           PERFORM DISPLAY-REPORT-HEADING.
+
+       CLOSING-PROCEDURE.
+           PERFORM DISPLAY-REPORT-TOTALS.
+           CLOSE VENDOR-FILE.
+           CLOSE STATE-FILE.
+
+       MAIN-PROCESS.
+           PERFORM READ-NEXT-VENDOR-RECORD.
+           PERFORM FIX-VENDOR-RECORDS
+                   UNTIL VENDOR-AT-END = "Y".
+
+       FIX-VENDOR-RECORDS.
+           PERFORM NORMALIZE-VENDOR-STATE.
+           PERFORM CHECK-VENDOR-STATE-ON-FILE.
+           IF STATE-RECORD-FOUND = "Y"
+               PERFORM REWRITE-VENDOR-RECORD
+               ADD 1 TO FIXED-COUNT
+           ELSE
+               PERFORM DISPLAY-EXCEPTION-LINE
+               ADD 1 TO EXCEPTION-COUNT.
+           PERFORM READ-NEXT-VENDOR-RECORD.
+
+      *--------------------------------
+      * Upper-case VENDOR-STATE and
+      * turn any period into a space -
+      * "Ca.", "ca", and "CA" all end
+      * up as "CA" before the STATE-
+      * FILE lookup.  A value too far
+      * gone to standardize this way
+      * (a full name, a typo) is left
+      * exactly as found and reported.
+      *--------------------------------
+       NORMALIZE-VENDOR-STATE.
+           INSPECT VENDOR-STATE
+              CONVERTING LOWER-ALPHA
+              TO         UPPER-ALPHA.
+           INSPECT VENDOR-STATE
+              CONVERTING "."
+              TO         " ".
+
+       CHECK-VENDOR-STATE-ON-FILE.
+           MOVE VENDOR-STATE TO STATE-CODE.
+           MOVE "Y" TO STATE-RECORD-FOUND.
+           READ STATE-FILE RECORD
+               INVALID KEY
+                  MOVE "N" TO STATE-RECORD-FOUND.
+
+      *--------------------------------
+      * Report lines
+      *--------------------------------
+       DISPLAY-REPORT-HEADING.
+           DISPLAY " ".
+           DISPLAY "VENDOR-STATE CLEANUP - EXCEPTIONS".
+           DISPLAY " ".
+
+       DISPLAY-EXCEPTION-LINE.
+           MOVE VENDOR-NUMBER TO VENDOR-NUMBER-FIELD.
+           DISPLAY "*** VENDOR " VENDOR-NUMBER-FIELD
+                   "  STATE '" VENDOR-STATE
+                   "'  NOT ON STATE FILE ***".
+
+       DISPLAY-REPORT-TOTALS.
+           DISPLAY " ".
+           DISPLAY "VENDORS STANDARDIZED: " FIXED-COUNT.
+           DISPLAY "VENDORS NEEDING HAND REPAIR: " EXCEPTION-COUNT.
+
+      *--------------------------------
+      * File I-O Routines
+      *--------------------------------
+       READ-NEXT-VENDOR-RECORD.
+           MOVE "N" TO VENDOR-AT-END.
+           READ VENDOR-FILE NEXT RECORD
+               AT END MOVE "Y" TO VENDOR-AT-END.
+
+       REWRITE-VENDOR-RECORD.
+           REWRITE VENDOR-RECORD
+               INVALID KEY
+               DISPLAY "ERROR REWRITING VENDOR RECORD".
