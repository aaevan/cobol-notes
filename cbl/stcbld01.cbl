@@ -1,8 +1,14 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. STCBLLD01.
-      *---------------------------------------------------------
-      *Create an empty state code file.
-      *---------------------------------------------------------
+      *------------------------------------------
+      * One-time build of STATE-FILE.  Creates
+      * the file and loads the 50 states plus
+      * the District of Columbia.  Later
+      * maintenance (add, change, inquire) is
+      * done by STCMNT01 - this program is not
+      * meant to be re-run against a file that
+      * is already in service.
+      *------------------------------------------
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -16,11 +22,94 @@
 
        WORKING-STORAGE SECTION.
 
+       77  LOAD-INDEX                   PIC 99.
+       77  LOADED-COUNT                 PIC 9(03) VALUE ZERO.
+       77  LOADED-COUNT-FIELD           PIC ZZ9.
+
+      *------------------------------------------
+      * The standard 50 states plus DC, held as
+      * a table so the load is table-driven
+      * rather than a string of WRITE statements.
+      *------------------------------------------
+       01  STATE-TABLE-DATA.
+           05 FILLER PIC X(22) VALUE "ALALABAMA             ".
+           05 FILLER PIC X(22) VALUE "AKALASKA              ".
+           05 FILLER PIC X(22) VALUE "AZARIZONA             ".
+           05 FILLER PIC X(22) VALUE "ARARKANSAS            ".
+           05 FILLER PIC X(22) VALUE "CACALIFORNIA          ".
+           05 FILLER PIC X(22) VALUE "COCOLORADO            ".
+           05 FILLER PIC X(22) VALUE "CTCONNECTICUT         ".
+           05 FILLER PIC X(22) VALUE "DEDELAWARE            ".
+           05 FILLER PIC X(22) VALUE "FLFLORIDA             ".
+           05 FILLER PIC X(22) VALUE "GAGEORGIA             ".
+           05 FILLER PIC X(22) VALUE "HIHAWAII              ".
+           05 FILLER PIC X(22) VALUE "IDIDAHO               ".
+           05 FILLER PIC X(22) VALUE "ILILLINOIS            ".
+           05 FILLER PIC X(22) VALUE "ININDIANA             ".
+           05 FILLER PIC X(22) VALUE "IAIOWA                ".
+           05 FILLER PIC X(22) VALUE "KSKANSAS              ".
+           05 FILLER PIC X(22) VALUE "KYKENTUCKY            ".
+           05 FILLER PIC X(22) VALUE "LALOUISIANA           ".
+           05 FILLER PIC X(22) VALUE "MEMAINE               ".
+           05 FILLER PIC X(22) VALUE "MDMARYLAND            ".
+           05 FILLER PIC X(22) VALUE "MAMASSACHUSETTS       ".
+           05 FILLER PIC X(22) VALUE "MIMICHIGAN            ".
+           05 FILLER PIC X(22) VALUE "MNMINNESOTA           ".
+           05 FILLER PIC X(22) VALUE "MSMISSISSIPPI         ".
+           05 FILLER PIC X(22) VALUE "MOMISSOURI            ".
+           05 FILLER PIC X(22) VALUE "MTMONTANA             ".
+           05 FILLER PIC X(22) VALUE "NENEBRASKA            ".
+           05 FILLER PIC X(22) VALUE "NVNEVADA              ".
+           05 FILLER PIC X(22) VALUE "NHNEW HAMPSHIRE       ".
+           05 FILLER PIC X(22) VALUE "NJNEW JERSEY          ".
+           05 FILLER PIC X(22) VALUE "NMNEW MEXICO          ".
+           05 FILLER PIC X(22) VALUE "NYNEW YORK            ".
+           05 FILLER PIC X(22) VALUE "NCNORTH CAROLINA      ".
+           05 FILLER PIC X(22) VALUE "NDNORTH DAKOTA        ".
+           05 FILLER PIC X(22) VALUE "OHOHIO                ".
+           05 FILLER PIC X(22) VALUE "OKOKLAHOMA            ".
+           05 FILLER PIC X(22) VALUE "OROREGON              ".
+           05 FILLER PIC X(22) VALUE "PAPENNSYLVANIA        ".
+           05 FILLER PIC X(22) VALUE "RIRHODE ISLAND        ".
+           05 FILLER PIC X(22) VALUE "SCSOUTH CAROLINA      ".
+           05 FILLER PIC X(22) VALUE "SDSOUTH DAKOTA        ".
+           05 FILLER PIC X(22) VALUE "TNTENNESSEE           ".
+           05 FILLER PIC X(22) VALUE "TXTEXAS               ".
+           05 FILLER PIC X(22) VALUE "UTUTAH                ".
+           05 FILLER PIC X(22) VALUE "VTVERMONT             ".
+           05 FILLER PIC X(22) VALUE "VAVIRGINIA            ".
+           05 FILLER PIC X(22) VALUE "WAWASHINGTON          ".
+           05 FILLER PIC X(22) VALUE "WVWEST VIRGINIA       ".
+           05 FILLER PIC X(22) VALUE "WIWISCONSIN           ".
+           05 FILLER PIC X(22) VALUE "WYWYOMING             ".
+           05 FILLER PIC X(22) VALUE "DCDISTRICT OF COLUMBIA".
+
+       01  STATE-TABLE REDEFINES STATE-TABLE-DATA.
+           05 STATE-TABLE-ENTRY OCCURS 51 TIMES.
+               10 ST-CODE                PIC X(02).
+               10 ST-NAME                PIC X(20).
+
        PROCEDURE DIVISION.
        PROGRAM-BEGIN.
            OPEN OUTPUT STATE-FILE.
+           PERFORM LOAD-ONE-STATE
+               VARYING LOAD-INDEX FROM 1 BY 1
+               UNTIL LOAD-INDEX > 51.
            CLOSE STATE-FILE.
+           PERFORM DISPLAY-LOAD-TOTAL.
+
+       PROGRAM-EXIT.
+           EXIT PROGRAM.
 
        PROGRAM-DONE.
            STOP RUN.
 
+       LOAD-ONE-STATE.
+           MOVE ST-CODE(LOAD-INDEX) TO STATE-CODE.
+           MOVE ST-NAME(LOAD-INDEX) TO STATE-NAME.
+           WRITE STATE-RECORD.
+           ADD 1 TO LOADED-COUNT.
+
+       DISPLAY-LOAD-TOTAL.
+           MOVE LOADED-COUNT TO LOADED-COUNT-FIELD.
+           DISPLAY "STATES LOADED: " LOADED-COUNT-FIELD.
