@@ -11,39 +11,43 @@
        FILE SECTION.
       
        WORKING-STORAGE SECTION.
-      
-           COPY "wsdate.cbl".
-      
+
+           COPY "wsdate01.cbl".
+
        PROCEDURE DIVISION.
        PROGRAM-BEGIN.
            PERFORM OPENING-PROCEDURE.
            PERFORM MAIN-PROCESS.
            PERFORM CLOSING-PROCEDURE.
-      
+
        PROGRAM-EXIT.
            EXIT PROGRAM.
-      
+
        PROGRAM-DONE.
            STOP RUN.
-      
+
        OPENING-PROCEDURE.
-      
+           MOVE "Y" TO ZERO-DATE-IS-OK.
+           MOVE "ENTER A DATE (MM/DD/CCYY OR MM/DD/YY), BLANK TO EXIT"
+               TO DATE-PROMPT.
+           MOVE "NOT A VALID CALENDAR DATE - TRY AGAIN"
+               TO DATE-ERROR-MESSAGE.
+
        CLOSING-PROCEDURE.
-      
+
        MAIN-PROCESS.
            PERFORM GET-A-DATE.
            PERFORM DISPLAY-AND-GET-DATE
-               UNTIL DATE-MMDDCCYY = ZEROES.
-      
-           COPY "pldate.cbl".
-      
+               UNTIL DATE-CCYYMMDD = ZEROES.
+
+           COPY "pldate01.cbl".
+
        DISPLAY-AND-GET-DATE.
            PERFORM DISPLAY-A-DATE.
            PERFORM GET-A-DATE.
-      
+
        DISPLAY-A-DATE.
-           MOVE DATE-MMDDCCYY TO DATE-ENTRY-FIELD.
-           DISPLAY "FORMATTED DATE IS " DATE-ENTRY-FIELD.
-           DISPLAY "DATE-MMDDCCYY IS " DATE-MMDDCCYY.
+           PERFORM FORMAT-THE-DATE.
+           DISPLAY "FORMATTED DATE IS " FORMATTED-DATE.
            DISPLAY "DATE-CCYYMMDD IS " DATE-CCYYMMDD.
       
