@@ -9,17 +9,21 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
-           COPY "slvnd01.cbl".
+           COPY "slvnd02.cbl".
 
        DATA DIVISION.
        FILE SECTION.
 
-           COPY "fdvnd03.cbl".
+           COPY "fdvnd04.cbl".
 
        WORKING-STORAGE SECTION.
 
        77  VENDOR-AT-END         PIC X VALUE "N".
 
+       77  VENDOR-RECORD-BEFORE  PIC X(370).
+       77  FIXED-RECORD-COUNT    PIC 9(05) VALUE ZERO.
+       77  VENDOR-NUMBER-FIELD   PIC Z(5).
+
            COPY "wscase01.cbl".
 
        PROCEDURE DIVISION.
@@ -28,6 +32,9 @@
            PERFORM MAIN-PROCESS.
            PERFORM CLOSING-PROCEDURE.
 
+       PROGRAM-EXIT.
+           EXIT PROGRAM.
+
        PROGRAM-DONE.
            STOP RUN.
 
@@ -41,26 +48,37 @@
            PERFORM READ-NEXT-VENDOR-RECORD.
            PERFORM FIX-VENDOR-RECORDS
                    UNTIL VENDOR-AT-END = "Y".
+           PERFORM DISPLAY-FIX-SUMMARY.
 
        FIX-VENDOR-RECORDS.
+           MOVE VENDOR-RECORD TO VENDOR-RECORD-BEFORE.
            INSPECT VENDOR-RECORD
               CONVERTING LOWER-ALPHA
               TO         UPPER-ALPHA.
-           PERFORM REWRITE-VENDOR-RECORD.
-      
+           IF VENDOR-RECORD NOT = VENDOR-RECORD-BEFORE
+               PERFORM REWRITE-VENDOR-RECORD
+               ADD 1 TO FIXED-RECORD-COUNT
+               MOVE VENDOR-NUMBER TO VENDOR-NUMBER-FIELD
+               DISPLAY "FIXED VENDOR-NUMBER: " VENDOR-NUMBER-FIELD.
+
            PERFORM READ-NEXT-VENDOR-RECORD.
+
+      *------------------------------------------
+      * End-of-job summary - how many records
+      * actually had lowercase text corrected.
+      * The vendor numbers were already listed
+      * above as each one was fixed.
+      *------------------------------------------
+       DISPLAY-FIX-SUMMARY.
+           DISPLAY " ".
+           DISPLAY "VENDOR CASE-REPAIR SWEEP COMPLETE".
+           DISPLAY "RECORDS FIXED: " FIXED-RECORD-COUNT.
       
        READ-NEXT-VENDOR-RECORD.
            MOVE "N" TO VENDOR-AT-END.
            READ VENDOR-FILE NEXT RECORD
                AT END MOVE "Y" TO VENDOR-AT-END.
-      
-      *or  READ VENDOR-FILE NEXT RECORD WITH LOCK
-      *        AT END MOVE "Y" TO VENDOR-AT-END.
-      
-      *or  READ VENDOR-FILE NEXT RECORD WITH HOLD
-      *        AT END MOVE "Y" TO VENDOR-AT-END.
-      
+
        REWRITE-VENDOR-RECORD.
            REWRITE VENDOR-RECORD
                INVALID KEY
