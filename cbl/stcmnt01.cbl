@@ -0,0 +1,257 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STCMNT01.
+      *------------------------------------------
+      * Add, change and inquire against
+      * STATE-FILE.  STCBLD01 loads the initial
+      * 50 states plus DC when the file is
+      * first built - this program is for the
+      * odd territory or name correction that
+      * comes up afterward.
+      *------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "slstate.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "fdstate.cbl".
+
+       WORKING-STORAGE SECTION.
+
+       77  MENU-PICK                    PIC 9.
+           88  MENU-PICK-IS-VALID       VALUES 0 THRU 3.
+
+       77  THE-MODE                     PIC X(7).
+       77  STATE-RECORD-FOUND           PIC X.
+       77  ADD-ANOTHER                  PIC X.
+
+       77  ERROR-MESSAGE                PIC X(79) VALUE SPACE.
+
+           COPY "wscase01.cbl".
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-EXIT.
+           EXIT PROGRAM.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       OPENING-PROCEDURE.
+           OPEN I-O STATE-FILE.
+
+       CLOSING-PROCEDURE.
+           CLOSE STATE-FILE.
+
+       MAIN-PROCESS.
+           PERFORM GET-MENU-PICK.
+           PERFORM MAINTAIN-THE-FILE
+               UNTIL MENU-PICK = 0.
+
+      *------------------------------------------
+      * MENU
+      *------------------------------------------
+       GET-MENU-PICK.
+           PERFORM DISPLAY-THE-MENU.
+           PERFORM ACCEPT-MENU-PICK.
+           PERFORM RE-ACCEPT-MENU-PICK
+               UNTIL MENU-PICK-IS-VALID.
+
+       DISPLAY-THE-MENU.
+           DISPLAY " ".
+           DISPLAY "    PLEASE SELECT:".
+           DISPLAY " ".
+           DISPLAY "          1.  ADD A STATE".
+           DISPLAY "          2.  CHANGE A STATE".
+           DISPLAY "          3.  INQUIRE ON A STATE".
+           DISPLAY " ".
+           DISPLAY "          0.  EXIT".
+
+       ACCEPT-MENU-PICK.
+           DISPLAY "YOUR CHOICE (0-3)?".
+           ACCEPT MENU-PICK.
+
+       RE-ACCEPT-MENU-PICK.
+           DISPLAY "INVALID SELECTION - PLEASE RE-TRY.".
+           PERFORM ACCEPT-MENU-PICK.
+
+       MAINTAIN-THE-FILE.
+           PERFORM DO-THE-PICK.
+           PERFORM GET-MENU-PICK.
+
+       DO-THE-PICK.
+           IF MENU-PICK = 1
+               PERFORM ADD-MODE
+           ELSE
+           IF MENU-PICK = 2
+               PERFORM CHANGE-MODE
+           ELSE
+           IF MENU-PICK = 3
+               PERFORM INQUIRE-MODE.
+
+      *------------------------------------------
+      * ADD
+      *------------------------------------------
+       ADD-MODE.
+           MOVE "ADD" TO THE-MODE.
+           PERFORM GET-NEW-RECORD-KEY.
+           IF STATE-CODE NOT = SPACE
+               MOVE "Y" TO ADD-ANOTHER
+               PERFORM ADD-RECORDS
+                   UNTIL ADD-ANOTHER = "N".
+
+       GET-NEW-RECORD-KEY.
+           PERFORM ACCEPT-NEW-RECORD-KEY.
+           PERFORM RE-ACCEPT-NEW-RECORD-KEY
+               UNTIL STATE-CODE = SPACE OR
+                     STATE-RECORD-FOUND = "N".
+
+       ACCEPT-NEW-RECORD-KEY.
+           PERFORM INIT-STATE-RECORD.
+           DISPLAY "ENTER NEW STATE CODE (2 CHARACTERS)".
+           DISPLAY "ENTER BLANK TO CANCEL".
+           ACCEPT STATE-CODE.
+           INSPECT STATE-CODE
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+           IF STATE-CODE NOT = SPACE
+               PERFORM READ-STATE-RECORD
+               IF STATE-RECORD-FOUND = "Y"
+                   MOVE "STATE CODE ALREADY ON FILE"
+                     TO ERROR-MESSAGE.
+
+       RE-ACCEPT-NEW-RECORD-KEY.
+           DISPLAY ERROR-MESSAGE.
+           PERFORM ACCEPT-NEW-RECORD-KEY.
+
+       ADD-RECORDS.
+           PERFORM ENTER-STATE-NAME.
+           PERFORM WRITE-STATE-RECORD.
+           PERFORM GET-ADD-ANOTHER.
+
+       GET-ADD-ANOTHER.
+           PERFORM ACCEPT-ADD-ANOTHER.
+           PERFORM RE-ACCEPT-ADD-ANOTHER
+               UNTIL ADD-ANOTHER = "Y" OR "N".
+
+       ACCEPT-ADD-ANOTHER.
+           DISPLAY "ADD ANOTHER STATE (Y/N)?".
+           ACCEPT ADD-ANOTHER.
+
+           INSPECT ADD-ANOTHER
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+
+           IF ADD-ANOTHER = "Y"
+               PERFORM GET-NEW-RECORD-KEY
+               IF STATE-CODE = SPACE
+                   MOVE "N" TO ADD-ANOTHER.
+
+       RE-ACCEPT-ADD-ANOTHER.
+           DISPLAY "YOU MUST ENTER YES OR NO".
+           PERFORM ACCEPT-ADD-ANOTHER.
+
+       INIT-STATE-RECORD.
+           MOVE SPACE TO STATE-CODE.
+           MOVE SPACE TO STATE-NAME.
+
+      *------------------------------------------
+      * Routines shared by Add and Change
+      *------------------------------------------
+       ENTER-STATE-NAME.
+           PERFORM ACCEPT-STATE-NAME.
+           PERFORM RE-ACCEPT-STATE-NAME
+               UNTIL STATE-NAME NOT = SPACE.
+
+       ACCEPT-STATE-NAME.
+           DISPLAY "1. ENTER STATE NAME".
+           ACCEPT STATE-NAME.
+           INSPECT STATE-NAME
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+
+       RE-ACCEPT-STATE-NAME.
+           DISPLAY "A STATE NAME MUST BE ENTERED".
+           PERFORM ACCEPT-STATE-NAME.
+
+      *------------------------------------------
+      * CHANGE
+      *------------------------------------------
+       CHANGE-MODE.
+           MOVE "CHANGE" TO THE-MODE.
+           PERFORM GET-EXISTING-RECORD.
+           PERFORM CHANGE-RECORDS
+               UNTIL STATE-CODE = SPACE.
+
+       CHANGE-RECORDS.
+           PERFORM ENTER-STATE-NAME.
+           PERFORM REWRITE-STATE-RECORD.
+           PERFORM GET-EXISTING-RECORD.
+
+      *------------------------------------------
+      * INQUIRE
+      *------------------------------------------
+       INQUIRE-MODE.
+           MOVE "INQUIRE" TO THE-MODE.
+           PERFORM GET-EXISTING-RECORD.
+           PERFORM INQUIRE-RECORDS
+               UNTIL STATE-CODE = SPACE.
+
+       INQUIRE-RECORDS.
+           PERFORM DISPLAY-STATE-RECORD.
+           PERFORM GET-EXISTING-RECORD.
+
+       DISPLAY-STATE-RECORD.
+           DISPLAY " ".
+           DISPLAY "   STATE CODE: " STATE-CODE.
+           DISPLAY "   STATE NAME: " STATE-NAME.
+
+      *------------------------------------------
+      * Routines shared by Change and Inquire
+      *------------------------------------------
+       GET-EXISTING-RECORD.
+           PERFORM ACCEPT-EXISTING-KEY.
+           PERFORM RE-ACCEPT-EXISTING-KEY
+               UNTIL STATE-RECORD-FOUND = "Y" OR
+                     STATE-CODE = SPACE.
+
+       ACCEPT-EXISTING-KEY.
+           PERFORM INIT-STATE-RECORD.
+           DISPLAY "ENTER STATE CODE TO " THE-MODE.
+           DISPLAY "ENTER BLANK TO EXIT".
+           ACCEPT STATE-CODE.
+           INSPECT STATE-CODE
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+           IF STATE-CODE NOT = SPACE
+               PERFORM READ-STATE-RECORD.
+
+       RE-ACCEPT-EXISTING-KEY.
+           DISPLAY "RECORD NOT FOUND".
+           PERFORM ACCEPT-EXISTING-KEY.
+
+      *------------------------------------------
+      * File I-O Routines
+      *------------------------------------------
+       READ-STATE-RECORD.
+           MOVE "Y" TO STATE-RECORD-FOUND.
+           READ STATE-FILE RECORD
+               INVALID KEY
+                  MOVE "N" TO STATE-RECORD-FOUND.
+
+       WRITE-STATE-RECORD.
+           WRITE STATE-RECORD
+               INVALID KEY
+               DISPLAY "RECORD ALREADY ON FILE".
+
+       REWRITE-STATE-RECORD.
+           REWRITE STATE-RECORD
+               INVALID KEY
+               DISPLAY "ERROR REWRITING STATE RECORD".
