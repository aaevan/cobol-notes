@@ -6,13 +6,21 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           
-           COPY "slvnd01.cbl".
+
+           COPY "slvnd02.cbl".
+
+           COPY "slvouch.cbl".
+
+           COPY "sloper01.cbl".
 
        DATA DIVISION.
        FILE SECTION.
 
-           COPY "fdvnd02.cbl".
+           COPY "fdvnd04.cbl".
+
+           COPY "fdvouch.cbl".
+
+           COPY "fdoper01.cbl".
 
        WORKING-STORAGE SECTION.
 
@@ -22,17 +30,59 @@
 
        77  VENDOR-NUMBER-FIELD PIC Z(5).
 
+       77  VENDOR-HAS-VOUCHERS  PIC X.
+       77  VOUCHER-SCAN-AT-END  PIC X.
+       77  DELETE-OVERRIDE      PIC X(8).
+       77  OPERATOR-RECORD-FOUND PIC X.
+
+           COPY "wscase01.cbl".
+
        PROCEDURE DIVISION.
        PROGRAM-BEGIN.
            OPEN I-O VENDOR-FILE.
+           OPEN INPUT VOUCHER-FILE.
+           OPEN INPUT OPERATOR-FILE.
+           PERFORM SIGN-ON-OPERATOR.
            PERFORM GET-VENDOR-RECORD.
            PERFORM DELETE-RECORDS
                UNTIL VENDOR-NUMBER = ZEROES.
            CLOSE VENDOR-FILE.
+           CLOSE VOUCHER-FILE.
+           CLOSE OPERATOR-FILE.
+
+       PROGRAM-EXIT.
+           EXIT PROGRAM.
 
        PROGRAM-DONE.
            STOP RUN.
 
+      *------------------------------------------
+      * Sign-on - the operator ID must be on
+      * file in OPERATOR-FILE before this
+      * program will let anyone in, since only
+      * a supervisor is allowed to delete a
+      * vendor record.
+      *------------------------------------------
+       SIGN-ON-OPERATOR.
+           PERFORM ACCEPT-OPERATOR-ID.
+           PERFORM RE-ACCEPT-OPERATOR-ID
+               UNTIL OPERATOR-RECORD-FOUND = "Y".
+
+       ACCEPT-OPERATOR-ID.
+           DISPLAY "ENTER YOUR OPERATOR ID".
+           ACCEPT OPERATOR-ID.
+           INSPECT OPERATOR-ID
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+           MOVE "Y" TO OPERATOR-RECORD-FOUND.
+           READ OPERATOR-FILE RECORD
+               INVALID KEY
+                   MOVE "N" TO OPERATOR-RECORD-FOUND.
+
+       RE-ACCEPT-OPERATOR-ID.
+           DISPLAY "OPERATOR ID NOT ON FILE".
+           PERFORM ACCEPT-OPERATOR-ID.
+
       *------------------------------------------
       * TO GET A VENDOR RECORD, ASK FOR
       * VENDOR NUMBER. AND THEN TRY TO
@@ -72,16 +122,60 @@
 
        DELETE-RECORDS.
            PERFORM DISPLAY-ALL-FIELDS.
-           MOVE "X" TO OK-TO-DELETE.
-
-           PERFORM ASK-TO-DELETE
-               UNTIL OK-TO-DELETE = "Y" OR "N".
-
-           IF OK-TO-DELETE = "Y"
-               PERFORM DELETE-VENDOR-RECORD.
+           IF NOT OPERATOR-IS-SUPERVISOR
+               DISPLAY "ONLY A SUPERVISOR MAY DELETE A VENDOR"
+           ELSE
+               PERFORM CHECK-VENDOR-VOUCHERS
+               MOVE "X" TO OK-TO-DELETE
+
+               IF VENDOR-HAS-VOUCHERS = "Y"
+                   PERFORM ASK-TO-OVERRIDE-DELETE
+               ELSE
+                   PERFORM ASK-TO-DELETE
+                       UNTIL OK-TO-DELETE = "Y" OR "N"
+               END-IF
+
+               IF OK-TO-DELETE = "Y"
+                   PERFORM DELETE-VENDOR-RECORD
+               END-IF
+           END-IF.
 
            PERFORM GET-VENDOR-RECORD.
 
+      *------------------------------------------
+      * Deleting a vendor out from under its
+      * own vouchers orphans VOUCHER-VENDOR on
+      * every one of them, so look for any
+      * voucher - paid or still open - that
+      * references this vendor number before
+      * the delete is allowed to proceed.
+      *------------------------------------------
+       CHECK-VENDOR-VOUCHERS.
+           MOVE "N" TO VENDOR-HAS-VOUCHERS.
+           MOVE VENDOR-NUMBER TO VOUCHER-VENDOR.
+           MOVE "N" TO VOUCHER-SCAN-AT-END.
+           START VOUCHER-FILE KEY IS NOT LESS THAN VOUCHER-VENDOR
+               INVALID KEY MOVE "Y" TO VOUCHER-SCAN-AT-END.
+           IF VOUCHER-SCAN-AT-END = "N"
+               READ VOUCHER-FILE NEXT RECORD
+                   AT END MOVE "Y" TO VOUCHER-SCAN-AT-END.
+           IF VOUCHER-SCAN-AT-END = "N" AND
+              VOUCHER-VENDOR = VENDOR-NUMBER
+               MOVE "Y" TO VENDOR-HAS-VOUCHERS.
+
+       ASK-TO-OVERRIDE-DELETE.
+           DISPLAY "THIS VENDOR STILL HAS VOUCHERS ON FILE".
+           DISPLAY "DELETE IS BLOCKED - TYPE OVERRIDE TO DELETE ANYWAY".
+           DISPLAY "OR PRESS ENTER TO CANCEL".
+           ACCEPT DELETE-OVERRIDE.
+           INSPECT DELETE-OVERRIDE
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+           IF DELETE-OVERRIDE = "OVERRIDE"
+               MOVE "Y" TO OK-TO-DELETE
+           ELSE
+               MOVE "N" TO OK-TO-DELETE.
+
       *------------------------------------------
       * DISPLAY ALL FIELDS WITH BLANK
       * LINES ABOVE AND BELOW.
