@@ -0,0 +1,24 @@
+      *----------------------------------
+      * FDGLPOST.CBL
+      * GL-POST-RECORD layout.  One line
+      * per GL-distribution entry on a
+      * voucher paid in a check run - a
+      * voucher with no distribution coded
+      * posts a single line for the whole
+      * amount against GLP-ACCOUNT ZEROES,
+      * so every dollar paid in the run is
+      * still represented on the file.
+      * GLP-AMOUNT carries the same sign
+      * VOUCHER-GL-AMOUNT/VOUCHER-AMOUNT
+      * already does - positive is a debit
+      * to the account, negative (a vendor
+      * credit memo) is a credit.
+      *----------------------------------
+       FD  GL-POST-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  GL-POST-RECORD.
+           05 GLP-RUN-DATE          PIC 9(08).
+           05 GLP-ACCOUNT           PIC 9(06).
+           05 GLP-AMOUNT            PIC S9(6)V99.
+           05 GLP-VOUCHER-NUMBER    PIC 9(07).
+           05 GLP-CHECK-NO          PIC 9(06).
