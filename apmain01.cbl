@@ -0,0 +1,84 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. APMAIN01.
+      *------------------------------------------
+      * Top-level menu for the AP system.  Calls
+      * each of the separate vendor and voucher
+      * programs as a subprogram so a clerk can
+      * find every function from one screen
+      * instead of memorizing program IDs.
+      *------------------------------------------
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       77  MENU-PICK                    PIC 9.
+           88  MENU-PICK-IS-VALID       VALUES 0 THRU 6.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM MAIN-PROCESS.
+
+       PROGRAM-EXIT.
+           EXIT PROGRAM.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       MAIN-PROCESS.
+           PERFORM GET-MENU-PICK.
+           PERFORM RUN-THE-SYSTEM
+               UNTIL MENU-PICK = 0.
+
+      *------------------------------------------
+      * MENU
+      *------------------------------------------
+       GET-MENU-PICK.
+           PERFORM DISPLAY-THE-MENU.
+           PERFORM ACCEPT-MENU-PICK.
+           PERFORM RE-ACCEPT-MENU-PICK
+               UNTIL MENU-PICK-IS-VALID.
+
+       DISPLAY-THE-MENU.
+           DISPLAY " ".
+           DISPLAY "    ACCOUNTS PAYABLE - PLEASE SELECT:".
+           DISPLAY " ".
+           DISPLAY "          1.  VENDOR INQUIRY".
+           DISPLAY "          2.  VENDOR DELETE".
+           DISPLAY "          3.  VENDOR CASE-REPAIR SWEEP".
+           DISPLAY "          4.  VOUCHER MAINTENANCE".
+           DISPLAY "          5.  VOUCHER PAYMENT SELECTION".
+           DISPLAY "          6.  BUILD THE STATE FILE".
+           DISPLAY " ".
+           DISPLAY "          0.  EXIT".
+
+       ACCEPT-MENU-PICK.
+           DISPLAY "YOUR CHOICE (0-6)?".
+           ACCEPT MENU-PICK.
+
+       RE-ACCEPT-MENU-PICK.
+           DISPLAY "INVALID SELECTION - PLEASE RE-TRY.".
+           PERFORM ACCEPT-MENU-PICK.
+
+       RUN-THE-SYSTEM.
+           PERFORM DO-THE-PICK.
+           PERFORM GET-MENU-PICK.
+
+       DO-THE-PICK.
+           IF MENU-PICK = 1
+               CALL "VNDINQ01"
+           ELSE
+           IF MENU-PICK = 2
+               CALL "COBSHL03"
+           ELSE
+           IF MENU-PICK = 3
+               CALL "VNDFIX01"
+           ELSE
+           IF MENU-PICK = 4
+               CALL "VCHMNT01"
+           ELSE
+           IF MENU-PICK = 5
+               CALL "VCHPIC01"
+           ELSE
+           IF MENU-PICK = 6
+               CALL "STCBLLD01".
