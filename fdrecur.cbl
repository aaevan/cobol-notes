@@ -0,0 +1,23 @@
+      *----------------------------------
+      * FDRECUR.CBL
+      * RECURRING-VOUCHER-RECORD layout.
+      * One template per fixed monthly
+      * bill (rent and the like) - RCVMNT01
+      * maintains these, RCVGEN01 reads
+      * them once a month and pre-stages
+      * a real VOUCHER-RECORD from each
+      * one still RCV-ACTIVE that hasn't
+      * already been generated this month.
+      *----------------------------------
+       FD  RECURRING-VOUCHER-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  RECURRING-VOUCHER-RECORD.
+           05 RCV-TEMPLATE-CODE        PIC 9(03).
+           05 RCV-VENDOR                PIC 9(05).
+           05 RCV-INVOICE-PATTERN       PIC X(08).
+           05 RCV-FOR                   PIC X(30).
+           05 RCV-AMOUNT                PIC S9(6)V99.
+           05 RCV-DUE-DAY               PIC 9(02).
+           05 RCV-DEDUCTIBLE            PIC X(01).
+           05 RCV-ACTIVE                PIC X(01).
+           05 RCV-LAST-GENERATED        PIC 9(08).
