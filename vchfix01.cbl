@@ -0,0 +1,86 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VCHFIX01.
+      *--------------------------------
+      * Repairs any lowercase errors in
+      * the voucher file by converting the
+      * the whole record to uppercase.
+      *--------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "slvouch.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "fdvouch.cbl".
+
+       WORKING-STORAGE SECTION.
+
+       77  VOUCHER-AT-END         PIC X VALUE "N".
+
+       77  VOUCHER-RECORD-BEFORE  PIC X(351).
+       77  FIXED-RECORD-COUNT     PIC 9(05) VALUE ZERO.
+       77  VOUCHER-NUMBER-FIELD   PIC Z(7).
+
+           COPY "wscase01.cbl".
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-EXIT.
+           EXIT PROGRAM.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       OPENING-PROCEDURE.
+           OPEN I-O VOUCHER-FILE.
+
+       CLOSING-PROCEDURE.
+           CLOSE VOUCHER-FILE.
+
+       MAIN-PROCESS.
+           PERFORM READ-NEXT-VOUCHER-RECORD.
+           PERFORM FIX-VOUCHER-RECORDS
+                   UNTIL VOUCHER-AT-END = "Y".
+           PERFORM DISPLAY-FIX-SUMMARY.
+
+       FIX-VOUCHER-RECORDS.
+           MOVE VOUCHER-RECORD TO VOUCHER-RECORD-BEFORE.
+           INSPECT VOUCHER-RECORD
+              CONVERTING LOWER-ALPHA
+              TO         UPPER-ALPHA.
+           IF VOUCHER-RECORD NOT = VOUCHER-RECORD-BEFORE
+               PERFORM REWRITE-VOUCHER-RECORD
+               ADD 1 TO FIXED-RECORD-COUNT
+               MOVE VOUCHER-NUMBER TO VOUCHER-NUMBER-FIELD
+               DISPLAY "FIXED VOUCHER-NUMBER: " VOUCHER-NUMBER-FIELD.
+
+           PERFORM READ-NEXT-VOUCHER-RECORD.
+
+      *------------------------------------------
+      * End-of-job summary - how many records
+      * actually had lowercase text corrected.
+      * The voucher numbers were already listed
+      * above as each one was fixed.
+      *------------------------------------------
+       DISPLAY-FIX-SUMMARY.
+           DISPLAY " ".
+           DISPLAY "VOUCHER CASE-REPAIR SWEEP COMPLETE".
+           DISPLAY "RECORDS FIXED: " FIXED-RECORD-COUNT.
+
+       READ-NEXT-VOUCHER-RECORD.
+           MOVE "N" TO VOUCHER-AT-END.
+           READ VOUCHER-FILE NEXT RECORD
+               AT END MOVE "Y" TO VOUCHER-AT-END.
+
+       REWRITE-VOUCHER-RECORD.
+           REWRITE VOUCHER-RECORD
+               INVALID KEY
+               DISPLAY "ERROR REWRITING VOUCHER RECORD".
+
