@@ -0,0 +1,67 @@
+      *----------------------------------
+      * WSDATE01.CBL
+      * Working storage for the shared
+      * date entry/edit routine.  The
+      * calling program sets DATE-PROMPT,
+      * DATE-ERROR-MESSAGE and
+      * ZERO-DATE-IS-OK, then PERFORMs
+      * GET-A-DATE (in PLDATE01.CBL) and
+      * picks up the result in
+      * DATE-CCYYMMDD.
+      *
+      * DATE-ENTRY-CCYY accepts either a
+      * 4 digit year (CCYY) or, left-
+      * justified with the last two
+      * positions left blank, a 2 digit
+      * year (YY) - GET-A-DATE applies a
+      * sliding century window to a 2
+      * digit year: 00-49 is taken as
+      * 2000-2049, 50-99 as 1950-1999.
+      * Either way the day entered must
+      * be a real day of that month
+      * (leap years included) or GET-A-
+      * DATE re-prompts with DATE-ERROR-
+      * MESSAGE instead of accepting it.
+      *----------------------------------
+       01  DATE-ENTRY-FIELD.
+           05 DATE-ENTRY-MM            PIC X(02).
+           05 DATE-ENTRY-SLASH-1       PIC X(01).
+           05 DATE-ENTRY-DD            PIC X(02).
+           05 DATE-ENTRY-SLASH-2       PIC X(01).
+           05 DATE-ENTRY-CCYY          PIC X(04).
+           05 DATE-ENTRY-YY REDEFINES DATE-ENTRY-CCYY.
+              10 DATE-ENTRY-YY-DIGITS  PIC X(02).
+              10 DATE-ENTRY-YY-FILLER  PIC X(02).
+
+       77  DATE-PROMPT                 PIC X(40).
+       77  DATE-ERROR-MESSAGE          PIC X(40).
+       77  ZERO-DATE-IS-OK             PIC X(01).
+       77  DATE-IS-VALID               PIC X(01).
+       77  DATE-IS-LEAP-YEAR           PIC X(01).
+       77  DATE-MAX-DAY-FOR-MONTH      PIC 9(02).
+       77  DATE-ENTRY-YY-NUMERIC       PIC 9(02).
+       77  DATE-LEAP-YEAR-QUOTIENT     PIC 9(04).
+       77  DATE-LEAP-YEAR-REMAINDER    PIC 9(02).
+
+       01  DAYS-IN-MONTH-WORDS.
+           05 FILLER                  PIC 9(02) VALUE 31.
+           05 FILLER                  PIC 9(02) VALUE 28.
+           05 FILLER                  PIC 9(02) VALUE 31.
+           05 FILLER                  PIC 9(02) VALUE 30.
+           05 FILLER                  PIC 9(02) VALUE 31.
+           05 FILLER                  PIC 9(02) VALUE 30.
+           05 FILLER                  PIC 9(02) VALUE 31.
+           05 FILLER                  PIC 9(02) VALUE 31.
+           05 FILLER                  PIC 9(02) VALUE 30.
+           05 FILLER                  PIC 9(02) VALUE 31.
+           05 FILLER                  PIC 9(02) VALUE 30.
+           05 FILLER                  PIC 9(02) VALUE 31.
+       01  DAYS-IN-MONTH-TABLE REDEFINES DAYS-IN-MONTH-WORDS.
+           05 DAYS-IN-MONTH            PIC 9(02) OCCURS 12 TIMES.
+
+       01  DATE-CCYYMMDD.
+           05 DATE-CCYYMMDD-CCYY       PIC 9(04).
+           05 DATE-CCYYMMDD-MM         PIC 9(02).
+           05 DATE-CCYYMMDD-DD         PIC 9(02).
+
+       77  FORMATTED-DATE              PIC X(10).
