@@ -0,0 +1,12 @@
+      *----------------------------------
+      * FDREMIT.CBL
+      * REMIT-EMAIL-RECORD layout.  Plain
+      * text lines a mail-send process
+      * reads: a TO: line addressed to
+      * the vendor's e-mail, then one
+      * line per voucher paid, then a
+      * blank line separating vendors.
+      *----------------------------------
+       FD  REMIT-EMAIL-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  REMIT-EMAIL-RECORD             PIC X(80).
