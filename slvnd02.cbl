@@ -0,0 +1,14 @@
+      *----------------------------------
+      * SLVND02.CBL
+      * File-control for VENDOR-FILE.
+      * Used by the voucher maintenance,
+      * payment-selection and vendor
+      * maintenance programs.
+      *----------------------------------
+           SELECT VENDOR-FILE
+               ASSIGN TO "vendor"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS VENDOR-NUMBER
+               ALTERNATE RECORD KEY IS VENDOR-NAME
+                   WITH DUPLICATES
+               ACCESS MODE IS DYNAMIC.
