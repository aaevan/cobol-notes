@@ -0,0 +1,12 @@
+      *----------------------------------
+      * SLBNKCLR.CBL
+      * File-control for the bank-
+      * provided cleared-check file read
+      * by CHKREC01.  Line sequential,
+      * input only - this file comes
+      * from the bank, nothing on our
+      * side ever writes to it.
+      *----------------------------------
+           SELECT BANK-CLEARED-FILE
+               ASSIGN TO "bnkclear"
+               ORGANIZATION IS LINE SEQUENTIAL.
