@@ -0,0 +1,19 @@
+000100*--------------------------------
+000200* FDOVND01.CBL
+000300* OLD-VENDOR-RECORD layout for the
+000400* prior vendor master, assigned to
+000500* "ovendor" via SLOVND01.  Single
+000600* address line, no contact name,
+000700* narrower zip and phone than the
+000800* current VENDOR-RECORD.
+000900*--------------------------------
+001000 FD  OLD-VENDOR-FILE
+001100     LABEL RECORDS ARE STANDARD.
+001200 01  OLD-VENDOR-RECORD.
+001300     05 OLD-VENDOR-NUMBER        PIC 9(05).
+001400     05 OLD-VENDOR-NAME          PIC X(30).
+001500     05 OLD-VENDOR-ADDRESS       PIC X(30).
+001600     05 OLD-VENDOR-CITY          PIC X(20).
+001700     05 OLD-VENDOR-STATE         PIC X(02).
+001800     05 OLD-VENDOR-ZIP           PIC X(09).
+001900     05 OLD-VENDOR-PHONE         PIC X(10).
