@@ -0,0 +1,16 @@
+000100*--------------------------------
+000200* SLOVCH01.CBL
+000300* File-control for OLD-VOUCHER-
+000400* FILE, the prior five-digit-
+000500* numbered voucher master,
+000600* assigned to "ovoucher".
+000700*--------------------------------
+000800     SELECT OLD-VOUCHER-FILE
+000900         ASSIGN TO "ovoucher"
+001000         ORGANIZATION IS INDEXED
+001100         RECORD KEY IS OLD-VOUCHER-NUMBER
+001200         ALTERNATE RECORD KEY IS OLD-VOUCHER-VENDOR
+001300             WITH DUPLICATES
+001400         ALTERNATE RECORD KEY IS OLD-VOUCHER-CHECK-NO
+001500             WITH DUPLICATES
+001600         ACCESS MODE IS DYNAMIC.
