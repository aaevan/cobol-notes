@@ -0,0 +1,494 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CHKRUN01.
+      *------------------------------------------
+      * The check run.  Scans VOUCHER-FILE for
+      * every voucher that has been selected for
+      * payment (VOUCHER-SELECTED = "Y") and still
+      * has a balance outstanding (VOUCHER-PAID-
+      * AMOUNT not equal to VOUCHER-AMOUNT), cuts
+      * a check number for it, pays the balance
+      * (a vendor credit memo carries a negative
+      * VOUCHER-AMOUNT, so its balance nets against
+      * the check total the same way), stamps the
+      * paid date/amount and adds a VOUCHER-
+      * PAYMENT-HISTORY entry, then rewrites the
+      * voucher.  A check register is displayed
+      * listing every check issued in the run.
+      * Check numbers come from CONTROL-LAST-CHECK
+      * on the CONTROL-FILE.
+      *------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "slvnd02.cbl".
+
+           COPY "slvouch.cbl".
+
+           COPY "slcontrl.cbl".
+
+           COPY "slnacha.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "fdvnd04.cbl".
+
+           COPY "fdvouch.cbl".
+
+           COPY "fdcontrl.cbl".
+
+           COPY "fdnacha.cbl".
+
+       WORKING-STORAGE SECTION.
+
+       77  VOUCHER-AT-END              PIC X(01).
+       77  VENDOR-RECORD-FOUND         PIC X(01).
+       77  CONTROL-RECORD-FOUND        PIC X(01).
+
+       77  RUN-DATE                    PIC 9(08).
+
+       77  CHECK-COUNT                 PIC 9(05) VALUE ZERO.
+       77  REGISTER-TOTAL              PIC S9(08)V99 VALUE ZERO.
+       77  NO-W9-COUNT                 PIC 9(05) VALUE ZERO.
+
+       77  VOUCHER-BALANCE-DUE         PIC S9(6)V99.
+       77  VOUCHER-HAS-REQUIRED-W9     PIC X(01).
+
+       77  IN-DISCOUNT-PERIOD          PIC X(01).
+       77  VOUCHER-DISCOUNT-DATE       PIC 9(08).
+       77  VOUCHER-DISCOUNT-AMOUNT     PIC S9(6)V99.
+
+       77  VOUCHER-NUMBER-FIELD        PIC Z(7).
+       77  VOUCHER-CHECK-NO-FIELD      PIC Z(6).
+       77  VOUCHER-AMOUNT-FIELD        PIC ZZZ,ZZ9.99-.
+       77  REGISTER-TOTAL-FIELD        PIC ZZZ,ZZZ,ZZ9.99-.
+
+      *------------------------------------------
+      * ACH / NACHA direct-deposit file.  The
+      * origin identifiers below are this
+      * company's own ACH origination set-up -
+      * placeholders here the same way CHKPRT01
+      * carries placeholder MICR numbers, until
+      * a real bank set-up file exists.
+      *------------------------------------------
+       77  ACH-ORIGIN-ROUTING           PIC X(09) VALUE "091000019".
+       77  ACH-ORIGIN-ID                PIC X(10) VALUE "1091000019".
+       77  ACH-DESTINATION-ID           PIC X(10) VALUE "0000000000".
+       77  ACH-COMPANY-NAME             PIC X(16) VALUE
+               "OUR COMPANY INC".
+       77  ACH-COMPANY-ID                PIC X(10) VALUE
+               "1091000019".
+
+       77  ACH-COUNT                    PIC 9(05) VALUE ZERO.
+       77  ACH-TOTAL                    PIC S9(08)V99 VALUE ZERO.
+
+       77  ACH-ENTRY-COUNT               PIC 9(06) VALUE ZERO.
+       77  ACH-ENTRY-HASH                PIC 9(10) VALUE ZERO.
+       77  ACH-CREDIT-TOTAL               PIC 9(10)V99 VALUE ZERO.
+       77  ACH-AMOUNT-IN-CENTS            PIC 9(10).
+       77  ACH-VENDOR-ROUTING-FIELD       PIC X(09).
+       77  ACH-RECEIVING-DFI-NUM           PIC 9(08).
+       77  ACH-SEQUENCE-FIELD             PIC 9(07) VALUE ZERO.
+       77  ACH-SEQUENCE-FIELD-X           PIC X(07).
+       77  ACH-COUNT-FIELD                PIC 9(06).
+       77  ACH-COUNT-FIELD-X               PIC X(06).
+       77  ACH-COUNT-FIELD-8               PIC 9(08).
+       77  ACH-COUNT-FIELD-8-X             PIC X(08).
+       77  ACH-HASH-FIELD-X                PIC X(10).
+       77  ACH-CREDIT-TOTAL-FIELD-X        PIC X(12).
+       77  ACH-TOTAL-RECORDS               PIC 9(06).
+       77  ACH-BLOCK-COUNT                 PIC 9(06).
+       77  ACH-BLOCK-COUNT-X                PIC X(06).
+
+       01  NACHA-FILE-HEADER-RECORD.
+           05 NFH-RECORD-TYPE          PIC X(01) VALUE "1".
+           05 NFH-PRIORITY-CODE        PIC X(02) VALUE "01".
+           05 NFH-IMMEDIATE-DEST       PIC X(10).
+           05 NFH-IMMEDIATE-ORIGIN     PIC X(10).
+           05 NFH-FILE-DATE            PIC X(06).
+           05 NFH-FILE-TIME            PIC X(04) VALUE "0000".
+           05 NFH-FILE-ID-MODIFIER     PIC X(01) VALUE "A".
+           05 NFH-RECORD-SIZE          PIC X(03) VALUE "094".
+           05 NFH-BLOCKING-FACTOR      PIC X(02) VALUE "10".
+           05 NFH-FORMAT-CODE          PIC X(01) VALUE "1".
+           05 NFH-DEST-NAME            PIC X(23) VALUE SPACE.
+           05 NFH-ORIGIN-NAME          PIC X(23).
+           05 NFH-REFERENCE-CODE       PIC X(08) VALUE SPACE.
+
+       01  NACHA-BATCH-HEADER-RECORD.
+           05 NBH-RECORD-TYPE          PIC X(01) VALUE "5".
+           05 NBH-SERVICE-CLASS        PIC X(03) VALUE "220".
+           05 NBH-COMPANY-NAME         PIC X(16).
+           05 NBH-COMPANY-DISC-DATA    PIC X(20) VALUE SPACE.
+           05 NBH-COMPANY-ID           PIC X(10).
+           05 NBH-STD-ENTRY-CLASS      PIC X(03) VALUE "PPD".
+           05 NBH-ENTRY-DESCRIPTION    PIC X(10) VALUE "VENDOR PAY".
+           05 NBH-DESCRIPTIVE-DATE     PIC X(06) VALUE SPACE.
+           05 NBH-EFFECTIVE-DATE       PIC X(06).
+           05 NBH-SETTLEMENT-DATE      PIC X(03) VALUE SPACE.
+           05 NBH-ORIGINATOR-STATUS    PIC X(01) VALUE "1".
+           05 NBH-ORIGINATING-DFI      PIC X(08).
+           05 NBH-BATCH-NUMBER         PIC X(07) VALUE "0000001".
+
+       01  NACHA-ENTRY-DETAIL-RECORD.
+           05 NED-RECORD-TYPE          PIC X(01) VALUE "6".
+           05 NED-TRANSACTION-CODE     PIC X(02).
+           05 NED-RECEIVING-DFI        PIC X(08).
+           05 NED-CHECK-DIGIT          PIC X(01).
+           05 NED-DFI-ACCOUNT-NUMBER   PIC X(17).
+           05 NED-AMOUNT                PIC X(10).
+           05 NED-INDIVIDUAL-ID         PIC X(15).
+           05 NED-INDIVIDUAL-NAME       PIC X(22).
+           05 NED-DISCRETIONARY-DATA    PIC X(02) VALUE SPACE.
+           05 NED-ADDENDA-INDICATOR     PIC X(01) VALUE "0".
+           05 NED-TRACE-NUMBER          PIC X(15).
+
+       01  NACHA-BATCH-CONTROL-RECORD.
+           05 NBC-RECORD-TYPE          PIC X(01) VALUE "8".
+           05 NBC-SERVICE-CLASS        PIC X(03) VALUE "220".
+           05 NBC-ENTRY-COUNT           PIC X(06).
+           05 NBC-ENTRY-HASH            PIC X(10).
+           05 NBC-TOTAL-DEBIT           PIC X(12) VALUE
+               "000000000000".
+           05 NBC-TOTAL-CREDIT          PIC X(12).
+           05 NBC-COMPANY-ID             PIC X(10).
+           05 NBC-MESSAGE-AUTH-CODE      PIC X(19) VALUE SPACE.
+           05 NBC-RESERVED               PIC X(06) VALUE SPACE.
+           05 NBC-ORIGINATING-DFI        PIC X(08).
+           05 NBC-BATCH-NUMBER           PIC X(07) VALUE "0000001".
+
+       01  NACHA-FILE-CONTROL-RECORD.
+           05 NFC-RECORD-TYPE           PIC X(01) VALUE "9".
+           05 NFC-BATCH-COUNT            PIC X(06) VALUE "000001".
+           05 NFC-BLOCK-COUNT            PIC X(06).
+           05 NFC-ENTRY-COUNT            PIC X(08).
+           05 NFC-ENTRY-HASH             PIC X(10).
+           05 NFC-TOTAL-DEBIT            PIC X(12) VALUE
+               "000000000000".
+           05 NFC-TOTAL-CREDIT           PIC X(12).
+           05 NFC-RESERVED                PIC X(39) VALUE SPACE.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       OPENING-PROCEDURE.
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+           OPEN I-O VOUCHER-FILE.
+           OPEN I-O VENDOR-FILE.
+           OPEN I-O CONTROL-FILE.
+           OPEN OUTPUT NACHA-FILE.
+           PERFORM WRITE-NACHA-FILE-HEADER.
+           PERFORM WRITE-NACHA-BATCH-HEADER.
+           PERFORM DISPLAY-REGISTER-HEADING.
+
+       CLOSING-PROCEDURE.
+           PERFORM WRITE-NACHA-BATCH-CONTROL.
+           PERFORM WRITE-NACHA-FILE-CONTROL.
+           PERFORM DISPLAY-REGISTER-TOTAL.
+           CLOSE VOUCHER-FILE.
+           CLOSE VENDOR-FILE.
+           CLOSE CONTROL-FILE.
+           CLOSE NACHA-FILE.
+
+       MAIN-PROCESS.
+           PERFORM READ-NEXT-VOUCHER-RECORD.
+           PERFORM PROCESS-VOUCHERS
+               UNTIL VOUCHER-AT-END = "Y".
+
+      *------------------------------------------
+      * Pay every selected, unpaid voucher.
+      *------------------------------------------
+       PROCESS-VOUCHERS.
+           IF VOUCHER-SELECTED = "Y" AND
+              VOUCHER-PAID-AMOUNT NOT = VOUCHER-AMOUNT
+               PERFORM CHECK-W9-REQUIREMENT
+               IF VOUCHER-HAS-REQUIRED-W9 = "Y"
+                   PERFORM PAY-THE-VOUCHER
+               ELSE
+                   PERFORM DISPLAY-NO-W9-EXCEPTION
+                   ADD 1 TO NO-W9-COUNT.
+           PERFORM READ-NEXT-VOUCHER-RECORD.
+
+      *------------------------------------------
+      * A 1099-eligible vendor with no signed
+      * W-9 on file does not get paid in this
+      * run - VNDMNT01 is where that gets fixed.
+      *------------------------------------------
+       CHECK-W9-REQUIREMENT.
+           MOVE "Y" TO VOUCHER-HAS-REQUIRED-W9.
+           MOVE VOUCHER-VENDOR TO VENDOR-NUMBER.
+           PERFORM READ-VENDOR-RECORD.
+           IF VENDOR-RECORD-FOUND = "Y" AND
+              VENDOR-1099-FLAG = "Y" AND
+              VENDOR-W9-RECEIVED NOT = "Y"
+               MOVE "N" TO VOUCHER-HAS-REQUIRED-W9.
+
+       DISPLAY-NO-W9-EXCEPTION.
+           MOVE VOUCHER-NUMBER TO VOUCHER-NUMBER-FIELD.
+           DISPLAY "*** VOUCHER " VOUCHER-NUMBER-FIELD
+                   "  VENDOR " VOUCHER-VENDOR
+                   "  NOT PAID - 1099 VENDOR HAS NO W-9 ON FILE ***".
+
+      *------------------------------------------
+      * A vendor set up for ACH gets its payment
+      * branched into the NACHA file instead of
+      * a printed check - CHKPRT01 never sees
+      * these, since they never get a check
+      * number.
+      *------------------------------------------
+       PAY-THE-VOUCHER.
+           COMPUTE VOUCHER-BALANCE-DUE =
+                   VOUCHER-AMOUNT - VOUCHER-PAID-AMOUNT.
+           PERFORM CHECK-DISCOUNT-PERIOD.
+           IF IN-DISCOUNT-PERIOD = "Y" AND VOUCHER-BALANCE-DUE > ZERO
+               COMPUTE VOUCHER-DISCOUNT-AMOUNT =
+                   VOUCHER-AMOUNT * VENDOR-TERMS-DISC-PCT / 100
+               SUBTRACT VOUCHER-DISCOUNT-AMOUNT FROM
+                   VOUCHER-BALANCE-DUE
+               SUBTRACT VOUCHER-DISCOUNT-AMOUNT FROM
+                   VOUCHER-AMOUNT
+           END-IF.
+      *--------------------------------------------
+      * A credit memo's balance is negative - the
+      * NACHA batch/file control totals below are
+      * unsigned, so a negative ACH entry would
+      * corrupt them and send a real credit out the
+      * door the wrong direction.  Net a credit
+      * memo through a paper check instead, the
+      * same way it already nets for a vendor who
+      * isn't set up for ACH at all.
+      *--------------------------------------------
+           IF VENDOR-PAYMENT-METHOD = "A" AND
+              VOUCHER-BALANCE-DUE NOT < ZERO
+               PERFORM PAY-BY-ACH
+           ELSE
+               PERFORM PAY-BY-CHECK.
+           MOVE RUN-DATE           TO VOUCHER-PAID-DATE.
+           MOVE VOUCHER-BALANCE-DUE TO VOUCHER-LAST-PAYMENT-AMOUNT.
+           ADD VOUCHER-BALANCE-DUE TO VOUCHER-PAID-AMOUNT.
+           IF VOUCHER-PAID-AMOUNT = VOUCHER-AMOUNT
+               MOVE "N" TO VOUCHER-SELECTED.
+           PERFORM RECORD-PAYMENT-HISTORY.
+           PERFORM REWRITE-VOUCHER-RECORD.
+           ADD VOUCHER-BALANCE-DUE TO REGISTER-TOTAL.
+           PERFORM DISPLAY-REGISTER-LINE.
+
+      *------------------------------------------
+      * Early-pay discount.  VENDOR-TERMS-DISC-
+      * DAYS is counted from VOUCHER-DATE (the
+      * invoice date), not VOUCHER-DUE - that is
+      * the discount window a vendor's terms
+      * actually describe.  VENDOR-RECORD is
+      * already positioned on this voucher's
+      * vendor by CHECK-W9-REQUIREMENT above.
+      *------------------------------------------
+       CHECK-DISCOUNT-PERIOD.
+           MOVE "N" TO IN-DISCOUNT-PERIOD.
+           IF VENDOR-TERMS-DISC-PCT NOT = ZEROES
+               COMPUTE VOUCHER-DISCOUNT-DATE =
+                   FUNCTION DATE-OF-INTEGER(
+                   FUNCTION INTEGER-OF-DATE(VOUCHER-DATE) +
+                   VENDOR-TERMS-DISC-DAYS)
+               IF RUN-DATE NOT > VOUCHER-DISCOUNT-DATE
+                   MOVE "Y" TO IN-DISCOUNT-PERIOD.
+
+       PAY-BY-CHECK.
+           PERFORM RETRIEVE-NEXT-CHECK-NUMBER.
+           ADD 1 TO CHECK-COUNT.
+
+      *------------------------------------------
+      * An ACH entry never comes back through a
+      * bank check-clearing file the way a paper
+      * check does (CHKREC01 matches bank records
+      * against VOUCHER-PAYMENT-CHECK-NO, and an
+      * ACH payment never gets a check number), so
+      * there is no later event that would ever
+      * set VOUCHER-CLEARED for it.  Treat the ACH
+      * transmission itself as settlement and mark
+      * it cleared now, or it would sit in
+      * VOUCHER-FILE forever, never eligible for
+      * VCHARC01's archive.
+      *------------------------------------------
+       PAY-BY-ACH.
+           MOVE ZEROES TO VOUCHER-CHECK-NO.
+           PERFORM WRITE-NACHA-ENTRY-DETAIL.
+           ADD 1 TO ACH-COUNT.
+           ADD VOUCHER-BALANCE-DUE TO ACH-TOTAL.
+           MOVE "Y"      TO VOUCHER-CLEARED.
+           MOVE RUN-DATE TO VOUCHER-CLEARED-DATE.
+
+      *------------------------------------------
+      * Add one entry to the payment-history
+      * group.  A voucher cannot take more
+      * payments than the table holds - once
+      * full, the latest check still updates
+      * the running totals above, it just has
+      * no further history detail recorded.
+      *------------------------------------------
+       RECORD-PAYMENT-HISTORY.
+           IF VOUCHER-PAYMENT-COUNT < 5
+               ADD 1 TO VOUCHER-PAYMENT-COUNT
+               MOVE VOUCHER-PAID-DATE TO
+                   VOUCHER-PAYMENT-DATE (VOUCHER-PAYMENT-COUNT)
+               MOVE VOUCHER-BALANCE-DUE TO
+                   VOUCHER-PAYMENT-AMOUNT (VOUCHER-PAYMENT-COUNT)
+               MOVE VOUCHER-CHECK-NO TO
+                   VOUCHER-PAYMENT-CHECK-NO (VOUCHER-PAYMENT-COUNT).
+
+       RETRIEVE-NEXT-CHECK-NUMBER.
+           PERFORM READ-CONTROL-RECORD.
+           ADD 1 TO CONTROL-LAST-CHECK.
+           MOVE CONTROL-LAST-CHECK TO VOUCHER-CHECK-NO.
+           PERFORM REWRITE-CONTROL-RECORD.
+
+      *------------------------------------------
+      * Check register
+      *------------------------------------------
+       DISPLAY-REGISTER-HEADING.
+           DISPLAY " ".
+           DISPLAY "CHECK REGISTER - RUN DATE " RUN-DATE.
+           DISPLAY " ".
+           DISPLAY "CHECK   VOUCHER  VENDOR                          "
+                   "INVOICE          AMOUNT".
+
+       DISPLAY-REGISTER-LINE.
+           PERFORM GET-VOUCHER-VENDOR-NAME.
+           MOVE VOUCHER-NUMBER      TO VOUCHER-NUMBER-FIELD.
+           MOVE VOUCHER-BALANCE-DUE TO VOUCHER-AMOUNT-FIELD.
+           IF VOUCHER-CHECK-NO = ZEROES
+               DISPLAY "   ACH " VOUCHER-NUMBER-FIELD
+                       "   " VENDOR-NAME " " VOUCHER-INVOICE
+                       " " VOUCHER-AMOUNT-FIELD
+           ELSE
+               MOVE VOUCHER-CHECK-NO TO VOUCHER-CHECK-NO-FIELD
+               DISPLAY VOUCHER-CHECK-NO-FIELD " " VOUCHER-NUMBER-FIELD
+                       "   " VENDOR-NAME " " VOUCHER-INVOICE
+                       " " VOUCHER-AMOUNT-FIELD.
+
+       DISPLAY-REGISTER-TOTAL.
+           MOVE REGISTER-TOTAL TO REGISTER-TOTAL-FIELD.
+           DISPLAY " ".
+           DISPLAY "CHECKS ISSUED: " CHECK-COUNT.
+           DISPLAY "ACH PAYMENTS:  " ACH-COUNT.
+           DISPLAY "TOTAL PAID:    " REGISTER-TOTAL-FIELD.
+           DISPLAY "NOT PAID - NO W-9 ON FILE: " NO-W9-COUNT.
+
+       GET-VOUCHER-VENDOR-NAME.
+           MOVE VOUCHER-VENDOR TO VENDOR-NUMBER.
+           PERFORM READ-VENDOR-RECORD.
+           IF VENDOR-RECORD-FOUND = "N"
+               MOVE "**Not found**" TO VENDOR-NAME.
+
+      *------------------------------------------
+      * NACHA direct-deposit file
+      *------------------------------------------
+       WRITE-NACHA-FILE-HEADER.
+           MOVE ACH-DESTINATION-ID TO NFH-IMMEDIATE-DEST.
+           MOVE ACH-ORIGIN-ID      TO NFH-IMMEDIATE-ORIGIN.
+           MOVE RUN-DATE (3:6)     TO NFH-FILE-DATE.
+           MOVE ACH-COMPANY-NAME   TO NFH-ORIGIN-NAME.
+           MOVE NACHA-FILE-HEADER-RECORD TO NACHA-RECORD.
+           WRITE NACHA-RECORD.
+
+       WRITE-NACHA-BATCH-HEADER.
+           MOVE ACH-COMPANY-NAME    TO NBH-COMPANY-NAME.
+           MOVE ACH-COMPANY-ID      TO NBH-COMPANY-ID.
+           MOVE RUN-DATE (3:6)      TO NBH-EFFECTIVE-DATE.
+           MOVE ACH-ORIGIN-ROUTING (1:8) TO NBH-ORIGINATING-DFI.
+           MOVE NACHA-BATCH-HEADER-RECORD TO NACHA-RECORD.
+           WRITE NACHA-RECORD.
+
+      *------------------------------------------
+      * One entry per ACH-paid voucher.  The
+      * receiving DFI identification is the
+      * vendor's routing number less its own
+      * check digit (the 9th, right-most digit).
+      *------------------------------------------
+       WRITE-NACHA-ENTRY-DETAIL.
+           ADD 1 TO ACH-SEQUENCE-FIELD.
+           MOVE VENDOR-BANK-ROUTING TO ACH-VENDOR-ROUTING-FIELD.
+           IF VENDOR-BANK-ACCOUNT-TYPE = "S"
+               MOVE "32" TO NED-TRANSACTION-CODE
+           ELSE
+               MOVE "22" TO NED-TRANSACTION-CODE.
+           MOVE ACH-VENDOR-ROUTING-FIELD (1:8) TO NED-RECEIVING-DFI.
+           MOVE ACH-VENDOR-ROUTING-FIELD (9:1) TO NED-CHECK-DIGIT.
+           MOVE VENDOR-BANK-ACCOUNT TO NED-DFI-ACCOUNT-NUMBER.
+           COMPUTE ACH-AMOUNT-IN-CENTS = VOUCHER-BALANCE-DUE * 100.
+           MOVE ACH-AMOUNT-IN-CENTS TO NED-AMOUNT.
+           MOVE VOUCHER-VENDOR      TO NED-INDIVIDUAL-ID.
+           MOVE VENDOR-NAME         TO NED-INDIVIDUAL-NAME.
+           MOVE ACH-SEQUENCE-FIELD  TO ACH-SEQUENCE-FIELD-X.
+           STRING ACH-ORIGIN-ROUTING (1:8) DELIMITED BY SIZE
+                  ACH-SEQUENCE-FIELD-X     DELIMITED BY SIZE
+                  INTO NED-TRACE-NUMBER.
+           MOVE NACHA-ENTRY-DETAIL-RECORD TO NACHA-RECORD.
+           WRITE NACHA-RECORD.
+           ADD 1                TO ACH-ENTRY-COUNT.
+           MOVE ACH-VENDOR-ROUTING-FIELD (1:8) TO ACH-RECEIVING-DFI-NUM.
+           ADD ACH-RECEIVING-DFI-NUM TO ACH-ENTRY-HASH.
+           ADD VOUCHER-BALANCE-DUE TO ACH-CREDIT-TOTAL.
+
+       WRITE-NACHA-BATCH-CONTROL.
+           MOVE ACH-ENTRY-COUNT    TO ACH-COUNT-FIELD-X.
+           MOVE ACH-COUNT-FIELD-X  TO NBC-ENTRY-COUNT.
+           MOVE ACH-ENTRY-HASH     TO ACH-HASH-FIELD-X.
+           MOVE ACH-HASH-FIELD-X   TO NBC-ENTRY-HASH.
+           MOVE ACH-CREDIT-TOTAL   TO ACH-CREDIT-TOTAL-FIELD-X.
+           MOVE ACH-CREDIT-TOTAL-FIELD-X TO NBC-TOTAL-CREDIT.
+           MOVE ACH-COMPANY-ID     TO NBC-COMPANY-ID.
+           MOVE ACH-ORIGIN-ROUTING (1:8) TO NBC-ORIGINATING-DFI.
+           MOVE NACHA-BATCH-CONTROL-RECORD TO NACHA-RECORD.
+           WRITE NACHA-RECORD.
+
+       WRITE-NACHA-FILE-CONTROL.
+           MOVE ACH-ENTRY-COUNT    TO ACH-COUNT-FIELD-8.
+           MOVE ACH-COUNT-FIELD-8  TO ACH-COUNT-FIELD-8-X.
+           MOVE ACH-COUNT-FIELD-8-X TO NFC-ENTRY-COUNT.
+           MOVE ACH-HASH-FIELD-X   TO NFC-ENTRY-HASH.
+           MOVE ACH-CREDIT-TOTAL-FIELD-X TO NFC-TOTAL-CREDIT.
+           COMPUTE ACH-TOTAL-RECORDS = ACH-ENTRY-COUNT + 4.
+           COMPUTE ACH-BLOCK-COUNT = (ACH-TOTAL-RECORDS + 9) / 10.
+           MOVE ACH-BLOCK-COUNT     TO ACH-BLOCK-COUNT-X.
+           MOVE ACH-BLOCK-COUNT-X   TO NFC-BLOCK-COUNT.
+           MOVE NACHA-FILE-CONTROL-RECORD TO NACHA-RECORD.
+           WRITE NACHA-RECORD.
+
+      *------------------------------------------
+      * File I-O Routines
+      *------------------------------------------
+       READ-NEXT-VOUCHER-RECORD.
+           MOVE "N" TO VOUCHER-AT-END.
+           READ VOUCHER-FILE NEXT RECORD
+               AT END MOVE "Y" TO VOUCHER-AT-END.
+
+       REWRITE-VOUCHER-RECORD.
+           REWRITE VOUCHER-RECORD
+               INVALID KEY
+               DISPLAY "ERROR REWRITING VOUCHER RECORD".
+
+       READ-VENDOR-RECORD.
+           MOVE "Y" TO VENDOR-RECORD-FOUND.
+           READ VENDOR-FILE RECORD
+               INVALID KEY
+                  MOVE "N" TO VENDOR-RECORD-FOUND.
+
+       READ-CONTROL-RECORD.
+           MOVE 1   TO CONTROL-KEY.
+           MOVE "Y" TO CONTROL-RECORD-FOUND.
+           READ CONTROL-FILE RECORD
+               INVALID KEY
+                  MOVE "N" TO CONTROL-RECORD-FOUND
+                  DISPLAY "CONTROL FILE IS INVALID".
+
+       REWRITE-CONTROL-RECORD.
+           REWRITE CONTROL-RECORD
+               INVALID KEY
+               DISPLAY "ERROR REWRITING CONTROL RECORD".
