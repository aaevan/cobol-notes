@@ -0,0 +1,41 @@
+      *----------------------------------
+      * FDVCHHIST.CBL
+      * VOUCHER-HISTORY-RECORD layout.
+      * Field-for-field the same as
+      * VOUCHER-RECORD in FDVOUCH.CBL, so
+      * VCHARC01 can archive a voucher
+      * with a single group MOVE before
+      * deleting it from VOUCHER-FILE.
+      *----------------------------------
+       FD  VOUCHER-HISTORY-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  VOUCHER-HISTORY-RECORD.
+           05 VCH-HIST-NUMBER             PIC 9(07).
+           05 VCH-HIST-VENDOR             PIC 9(05).
+           05 VCH-HIST-INVOICE            PIC X(15).
+           05 VCH-HIST-FOR                PIC X(30).
+           05 VCH-HIST-AMOUNT             PIC S9(6)V99.
+           05 VCH-HIST-TAX-AMOUNT         PIC S9(6)V99.
+           05 VCH-HIST-DATE               PIC 9(08).
+           05 VCH-HIST-DUE                PIC 9(08).
+           05 VCH-HIST-DEDUCTIBLE         PIC X(01).
+           05 VCH-HIST-SELECTED           PIC X(01).
+           05 VCH-HIST-PAID-AMOUNT        PIC S9(6)V99.
+           05 VCH-HIST-PAID-DATE          PIC 9(08).
+           05 VCH-HIST-CHECK-NO           PIC 9(06).
+           05 VCH-HIST-CLEARED            PIC X(01).
+           05 VCH-HIST-CLEARED-DATE       PIC 9(08).
+           05 VCH-HIST-PAYMENT-COUNT      PIC 9(01).
+           05 VCH-HIST-PAYMENT-HISTORY    OCCURS 5 TIMES.
+              10 VCH-HIST-PAYMENT-DATE     PIC 9(08).
+              10 VCH-HIST-PAYMENT-AMOUNT   PIC S9(6)V99.
+              10 VCH-HIST-PAYMENT-CHECK-NO PIC 9(06).
+           05 VCH-HIST-DOCUMENT-REF        PIC X(20).
+           05 VCH-HIST-CURRENCY-CODE       PIC X(03).
+           05 VCH-HIST-EXCHANGE-RATE       PIC 9(03)V9999.
+           05 VCH-HIST-FOREIGN-AMOUNT      PIC S9(6)V99.
+           05 VCH-HIST-GL-DIST-COUNT       PIC 9(01).
+           05 VCH-HIST-GL-DISTRIBUTION     OCCURS 5 TIMES.
+              10 VCH-HIST-GL-ACCOUNT       PIC 9(06).
+              10 VCH-HIST-GL-AMOUNT        PIC S9(6)V99.
+           05 VCH-HIST-DISPUTED            PIC X(01).
