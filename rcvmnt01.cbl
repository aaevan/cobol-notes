@@ -0,0 +1,489 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RCVMNT01.
+      *------------------------------------------
+      * Add, Change, Inquire and Delete for the
+      * recurring-voucher template file.  Each
+      * template holds the vendor, invoice-number
+      * pattern, description, default amount and
+      * day-of-month due for a fixed monthly bill
+      * such as rent - RCVGEN01 reads this file
+      * once a month and pre-stages a voucher from
+      * every template still marked active.
+      *------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "slvnd02.cbl".
+
+           COPY "slrecur.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "fdvnd04.cbl".
+
+           COPY "fdrecur.cbl".
+
+       WORKING-STORAGE SECTION.
+
+       77  MENU-PICK                    PIC 9.
+           88  MENU-PICK-IS-VALID       VALUES 0 THRU 4.
+
+       77  THE-MODE                     PIC X(7).
+       77  WHICH-FIELD                  PIC 9.
+       77  OK-TO-DELETE                 PIC X.
+       77  TEMPLATE-RECORD-FOUND        PIC X.
+       77  VENDOR-RECORD-FOUND          PIC X.
+       77  ADD-ANOTHER                  PIC X.
+
+       77  RCV-TEMPLATE-CODE-FIELD      PIC Z(3).
+
+       77  ERROR-MESSAGE                PIC X(79) VALUE SPACE.
+
+           COPY "wscase01.cbl".
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-EXIT.
+           EXIT PROGRAM.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       OPENING-PROCEDURE.
+           OPEN I-O RECURRING-VOUCHER-FILE.
+           OPEN INPUT VENDOR-FILE.
+
+       CLOSING-PROCEDURE.
+           CLOSE RECURRING-VOUCHER-FILE.
+           CLOSE VENDOR-FILE.
+
+       MAIN-PROCESS.
+           PERFORM GET-MENU-PICK.
+           PERFORM MAINTAIN-THE-FILE
+               UNTIL MENU-PICK = 0.
+
+      *------------------------------------------
+      * MENU
+      *------------------------------------------
+       GET-MENU-PICK.
+           PERFORM DISPLAY-THE-MENU.
+           PERFORM ACCEPT-MENU-PICK.
+           PERFORM RE-ACCEPT-MENU-PICK
+               UNTIL MENU-PICK-IS-VALID.
+
+       DISPLAY-THE-MENU.
+           DISPLAY " ".
+           DISPLAY "    PLEASE SELECT:".
+           DISPLAY " ".
+           DISPLAY "          1.  ADD A RECURRING VOUCHER TEMPLATE".
+           DISPLAY "          2.  CHANGE A TEMPLATE".
+           DISPLAY "          3.  INQUIRE ON A TEMPLATE".
+           DISPLAY "          4.  DELETE A TEMPLATE".
+           DISPLAY " ".
+           DISPLAY "          0.  EXIT".
+
+       ACCEPT-MENU-PICK.
+           DISPLAY "YOUR CHOICE (0-4)?".
+           ACCEPT MENU-PICK.
+
+       RE-ACCEPT-MENU-PICK.
+           DISPLAY "INVALID SELECTION - PLEASE RE-TRY.".
+           PERFORM ACCEPT-MENU-PICK.
+
+       MAINTAIN-THE-FILE.
+           PERFORM DO-THE-PICK.
+           PERFORM GET-MENU-PICK.
+
+       DO-THE-PICK.
+           IF MENU-PICK = 1
+               PERFORM ADD-MODE
+           ELSE
+           IF MENU-PICK = 2
+               PERFORM CHANGE-MODE
+           ELSE
+           IF MENU-PICK = 3
+               PERFORM INQUIRE-MODE
+           ELSE
+           IF MENU-PICK = 4
+               PERFORM DELETE-MODE.
+
+      *------------------------------------------
+      * ADD
+      *------------------------------------------
+       ADD-MODE.
+           MOVE "ADD" TO THE-MODE.
+           PERFORM GET-NEW-RECORD-KEY.
+           IF RCV-TEMPLATE-CODE NOT = ZEROES
+               MOVE "Y" TO ADD-ANOTHER
+               PERFORM ADD-RECORDS
+                   UNTIL ADD-ANOTHER = "N".
+
+       GET-NEW-RECORD-KEY.
+           PERFORM ACCEPT-NEW-RECORD-KEY.
+           PERFORM RE-ACCEPT-NEW-RECORD-KEY
+               UNTIL RCV-TEMPLATE-CODE = ZEROES OR
+                     TEMPLATE-RECORD-FOUND = "N".
+
+       ACCEPT-NEW-RECORD-KEY.
+           PERFORM INIT-TEMPLATE-RECORD.
+           DISPLAY "ENTER NEW TEMPLATE CODE (1-999)".
+           DISPLAY "ENTER 0 TO CANCEL".
+           ACCEPT RCV-TEMPLATE-CODE-FIELD.
+           MOVE RCV-TEMPLATE-CODE-FIELD TO RCV-TEMPLATE-CODE.
+           IF RCV-TEMPLATE-CODE NOT = ZEROES
+               PERFORM READ-TEMPLATE-RECORD
+               IF TEMPLATE-RECORD-FOUND = "Y"
+                   MOVE "TEMPLATE CODE ALREADY ON FILE"
+                     TO ERROR-MESSAGE.
+
+       RE-ACCEPT-NEW-RECORD-KEY.
+           DISPLAY ERROR-MESSAGE.
+           PERFORM ACCEPT-NEW-RECORD-KEY.
+
+       ADD-RECORDS.
+           PERFORM ENTER-REMAINING-FIELDS.
+           PERFORM WRITE-TEMPLATE-RECORD.
+           PERFORM GET-ADD-ANOTHER.
+
+       GET-ADD-ANOTHER.
+           PERFORM ACCEPT-ADD-ANOTHER.
+           PERFORM RE-ACCEPT-ADD-ANOTHER
+               UNTIL ADD-ANOTHER = "Y" OR "N".
+
+       ACCEPT-ADD-ANOTHER.
+           DISPLAY "ADD ANOTHER TEMPLATE (Y/N)?".
+           ACCEPT ADD-ANOTHER.
+
+           INSPECT ADD-ANOTHER
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+
+           IF ADD-ANOTHER = "Y"
+               PERFORM GET-NEW-RECORD-KEY
+               IF RCV-TEMPLATE-CODE = ZEROES
+                   MOVE "N" TO ADD-ANOTHER.
+
+       RE-ACCEPT-ADD-ANOTHER.
+           DISPLAY "YOU MUST ENTER YES OR NO".
+           PERFORM ACCEPT-ADD-ANOTHER.
+
+       ENTER-REMAINING-FIELDS.
+           PERFORM ENTER-RCV-VENDOR.
+           PERFORM ENTER-RCV-INVOICE-PATTERN.
+           PERFORM ENTER-RCV-FOR.
+           PERFORM ENTER-RCV-AMOUNT.
+           PERFORM ENTER-RCV-DUE-DAY.
+           PERFORM ENTER-RCV-DEDUCTIBLE.
+           PERFORM ENTER-RCV-ACTIVE.
+
+      *------------------------------------------
+      * CHANGE
+      *------------------------------------------
+       CHANGE-MODE.
+           MOVE "CHANGE" TO THE-MODE.
+           PERFORM GET-EXISTING-RECORD.
+           PERFORM CHANGE-RECORDS
+              UNTIL RCV-TEMPLATE-CODE = ZEROES.
+
+       CHANGE-RECORDS.
+           PERFORM GET-FIELD-TO-CHANGE.
+           PERFORM CHANGE-ONE-FIELD
+               UNTIL WHICH-FIELD = ZERO.
+           PERFORM GET-EXISTING-RECORD.
+
+       GET-FIELD-TO-CHANGE.
+           PERFORM DISPLAY-ALL-FIELDS.
+           PERFORM ASK-WHICH-FIELD.
+
+       ASK-WHICH-FIELD.
+           PERFORM ACCEPT-WHICH-FIELD.
+           PERFORM RE-ACCEPT-WHICH-FIELD
+               UNTIL WHICH-FIELD < 8.
+
+       ACCEPT-WHICH-FIELD.
+           DISPLAY "ENTER THE NUMBER OF THE FIELD".
+           DISPLAY "TO CHANGE (1-7) OR 0 TO EXIT".
+           ACCEPT WHICH-FIELD.
+
+       RE-ACCEPT-WHICH-FIELD.
+           DISPLAY "INVALID ENTRY".
+           PERFORM ACCEPT-WHICH-FIELD.
+
+       CHANGE-ONE-FIELD.
+           PERFORM CHANGE-THIS-FIELD.
+           PERFORM GET-FIELD-TO-CHANGE.
+
+       CHANGE-THIS-FIELD.
+           IF WHICH-FIELD = 1
+               PERFORM ENTER-RCV-VENDOR.
+           IF WHICH-FIELD = 2
+               PERFORM ENTER-RCV-INVOICE-PATTERN.
+           IF WHICH-FIELD = 3
+               PERFORM ENTER-RCV-FOR.
+           IF WHICH-FIELD = 4
+               PERFORM ENTER-RCV-AMOUNT.
+           IF WHICH-FIELD = 5
+               PERFORM ENTER-RCV-DUE-DAY.
+           IF WHICH-FIELD = 6
+               PERFORM ENTER-RCV-DEDUCTIBLE.
+           IF WHICH-FIELD = 7
+               PERFORM ENTER-RCV-ACTIVE.
+
+           PERFORM REWRITE-TEMPLATE-RECORD.
+
+      *------------------------------------------
+      * INQUIRE
+      *------------------------------------------
+       INQUIRE-MODE.
+           MOVE "INQUIRE" TO THE-MODE.
+           PERFORM GET-EXISTING-RECORD.
+           PERFORM INQUIRE-RECORDS
+              UNTIL RCV-TEMPLATE-CODE = ZEROES.
+
+       INQUIRE-RECORDS.
+           PERFORM DISPLAY-ALL-FIELDS.
+           PERFORM GET-EXISTING-RECORD.
+
+      *------------------------------------------
+      * DELETE
+      *------------------------------------------
+       DELETE-MODE.
+           MOVE "DELETE" TO THE-MODE.
+           PERFORM GET-EXISTING-RECORD.
+           PERFORM DELETE-RECORDS
+              UNTIL RCV-TEMPLATE-CODE = ZEROES.
+
+       DELETE-RECORDS.
+           PERFORM DISPLAY-ALL-FIELDS.
+
+           PERFORM ASK-OK-TO-DELETE.
+
+           IF OK-TO-DELETE = "Y"
+               PERFORM DELETE-TEMPLATE-RECORD.
+
+           PERFORM GET-EXISTING-RECORD.
+
+       ASK-OK-TO-DELETE.
+           PERFORM ACCEPT-OK-TO-DELETE.
+
+           PERFORM RE-ACCEPT-OK-TO-DELETE
+              UNTIL OK-TO-DELETE = "Y" OR "N".
+
+       ACCEPT-OK-TO-DELETE.
+           DISPLAY "DELETE THIS TEMPLATE (Y/N)?".
+           ACCEPT OK-TO-DELETE.
+           INSPECT OK-TO-DELETE
+            CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+
+       RE-ACCEPT-OK-TO-DELETE.
+           DISPLAY "YOU MUST ENTER YES OR NO".
+           PERFORM ACCEPT-OK-TO-DELETE.
+
+      *------------------------------------------
+      * Routines shared by all modes
+      *------------------------------------------
+       INIT-TEMPLATE-RECORD.
+           MOVE SPACE TO RCV-INVOICE-PATTERN
+                         RCV-FOR
+                         RCV-DEDUCTIBLE.
+           MOVE ZEROES TO RCV-TEMPLATE-CODE
+                          RCV-VENDOR
+                          RCV-AMOUNT
+                          RCV-DUE-DAY
+                          RCV-LAST-GENERATED.
+           MOVE "Y" TO RCV-ACTIVE.
+
+      *------------------------------------------
+      * Routines shared by Add and Change
+      *------------------------------------------
+       ENTER-RCV-VENDOR.
+           PERFORM ACCEPT-RCV-VENDOR.
+           PERFORM RE-ACCEPT-RCV-VENDOR
+               UNTIL RCV-VENDOR NOT = ZEROES AND
+                     VENDOR-RECORD-FOUND = "Y".
+
+       ACCEPT-RCV-VENDOR.
+           DISPLAY "1. ENTER VENDOR".
+           ACCEPT RCV-VENDOR.
+           PERFORM CHECK-RCV-VENDOR.
+
+       RE-ACCEPT-RCV-VENDOR.
+           DISPLAY ERROR-MESSAGE.
+           PERFORM ACCEPT-RCV-VENDOR.
+
+       CHECK-RCV-VENDOR.
+           IF RCV-VENDOR = ZEROES
+               MOVE "VENDOR MUST BE ENTERED"
+                 TO ERROR-MESSAGE
+           ELSE
+               PERFORM CHECK-RCV-VENDOR-ON-FILE.
+
+       CHECK-RCV-VENDOR-ON-FILE.
+           MOVE RCV-VENDOR TO VENDOR-NUMBER.
+           PERFORM READ-VENDOR-RECORD.
+           IF VENDOR-RECORD-FOUND = "N"
+               MOVE "VENDOR NOT ON FILE"
+                 TO ERROR-MESSAGE.
+
+       ENTER-RCV-INVOICE-PATTERN.
+           PERFORM ACCEPT-RCV-INVOICE-PATTERN.
+           PERFORM RE-ACCEPT-RCV-INVOICE-PATTERN
+               UNTIL RCV-INVOICE-PATTERN NOT = SPACE.
+
+       ACCEPT-RCV-INVOICE-PATTERN.
+           DISPLAY "2. ENTER INVOICE NUMBER PATTERN (8 CHARACTERS)".
+           DISPLAY "   THE RUN MONTH AND YEAR ARE APPENDED".
+           ACCEPT RCV-INVOICE-PATTERN.
+           INSPECT RCV-INVOICE-PATTERN
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+
+       RE-ACCEPT-RCV-INVOICE-PATTERN.
+           DISPLAY "AN INVOICE PATTERN MUST BE ENTERED".
+           PERFORM ACCEPT-RCV-INVOICE-PATTERN.
+
+       ENTER-RCV-FOR.
+           PERFORM ACCEPT-RCV-FOR.
+           PERFORM RE-ACCEPT-RCV-FOR
+               UNTIL RCV-FOR NOT = SPACE.
+
+       ACCEPT-RCV-FOR.
+           DISPLAY "3. WHAT FOR?".
+           ACCEPT RCV-FOR.
+           INSPECT RCV-FOR
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+
+       RE-ACCEPT-RCV-FOR.
+           DISPLAY "A DESCRIPTION MUST BE ENTERED".
+           PERFORM ACCEPT-RCV-FOR.
+
+       ENTER-RCV-AMOUNT.
+           PERFORM ACCEPT-RCV-AMOUNT.
+           PERFORM RE-ACCEPT-RCV-AMOUNT
+               UNTIL RCV-AMOUNT NOT = ZEROES.
+
+       ACCEPT-RCV-AMOUNT.
+           DISPLAY "4. ENTER DEFAULT AMOUNT".
+           ACCEPT RCV-AMOUNT.
+
+       RE-ACCEPT-RCV-AMOUNT.
+           DISPLAY "AMOUNT MUST NOT BE ZERO".
+           PERFORM ACCEPT-RCV-AMOUNT.
+
+       ENTER-RCV-DUE-DAY.
+           PERFORM ACCEPT-RCV-DUE-DAY.
+           PERFORM RE-ACCEPT-RCV-DUE-DAY
+               UNTIL RCV-DUE-DAY NOT = ZEROES AND
+                     RCV-DUE-DAY NOT > 31.
+
+       ACCEPT-RCV-DUE-DAY.
+           DISPLAY "5. ENTER DAY OF MONTH DUE (1-31)".
+           ACCEPT RCV-DUE-DAY.
+
+       RE-ACCEPT-RCV-DUE-DAY.
+           DISPLAY "DUE DAY MUST BE 1-31".
+           PERFORM ACCEPT-RCV-DUE-DAY.
+
+       ENTER-RCV-DEDUCTIBLE.
+           PERFORM ACCEPT-RCV-DEDUCTIBLE.
+           PERFORM RE-ACCEPT-RCV-DEDUCTIBLE
+               UNTIL RCV-DEDUCTIBLE = "Y" OR "N".
+
+       ACCEPT-RCV-DEDUCTIBLE.
+           DISPLAY "6. IS THIS TAX DEDUCTIBLE?".
+           ACCEPT RCV-DEDUCTIBLE.
+           INSPECT RCV-DEDUCTIBLE
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+
+       RE-ACCEPT-RCV-DEDUCTIBLE.
+           DISPLAY "MUST BE YES OR NO".
+           PERFORM ACCEPT-RCV-DEDUCTIBLE.
+
+       ENTER-RCV-ACTIVE.
+           PERFORM ACCEPT-RCV-ACTIVE.
+           PERFORM RE-ACCEPT-RCV-ACTIVE
+               UNTIL RCV-ACTIVE = "Y" OR "N".
+
+       ACCEPT-RCV-ACTIVE.
+           DISPLAY "7. GENERATE THIS TEMPLATE EACH MONTH (Y/N)?".
+           ACCEPT RCV-ACTIVE.
+           INSPECT RCV-ACTIVE
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+
+       RE-ACCEPT-RCV-ACTIVE.
+           DISPLAY "MUST BE YES OR NO".
+           PERFORM ACCEPT-RCV-ACTIVE.
+
+      *------------------------------------------
+      * Routines shared by Change, Inquire
+      * and Delete
+      *------------------------------------------
+       GET-EXISTING-RECORD.
+           PERFORM ACCEPT-EXISTING-KEY.
+           PERFORM RE-ACCEPT-EXISTING-KEY
+               UNTIL TEMPLATE-RECORD-FOUND = "Y" OR
+                     RCV-TEMPLATE-CODE = ZEROES.
+
+       ACCEPT-EXISTING-KEY.
+           PERFORM INIT-TEMPLATE-RECORD.
+           DISPLAY "ENTER TEMPLATE CODE TO " THE-MODE.
+           ACCEPT RCV-TEMPLATE-CODE-FIELD.
+           MOVE RCV-TEMPLATE-CODE-FIELD TO RCV-TEMPLATE-CODE.
+           IF RCV-TEMPLATE-CODE NOT = ZEROES
+               PERFORM READ-TEMPLATE-RECORD.
+
+       RE-ACCEPT-EXISTING-KEY.
+           DISPLAY "RECORD NOT FOUND".
+           PERFORM ACCEPT-EXISTING-KEY.
+
+       DISPLAY-ALL-FIELDS.
+           DISPLAY " ".
+           DISPLAY "   TEMPLATE CODE: " RCV-TEMPLATE-CODE.
+           DISPLAY "1. VENDOR: " RCV-VENDOR.
+           DISPLAY "2. INVOICE PATTERN: " RCV-INVOICE-PATTERN.
+           DISPLAY "3. FOR: " RCV-FOR.
+           DISPLAY "4. AMOUNT: " RCV-AMOUNT.
+           DISPLAY "5. DUE DAY: " RCV-DUE-DAY.
+           DISPLAY "6. DEDUCTIBLE: " RCV-DEDUCTIBLE.
+           DISPLAY "7. ACTIVE: " RCV-ACTIVE.
+           DISPLAY "   LAST GENERATED: " RCV-LAST-GENERATED.
+           DISPLAY " ".
+
+      *------------------------------------------
+      * File I-O Routines
+      *------------------------------------------
+       READ-TEMPLATE-RECORD.
+           MOVE "Y" TO TEMPLATE-RECORD-FOUND.
+           READ RECURRING-VOUCHER-FILE RECORD
+             INVALID KEY
+                MOVE "N" TO TEMPLATE-RECORD-FOUND.
+
+       WRITE-TEMPLATE-RECORD.
+           WRITE RECURRING-VOUCHER-RECORD
+               INVALID KEY
+               DISPLAY "RECORD ALREADY ON FILE".
+
+       REWRITE-TEMPLATE-RECORD.
+           REWRITE RECURRING-VOUCHER-RECORD
+               INVALID KEY
+               DISPLAY "ERROR REWRITING TEMPLATE RECORD".
+
+       DELETE-TEMPLATE-RECORD.
+           DELETE RECURRING-VOUCHER-FILE RECORD
+               INVALID KEY
+               DISPLAY "ERROR DELETING TEMPLATE RECORD".
+
+       READ-VENDOR-RECORD.
+           MOVE "Y" TO VENDOR-RECORD-FOUND.
+           READ VENDOR-FILE RECORD
+               INVALID KEY
+                  MOVE "N" TO VENDOR-RECORD-FOUND.
