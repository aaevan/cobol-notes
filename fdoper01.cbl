@@ -0,0 +1,16 @@
+      *----------------------------------
+      * FDOPER01.CBL
+      * OPERATOR-RECORD layout.  One
+      * record per operator ID, keyed
+      * by OPERATOR-ID, carrying the
+      * operator's name and whether
+      * they are flagged as a
+      * supervisor.
+      *----------------------------------
+       FD  OPERATOR-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  OPERATOR-RECORD.
+           05 OPERATOR-ID               PIC X(08).
+           05 OPERATOR-NAME             PIC X(30).
+           05 OPERATOR-SUPERVISOR-FLAG  PIC X(01).
+              88 OPERATOR-IS-SUPERVISOR VALUE "Y".
