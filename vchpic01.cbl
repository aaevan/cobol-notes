@@ -15,6 +15,10 @@
 001500     COPY "slvouch.cbl".
 001600
 001700     COPY "slcontrl.cbl".
+001710
+001720     COPY "sloper01.cbl".
+
+001721     COPY "slaudlog.cbl".
 001800
 001900 DATA DIVISION.
 002000 FILE SECTION.
@@ -24,6 +28,10 @@
 002400     COPY "fdvouch.cbl".
 002500
 002600     COPY "fdcontrl.cbl".
+002610
+002620     COPY "fdoper01.cbl".
+
+002621     COPY "fdaudlog.cbl".
 002700
 002800 WORKING-STORAGE SECTION.
 002900
@@ -33,10 +41,26 @@
 003300 77  WHICH-FIELD                  PIC 9.
 003400 77  VOUCHER-RECORD-FOUND         PIC X.
 003500 77  VENDOR-RECORD-FOUND          PIC X.
+003550 77  VENDOR-ON-HOLD               PIC X.
+003551 77  CONTROL-RECORD-FOUND         PIC X.
+003552 77  OPERATOR-RECORD-FOUND        PIC X.
+003553 77  SIGNED-ON-OPERATOR-ID        PIC X(08).
+003554 77  SECOND-OPERATOR-ID           PIC X(08).
+003555 77  SECOND-SIGNOFF-OK            PIC X.
 003600
-003700 77  VOUCHER-NUMBER-FIELD         PIC Z(5).
+003700 77  VOUCHER-NUMBER-FIELD         PIC Z(7).
 003800 77  VOUCHER-AMOUNT-FIELD         PIC ZZZ,ZZ9.99-.
 003900 77  VOUCHER-PAID-AMOUNT-FIELD    PIC ZZZ,ZZ9.99-.
+003950 77  VOUCHER-BALANCE-DUE          PIC S9(6)V99.
+003960 77  VOUCHER-DISCOUNT-AMOUNT      PIC S9(6)V99.
+003970 77  VOUCHER-DISCOUNT-DATE        PIC 9(08).
+003980 77  RUN-DATE                     PIC 9(08).
+003985 77  RUN-TIME                     PIC 9(06).
+003990 77  IN-DISCOUNT-PERIOD           PIC X(01).
+
+003991 77  AUD-FIELD-NAME               PIC X(20).
+003992 77  AUD-BEFORE-FIELD-VALUE       PIC X(30).
+003993 77  AUD-AFTER-FIELD-VALUE        PIC X(30).
 004000
 004100 77  ERROR-MESSAGE                PIC X(79) VALUE SPACE.
 004200
@@ -57,13 +81,51 @@
 005700     STOP RUN.
 005800
 005900 OPENING-PROCEDURE.
+005950     ACCEPT RUN-DATE FROM DATE YYYYMMDD.
 006000     OPEN I-O VOUCHER-FILE.
 006100     OPEN I-O VENDOR-FILE.
+006150     OPEN INPUT CONTROL-FILE.
+006170     OPEN INPUT OPERATOR-FILE.
+006175     OPEN EXTEND AUDIT-LOG-FILE.
+006180     PERFORM SIGN-ON-OPERATOR.
+006190     MOVE OPERATOR-ID TO SIGNED-ON-OPERATOR-ID.
 006200
 006300 CLOSING-PROCEDURE.
 006400     CLOSE VOUCHER-FILE.
 006500     CLOSE VENDOR-FILE.
+006550     CLOSE CONTROL-FILE.
+006560     CLOSE OPERATOR-FILE.
+006570     CLOSE AUDIT-LOG-FILE.
 006600
+006610*--------------------------------
+006620* Sign-on - the operator ID must
+006630* be on file in OPERATOR-FILE
+006640* before this program will let
+006650* anyone in, since the second
+006660* sign-off check below depends on
+006670* knowing who is really running
+006680* this session.
+006690*--------------------------------
+006700 SIGN-ON-OPERATOR.
+006710     PERFORM ACCEPT-OPERATOR-ID.
+006720     PERFORM RE-ACCEPT-OPERATOR-ID
+006730         UNTIL OPERATOR-RECORD-FOUND = "Y".
+006740
+006750 ACCEPT-OPERATOR-ID.
+006760     DISPLAY "ENTER YOUR OPERATOR ID".
+006770     ACCEPT OPERATOR-ID.
+006780     INSPECT OPERATOR-ID
+006790         CONVERTING LOWER-ALPHA
+006800         TO         UPPER-ALPHA.
+006810     MOVE "Y" TO OPERATOR-RECORD-FOUND.
+006820     READ OPERATOR-FILE RECORD
+006830         INVALID KEY
+006840             MOVE "N" TO OPERATOR-RECORD-FOUND.
+006850
+006860 RE-ACCEPT-OPERATOR-ID.
+006870     DISPLAY "OPERATOR ID NOT ON FILE".
+006880     PERFORM ACCEPT-OPERATOR-ID.
+006890
 006700 MAIN-PROCESS.
 006800     PERFORM CHANGE-MODE.
 006900
@@ -77,7 +139,7 @@
 007700
 007800 CHANGE-RECORDS.
 007900     PERFORM GET-FIELD-TO-CHANGE.
-008000     IF VOUCHER-PAID-DATE = ZEROES
+008000     IF VOUCHER-PAID-AMOUNT NOT = VOUCHER-AMOUNT
 008100         PERFORM CHANGE-ONE-FIELD.
 008200     PERFORM GET-EXISTING-RECORD.
 008300
@@ -104,6 +166,7 @@
 010400     MOVE SPACE TO VOUCHER-INVOICE
 010500                   VOUCHER-FOR
 010600                   VOUCHER-DEDUCTIBLE
+010650                   VOUCHER-DISPUTED
 010700                   VOUCHER-SELECTED.
 010800     MOVE ZEROES TO VOUCHER-NUMBER
 010900                    VOUCHER-VENDOR
@@ -112,7 +175,8 @@
 011200                    VOUCHER-DUE
 011300                    VOUCHER-PAID-AMOUNT
 011400                    VOUCHER-PAID-DATE
-011500                    VOUCHER-CHECK-NO.
+011450                    VOUCHER-CHECK-NO
+011460                    VOUCHER-PAYMENT-COUNT.
 011600
 011700*--------------------------------
 011800* Routines shared Add and Change
@@ -121,7 +185,123 @@
 012100     PERFORM ACCEPT-VOUCHER-SELECTED.
 012200     PERFORM RE-ACCEPT-VOUCHER-SELECTED
 012300         UNTIL VOUCHER-SELECTED = "Y" OR "N".
+012310     IF VOUCHER-SELECTED = "Y"
+012311         IF VOUCHER-DISPUTED = "Y"
+012312             DISPLAY "THIS VOUCHER IS DISPUTED - IT CANNOT "
+012313                     "BE SELECTED FOR PAYMENT"
+012314             MOVE "N" TO VOUCHER-SELECTED
+012315         ELSE
+012316             PERFORM CHECK-VENDOR-HOLD-STATUS
+012320             IF VENDOR-ON-HOLD = "Y"
+012340                 DISPLAY "VENDOR IS ON HOLD - VOUCHER CANNOT "
+012350                         "BE SELECTED FOR PAYMENT"
+012360                 MOVE "N" TO VOUCHER-SELECTED
+012370             ELSE
+012380                 PERFORM CHECK-SIGNOFF-REQUIRED
+012381         END-IF
+012382     END-IF.
 012400
+012405*--------------------------------
+012406* Above CONTROL-SIGNOFF-THRESHOLD
+012407* a second operator code is
+012408* required, and it must belong to
+012409* a supervisor other than whoever
+012410* is running this session.  A
+012411* blank entry cancels the sign-off
+012412* and drops the voucher back to
+012413* unselected, rather than looping
+012414* forever if no supervisor is
+012415* available.
+012416*--------------------------------
+012417 CHECK-SIGNOFF-REQUIRED.
+012418     PERFORM READ-CONTROL-RECORD.
+012419     IF VOUCHER-AMOUNT > CONTROL-SIGNOFF-THRESHOLD
+012420         PERFORM ACCEPT-SECOND-OPERATOR-ID
+012421         PERFORM RE-ACCEPT-SECOND-OPERATOR-ID
+012422             UNTIL SECOND-OPERATOR-ID = SPACE OR
+012423                   SECOND-SIGNOFF-OK = "Y"
+012424         IF SECOND-OPERATOR-ID = SPACE
+012425             DISPLAY "SECOND SIGN-OFF CANCELLED - VOUCHER "
+012426                     "NOT SELECTED"
+012427             MOVE "N" TO VOUCHER-SELECTED
+012428         ELSE
+012429             PERFORM LOG-SECOND-SIGNOFF
+012430         END-IF
+012431     END-IF.
+012430
+012431 ACCEPT-SECOND-OPERATOR-ID.
+012432     DISPLAY "THIS VOUCHER IS OVER THE SIGN-OFF THRESHOLD".
+012433     DISPLAY "ENTER SECOND OPERATOR ID TO APPROVE, OR BLANK "
+012434             "TO CANCEL".
+012435     ACCEPT SECOND-OPERATOR-ID.
+012436     INSPECT SECOND-OPERATOR-ID
+012437         CONVERTING LOWER-ALPHA
+012438         TO         UPPER-ALPHA.
+012439     PERFORM VALIDATE-SECOND-OPERATOR-ID.
+012440
+012441 RE-ACCEPT-SECOND-OPERATOR-ID.
+012442     IF SECOND-OPERATOR-ID = SIGNED-ON-OPERATOR-ID
+012443         DISPLAY "SECOND OPERATOR MUST NOT BE THE FIRST "
+012444                 "OPERATOR"
+012445     ELSE
+012446         DISPLAY "SECOND OPERATOR ID NOT ON FILE, OR NOT "
+012447                 "A SUPERVISOR".
+012448     PERFORM ACCEPT-SECOND-OPERATOR-ID.
+012449
+012450*--------------------------------
+012451* Looking up the second operator
+012452* re-uses the OPERATOR-ID key
+012453* field, so the supervisor flag
+012454* is cleared first - otherwise a
+012455* failed lookup would leave
+012456* whatever flag value the prior
+012457* READ left behind.
+012458*--------------------------------
+012459 VALIDATE-SECOND-OPERATOR-ID.
+012460     MOVE "N" TO SECOND-SIGNOFF-OK.
+012461     IF SECOND-OPERATOR-ID NOT = SPACE AND
+012462        SECOND-OPERATOR-ID NOT = SIGNED-ON-OPERATOR-ID
+012463        MOVE SECOND-OPERATOR-ID TO OPERATOR-ID
+012464        MOVE "N" TO OPERATOR-SUPERVISOR-FLAG
+012465         READ OPERATOR-FILE RECORD
+012466             INVALID KEY
+012467                 MOVE "N" TO OPERATOR-SUPERVISOR-FLAG
+012468         END-READ
+012469         IF OPERATOR-IS-SUPERVISOR
+012470             MOVE "Y" TO SECOND-SIGNOFF-OK
+012469         END-IF
+012470     END-IF.
+
+012471*--------------------------------
+012472* Record who gave the second
+012473* sign-off and for whom, so the
+012474* dual-control approval leaves
+012475* an audit trail behind it.
+012476*--------------------------------
+012477 LOG-SECOND-SIGNOFF.
+012478     MOVE "2ND SIGNOFF"         TO AUD-FIELD-NAME.
+012479     MOVE SIGNED-ON-OPERATOR-ID TO AUD-BEFORE-FIELD-VALUE.
+012480     MOVE SECOND-OPERATOR-ID    TO AUD-AFTER-FIELD-VALUE.
+012481     PERFORM WRITE-AUDIT-LOG-RECORD.
+
+012482 WRITE-AUDIT-LOG-RECORD.
+012483     ACCEPT RUN-TIME FROM TIME.
+012484     MOVE SIGNED-ON-OPERATOR-ID  TO AUD-OPERATOR-ID.
+012485     MOVE RUN-DATE               TO AUD-LOG-DATE.
+012486     MOVE RUN-TIME               TO AUD-LOG-TIME.
+012487     MOVE VOUCHER-NUMBER         TO AUD-VOUCHER-NUMBER.
+012488     MOVE AUD-FIELD-NAME         TO AUD-FIELD-CHANGED.
+012489     MOVE AUD-BEFORE-FIELD-VALUE TO AUD-BEFORE-VALUE.
+012490     MOVE AUD-AFTER-FIELD-VALUE  TO AUD-AFTER-VALUE.
+012491     WRITE AUDIT-LOG-RECORD.
+012471
+012410 CHECK-VENDOR-HOLD-STATUS.
+012420     MOVE "N" TO VENDOR-ON-HOLD.
+012430     MOVE VOUCHER-VENDOR TO VENDOR-NUMBER.
+012440     PERFORM READ-VENDOR-RECORD.
+012450     IF VENDOR-RECORD-FOUND = "Y" AND VENDOR-STATUS = "H"
+012460         MOVE "Y" TO VENDOR-ON-HOLD.
+012470
 012500 ACCEPT-VOUCHER-SELECTED.
 012600     DISPLAY "SELECT THIS VOUCHER (Y/N)?".
 012700     ACCEPT VOUCHER-SELECTED.
@@ -160,7 +340,7 @@
 016000
 016100 DISPLAY-ALL-FIELDS.
 016200     DISPLAY " ".
-016300     IF VOUCHER-PAID-DATE NOT = ZEROES
+016300     IF VOUCHER-PAID-AMOUNT = VOUCHER-AMOUNT
 016400         DISPLAY " !!! THIS VOUCHER IS ALREADY PAID !!!".
 016500     PERFORM DISPLAY-VOUCHER-NUMBER.
 016600     PERFORM DISPLAY-VOUCHER-VENDOR.
@@ -170,9 +350,14 @@
 017000     PERFORM DISPLAY-VOUCHER-DATE.
 017100     PERFORM DISPLAY-VOUCHER-DUE.
 017200     PERFORM DISPLAY-VOUCHER-DEDUCTIBLE.
-017300     IF VOUCHER-PAID-DATE = ZEROES
-017400         PERFORM DISPLAY-VOUCHER-SELECTED.
-017500     IF VOUCHER-PAID-DATE NOT = ZEROES
+017250     PERFORM DISPLAY-VOUCHER-DISPUTED.
+017300     IF VOUCHER-PAID-AMOUNT NOT = VOUCHER-AMOUNT
+017400         PERFORM DISPLAY-VOUCHER-SELECTED
+017410         PERFORM CHECK-DISCOUNT-PERIOD
+017420         IF IN-DISCOUNT-PERIOD = "Y"
+017430             PERFORM DISPLAY-VOUCHER-DISCOUNT
+017440         END-IF.
+017500     IF VOUCHER-PAID-AMOUNT NOT = ZEROES
 017600         PERFORM DISPLAY-VOUCHER-PAID-AMOUNT
 017700         PERFORM DISPLAY-VOUCHER-PAID-DATE
 017800         PERFORM DISPLAY-VOUCHER-CHECK-NO.
@@ -218,21 +403,55 @@
 021800
 021900 DISPLAY-VOUCHER-DEDUCTIBLE.
 022000     DISPLAY "   DEDUCTIBLE: " VOUCHER-DEDUCTIBLE.
+022050
+022060 DISPLAY-VOUCHER-DISPUTED.
+022070     IF VOUCHER-DISPUTED = "Y"
+022080         DISPLAY "   *** DISPUTED - NOT PAYABLE ***".
 022100
 022200 DISPLAY-VOUCHER-SELECTED.
 022300     DISPLAY "1. SELECTED FOR PAYMENT: " VOUCHER-SELECTED.
 022400
+022410*--------------------------------
+022420* Early-pay discount.  VENDOR-
+022430* TERMS-DISC-DAYS is counted from
+022440* VOUCHER-DATE (the invoice date),
+022450* not VOUCHER-DUE - that is the
+022460* discount window a vendor's
+022470* terms actually describe.
+022480*--------------------------------
+022410 CHECK-DISCOUNT-PERIOD.
+022420     MOVE "N" TO IN-DISCOUNT-PERIOD.
+022430     IF VENDOR-TERMS-DISC-PCT NOT = ZEROES
+022440         COMPUTE VOUCHER-DISCOUNT-DATE =
+022450             FUNCTION DATE-OF-INTEGER(
+022460                 FUNCTION INTEGER-OF-DATE(VOUCHER-DATE) +
+022470                 VENDOR-TERMS-DISC-DAYS)
+022480         IF RUN-DATE NOT > VOUCHER-DISCOUNT-DATE
+022490             MOVE "Y" TO IN-DISCOUNT-PERIOD.
+022491
+022492 DISPLAY-VOUCHER-DISCOUNT.
+022493     COMPUTE VOUCHER-DISCOUNT-AMOUNT =
+022494         VOUCHER-AMOUNT -
+022495         (VOUCHER-AMOUNT * VENDOR-TERMS-DISC-PCT / 100).
+022496     MOVE VOUCHER-DISCOUNT-AMOUNT TO VOUCHER-PAID-AMOUNT-FIELD.
+022497     DISPLAY "   DISCOUNT AVAILABLE THRU " VOUCHER-DISCOUNT-DATE
+022498             " - PAY " VOUCHER-PAID-AMOUNT-FIELD.
+022499
 022500 DISPLAY-VOUCHER-PAID-AMOUNT.
 022600     MOVE VOUCHER-PAID-AMOUNT TO VOUCHER-PAID-AMOUNT-FIELD.
-022700     DISPLAY "   PAID: " VOUCHER-PAID-AMOUNT-FIELD.
+022700     DISPLAY "   PAID TO DATE: " VOUCHER-PAID-AMOUNT-FIELD.
+022710     COMPUTE VOUCHER-BALANCE-DUE =
+022720             VOUCHER-AMOUNT - VOUCHER-PAID-AMOUNT.
+022730     MOVE VOUCHER-BALANCE-DUE TO VOUCHER-PAID-AMOUNT-FIELD.
+022740     DISPLAY "   OUTSTANDING:  " VOUCHER-PAID-AMOUNT-FIELD.
 022800
 022900 DISPLAY-VOUCHER-PAID-DATE.
 023000     MOVE VOUCHER-PAID-DATE TO DATE-CCYYMMDD.
 023100     PERFORM FORMAT-THE-DATE.
-023200     DISPLAY "   PAID ON: " FORMATTED-DATE.
+023200     DISPLAY "   LAST PAID ON: " FORMATTED-DATE.
 023300
 023400 DISPLAY-VOUCHER-CHECK-NO.
-023500     DISPLAY "   CHECK: " VOUCHER-CHECK-NO.
+023500     DISPLAY "   LAST CHECK: " VOUCHER-CHECK-NO.
 023600
 023700*--------------------------------
 023800* File I-O Routines
@@ -243,14 +462,6 @@
 024300       INVALID KEY
 024400          MOVE "N" TO VOUCHER-RECORD-FOUND.
 024500
-024600*or  READ VOUCHER-FILE RECORD WITH LOCK
-024700*      INVALID KEY
-024800*         MOVE "N" TO VOUCHER-RECORD-FOUND.
-024900
-025000*or  READ VOUCHER-FILE RECORD WITH HOLD
-025100*      INVALID KEY
-025200*         MOVE "N" TO VOUCHER-RECORD-FOUND.
-025300
 025400 REWRITE-VOUCHER-RECORD.
 025500     REWRITE VOUCHER-RECORD
 025600         INVALID KEY
@@ -262,6 +473,14 @@
 026200       INVALID KEY
 026300          MOVE "N" TO VENDOR-RECORD-FOUND.
 026400
+026410 READ-CONTROL-RECORD.
+026420     MOVE 1 TO CONTROL-KEY.
+026430     MOVE "Y" TO CONTROL-RECORD-FOUND.
+026440     READ CONTROL-FILE RECORD
+026450       INVALID KEY
+026460          MOVE "N" TO CONTROL-RECORD-FOUND
+026470          DISPLAY "CONTROL FILE IS INVALID".
+026480
 026500     COPY "pldate01.cbl".
 026600
 
