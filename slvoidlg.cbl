@@ -0,0 +1,12 @@
+      *----------------------------------
+      * SLVOIDLG.CBL
+      * File-control for the voucher void
+      * log written by VCHMNT01's VOID
+      * mode.  Line sequential and append-
+      * only, same as SLSKPVCH.CBL - a
+      * reversal is recorded here, never
+      * rewritten.
+      *----------------------------------
+           SELECT VOID-LOG-FILE
+               ASSIGN TO "voidlog"
+               ORGANIZATION IS LINE SEQUENTIAL.
