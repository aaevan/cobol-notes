@@ -0,0 +1,12 @@
+      *----------------------------------
+      * SLREMIT.CBL
+      * Remittance-advice e-mail hand-off
+      * file - one flat text record per
+      * line REMIT01 hands a mail-send
+      * process, the same way SLNACHA
+      * hands CHKRUN01's ACH entries to
+      * the bank.
+      *----------------------------------
+           SELECT REMIT-EMAIL-FILE
+               ASSIGN TO "remitmail"
+               ORGANIZATION IS LINE SEQUENTIAL.
