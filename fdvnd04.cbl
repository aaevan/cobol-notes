@@ -0,0 +1,57 @@
+      *----------------------------------
+      * FDVND04.CBL
+      * Current VENDOR-RECORD layout.
+      * Used by voucher maintenance,
+      * payment-selection and vendor
+      * maintenance programs.  VENDOR-
+      * REMIT-ADDRESS-1 blank means no
+      * separate remit-to address was set
+      * up - checks go to the main address
+      * above it instead.
+      *
+      * VENDOR-PAYMENT-METHOD is "C" for a
+      * paper check (the default) or "A"
+      * for ACH/direct deposit - CHKRUN01
+      * branches an "A" vendor's payment
+      * into the NACHA file instead of
+      * cutting a check number for CHKPRT01.
+      * VENDOR-BANK-ACCOUNT-TYPE is "C" for
+      * checking or "S" for savings.
+      *
+      * VENDOR-EMAIL blank means the vendor
+      * gets no remittance advice e-mail -
+      * the remittance step (REMIT01) falls
+      * back to a printed remittance advice
+      * for that vendor instead.
+      *----------------------------------
+       FD  VENDOR-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  VENDOR-RECORD.
+           05 VENDOR-NUMBER               PIC 9(05).
+           05 VENDOR-NAME                 PIC X(30).
+           05 VENDOR-ADDRESS-1            PIC X(30).
+           05 VENDOR-ADDRESS-2            PIC X(30).
+           05 VENDOR-CITY                 PIC X(20).
+           05 VENDOR-STATE                PIC X(02).
+           05 VENDOR-ZIP                  PIC X(10).
+           05 VENDOR-CONTACT              PIC X(30).
+           05 VENDOR-PHONE                PIC X(15).
+           05 VENDOR-TAX-ID                PIC X(11).
+           05 VENDOR-1099-FLAG             PIC X(01).
+           05 VENDOR-W9-RECEIVED           PIC X(01).
+           05 VENDOR-W9-DATE                PIC 9(08).
+           05 VENDOR-STATUS                 PIC X(01).
+           05 VENDOR-REMIT-ADDRESS-1        PIC X(30).
+           05 VENDOR-REMIT-ADDRESS-2        PIC X(30).
+           05 VENDOR-REMIT-CITY             PIC X(20).
+           05 VENDOR-REMIT-STATE            PIC X(02).
+           05 VENDOR-REMIT-ZIP              PIC X(10).
+           05 VENDOR-TERMS.
+              10 VENDOR-TERMS-DISC-PCT     PIC 9(02).
+              10 VENDOR-TERMS-DISC-DAYS    PIC 9(02).
+              10 VENDOR-TERMS-NET-DAYS     PIC 9(02).
+           05 VENDOR-PAYMENT-METHOD         PIC X(01).
+           05 VENDOR-BANK-ROUTING           PIC 9(09).
+           05 VENDOR-BANK-ACCOUNT           PIC X(17).
+           05 VENDOR-BANK-ACCOUNT-TYPE      PIC X(01).
+           05 VENDOR-EMAIL                  PIC X(50).
