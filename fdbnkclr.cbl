@@ -0,0 +1,12 @@
+      *----------------------------------
+      * FDBNKCLR.CBL
+      * BANK-CLEARED-RECORD layout.  One
+      * line per check the bank reports
+      * as cleared - the check number and
+      * the date it cleared.
+      *----------------------------------
+       FD  BANK-CLEARED-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  BANK-CLEARED-RECORD.
+           05 BANK-CLEARED-CHECK-NO    PIC 9(06).
+           05 BANK-CLEARED-DATE        PIC 9(08).
