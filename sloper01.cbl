@@ -0,0 +1,13 @@
+      *----------------------------------
+      * SLOPER01.CBL
+      * File-control for OPERATOR-FILE -
+      * the sign-on file the maintenance
+      * programs read to validate an
+      * operator ID and check the
+      * supervisor flag.
+      *----------------------------------
+           SELECT OPERATOR-FILE
+               ASSIGN TO "operator"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS OPERATOR-ID
+               ACCESS MODE IS DYNAMIC.
