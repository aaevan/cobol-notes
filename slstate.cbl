@@ -0,0 +1,9 @@
+      *----------------------------------
+      * SLSTATE.CBL
+      * File-control for STATE-FILE.
+      *----------------------------------
+           SELECT STATE-FILE
+               ASSIGN TO "state"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS STATE-CODE
+               ACCESS MODE IS DYNAMIC.
