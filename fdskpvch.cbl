@@ -0,0 +1,17 @@
+      *----------------------------------
+      * FDSKPVCH.CBL
+      * SKIPPED-VOUCHER-RECORD layout.
+      * One line per voucher number
+      * issued by RETRIEVE-NEXT-VOUCHER-
+      * NUMBER, and a matching line once
+      * the ADD actually completes.  A
+      * number with no COMPLETED line is
+      * a gap that was abandoned rather
+      * than lost.
+      *----------------------------------
+       FD  SKIPPED-VOUCHER-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  SKIPPED-VOUCHER-RECORD.
+           05 SKV-VOUCHER-NUMBER       PIC 9(07).
+           05 SKV-LOG-DATE             PIC 9(08).
+           05 SKV-STATUS               PIC X(09).
